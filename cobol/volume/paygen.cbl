@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYGEN.
+      *---------------------------------------------------------------
+      * PAYGEN.cbl -- Synthetic PAYROLL.DAT generator
+      * Writes a configurable number of synthetic employee input
+      * records in the same 146-byte layout REALISTIC-BATCH-TEST
+      * reads (INPUT-RECORD is duplicated here rather than shared via
+      * a copybook, matching REALISTIC-BATCH-TEST's own self-
+      * contained style -- it has no copybook directory of its own).
+      *
+      * Most records are ordinary, plausible payroll records, but a
+      * fixed rotation of scenarios is deliberately seeded on top so
+      * a generated file is a reproducible regression fixture rather
+      * than a one-off: every 7th record carries deductions that
+      * exceed gross pay (negative net pay), every 11th an hours
+      * total over the supervisor-override threshold with approval,
+      * every 13th a bonus-salaried pay type, every 17th wage
+      * garnishment, and every 23rd a blank/unmatched state code to
+      * exercise the flat-rate fallback. Record count and output
+      * dataset name are both optionally overridden by PAYGENPM.
+      *---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE-DSN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PAYGENPM"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 146 CHARACTERS.
+       01  OUTPUT-RECORD.
+           05  OR-EMPLOYEE-ID         PIC 9(6).
+           05  OR-EMPLOYEE-NAME.
+               10  OR-LAST-NAME       PIC X(20).
+               10  OR-FIRST-NAME      PIC X(15).
+           05  OR-DEPARTMENT          PIC X(4).
+           05  OR-PAY-TYPE            PIC X(1).
+           05  OR-HOURS-WORKED        PIC 9(3)V99.
+           05  OR-PAY-RATE            PIC 9(5)V99.
+           05  OR-DEDUCTIONS.
+               10  OR-HEALTH-DED      PIC 9(4)V99.
+               10  OR-RETIRE-DED      PIC 9(4)V99.
+               10  OR-OTHER-DED       PIC 9(4)V99.
+           05  OR-YTD-GROSS           PIC 9(8)V99.
+           05  OR-YTD-TAX             PIC 9(7)V99.
+           05  OR-YTD-NET             PIC 9(8)V99.
+           05  OR-STATE-CODE          PIC X(2).
+           05  OR-GARNISH-DED         PIC 9(4)V99.
+           05  OR-HOURS-OVERRIDE      PIC X(1).
+           05  OR-SUPV-APPROVAL-CODE  PIC X(4).
+           05  OR-BANK-ROUTING        PIC X(9).
+           05  OR-BANK-ACCOUNT        PIC X(17).
+           05  OR-FILLER              PIC X(2).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 25 CHARACTERS.
+       01  PARM-RECORD.
+           05  PGP-RECORD-COUNT       PIC 9(05).
+           05  PGP-OUTPUT-DSN         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OUTPUT-FILE-DSN         PIC X(20)
+               VALUE "PAYROLL.DAT".
+       01  WS-OUTPUT-STATUS           PIC XX.
+           88  WS-OUTPUT-OK           VALUE "00".
+       01  WS-PARM-STATUS             PIC XX.
+           88  WS-PARM-OK             VALUE "00".
+       01  WS-RECORD-COUNT            PIC 9(05) VALUE 100.
+       01  WS-GEN-COUNT               PIC 9(05) VALUE 0.
+
+       01  WS-DEPT-TABLE-VALUES.
+           05  FILLER PIC X(4) VALUE "ACCT".
+           05  FILLER PIC X(4) VALUE "ENGG".
+           05  FILLER PIC X(4) VALUE "SALE".
+           05  FILLER PIC X(4) VALUE "MKTG".
+           05  FILLER PIC X(4) VALUE "HRES".
+           05  FILLER PIC X(4) VALUE "OPER".
+           05  FILLER PIC X(4) VALUE "LGAL".
+           05  FILLER PIC X(4) VALUE "ITDP".
+           05  FILLER PIC X(4) VALUE "ADMN".
+           05  FILLER PIC X(4) VALUE "EXEC".
+       01  WS-DEPT-TABLE REDEFINES WS-DEPT-TABLE-VALUES.
+           05  WS-DEPT-ENTRY          PIC X(4) OCCURS 10 TIMES.
+
+       01  WS-STATE-TABLE-VALUES.
+           05  FILLER PIC X(2) VALUE "CA".
+           05  FILLER PIC X(2) VALUE "NY".
+           05  FILLER PIC X(2) VALUE "TX".
+           05  FILLER PIC X(2) VALUE "FL".
+           05  FILLER PIC X(2) VALUE "WA".
+           05  FILLER PIC X(2) VALUE "IL".
+           05  FILLER PIC X(2) VALUE "PA".
+           05  FILLER PIC X(2) VALUE "OH".
+           05  FILLER PIC X(2) VALUE "GA".
+           05  FILLER PIC X(2) VALUE "NC".
+       01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+           05  WS-STATE-ENTRY         PIC X(2) OCCURS 10 TIMES.
+
+       01  WS-PAY-TYPE-VALUES         PIC X(4) VALUE "HSCB".
+       01  WS-PAY-TYPE-TABLE REDEFINES WS-PAY-TYPE-VALUES.
+           05  WS-PAY-TYPE-ENTRY      PIC X(1) OCCURS 4 TIMES.
+
+       01  WS-SUB                     PIC 9(3).
+       01  WS-MOD-RESULT              PIC 9(5).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-READ-PARAMETERS.
+           OPEN OUTPUT OUTPUT-FILE.
+           IF NOT WS-OUTPUT-OK
+               DISPLAY "ERROR OPENING FILE: " WS-OUTPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-GEN-COUNT FROM 1 BY 1
+               UNTIL WS-GEN-COUNT > WS-RECORD-COUNT
+               PERFORM 1000-BUILD-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+           DISPLAY "PAYGEN: RECORDS WRITTEN: " WS-RECORD-COUNT
+               " TO " WS-OUTPUT-FILE-DSN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       0100-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-OK
+               READ PARM-FILE
+                   NOT AT END
+                       IF PGP-RECORD-COUNT > 0
+                           MOVE PGP-RECORD-COUNT TO WS-RECORD-COUNT
+                       END-IF
+                       IF PGP-OUTPUT-DSN NOT = SPACES
+                           MOVE PGP-OUTPUT-DSN TO WS-OUTPUT-FILE-DSN
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *===============================================================
+      * 1000-BUILD-RECORD: Base-case record, then layer in the
+      * deterministic edge-case rotation.
+      *===============================================================
+       1000-BUILD-RECORD.
+           INITIALIZE OUTPUT-RECORD
+           MOVE WS-GEN-COUNT TO OR-EMPLOYEE-ID
+           STRING "EMPLOYEE" DELIMITED SIZE
+                  WS-GEN-COUNT DELIMITED SIZE
+               INTO OR-LAST-NAME
+           END-STRING
+           MOVE "TEST" TO OR-FIRST-NAME
+
+           COMPUTE WS-SUB = FUNCTION MOD(WS-GEN-COUNT, 10) + 1
+           MOVE WS-DEPT-ENTRY(WS-SUB) TO OR-DEPARTMENT
+
+           COMPUTE WS-SUB = FUNCTION MOD(WS-GEN-COUNT, 4) + 1
+           MOVE WS-PAY-TYPE-ENTRY(WS-SUB) TO OR-PAY-TYPE
+
+           COMPUTE WS-SUB = FUNCTION MOD(WS-GEN-COUNT, 10) + 1
+           MOVE WS-STATE-ENTRY(WS-SUB) TO OR-STATE-CODE
+
+           MOVE 40.00 TO OR-HOURS-WORKED
+           MOVE 020.00 TO OR-PAY-RATE
+           MOVE 050.00 TO OR-HEALTH-DED
+           MOVE 025.00 TO OR-RETIRE-DED
+           MOVE 010.00 TO OR-OTHER-DED
+           MOVE 00000.00 TO OR-GARNISH-DED
+           COMPUTE OR-YTD-GROSS = WS-GEN-COUNT * 100
+           COMPUTE OR-YTD-TAX = WS-GEN-COUNT * 15
+           COMPUTE OR-YTD-NET = WS-GEN-COUNT * 85
+           MOVE SPACES TO OR-HOURS-OVERRIDE
+           MOVE SPACES TO OR-SUPV-APPROVAL-CODE
+           STRING "02100" WS-GEN-COUNT DELIMITED SIZE
+               INTO OR-BANK-ROUTING
+           END-STRING
+           STRING "ACCT" WS-GEN-COUNT DELIMITED SIZE
+               INTO OR-BANK-ACCOUNT
+           END-STRING
+
+      * Edge case: every 7th record -- deductions exceed gross pay,
+      * producing negative net pay once REALISTIC-BATCH-TEST runs it
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 7)
+           IF WS-MOD-RESULT = 0
+               MOVE 999.00 TO OR-HEALTH-DED
+               MOVE 999.00 TO OR-RETIRE-DED
+               MOVE 999.00 TO OR-OTHER-DED
+           END-IF
+
+      * Edge case: every 11th record -- hours over the supervisor-
+      * override threshold, with the approval code that lets them
+      * through instead of an ERR-INVALID-HOURS reject
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 11)
+           IF WS-MOD-RESULT = 0
+               MOVE 095.00 TO OR-HOURS-WORKED
+               MOVE "Y" TO OR-HOURS-OVERRIDE
+               MOVE "SUPV" TO OR-SUPV-APPROVAL-CODE
+           END-IF
+
+      * Edge case: every 13th record -- bonus-eligible salaried
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 13)
+           IF WS-MOD-RESULT = 0
+               MOVE "B" TO OR-PAY-TYPE
+               MOVE 000.00 TO OR-HOURS-WORKED
+               MOVE 050000.00 TO OR-PAY-RATE
+           END-IF
+
+      * Edge case: every 17th record -- wage garnishment
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 17)
+           IF WS-MOD-RESULT = 0
+               MOVE 150.00 TO OR-GARNISH-DED
+           END-IF
+
+      * Edge case: every 23rd record -- blank/unmatched state code,
+      * exercising the flat-rate tax fallback
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 23)
+           IF WS-MOD-RESULT = 0
+               MOVE SPACES TO OR-STATE-CODE
+           END-IF.
