@@ -16,23 +16,51 @@
        OBJECT-COMPUTER. IBM-MAINFRAME.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "PAYROLL.DAT"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-DSN
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-INPUT-STATUS.
-           SELECT REPORT-FILE ASSIGN TO "PAYREPORT.RPT"
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-DSN
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-           SELECT ERROR-FILE ASSIGN TO "PAYERROR.LOG"
+           SELECT ERROR-FILE ASSIGN TO DYNAMIC WS-ERROR-FILE-DSN
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
+           SELECT UPDATE-FILE ASSIGN TO "PAYUPDAT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-UPDATE-STATUS.
+           SELECT DEPT-REF-FILE ASSIGN TO "DEPTREF.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPT-REF-STATUS.
+           SELECT TAX-PARM-FILE ASSIGN TO "TAXPARM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TAX-PARM-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "PAYCHKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "PAYREJECT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO "PAYGLFD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-STATUS.
+           SELECT ACH-FILE ASSIGN TO "PAYACH.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            RECORDING MODE IS F
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 146 CHARACTERS.
        01  INPUT-RECORD.
            05  IR-EMPLOYEE-ID         PIC 9(6).
            05  IR-EMPLOYEE-NAME.
@@ -43,6 +71,7 @@
                88  IR-HOURLY          VALUE "H".
                88  IR-SALARIED        VALUE "S".
                88  IR-COMMISSION      VALUE "C".
+               88  IR-BONUS-SALARIED  VALUE "B".
            05  IR-HOURS-WORKED        PIC 9(3)V99.
            05  IR-PAY-RATE            PIC 9(5)V99.
            05  IR-DEDUCTIONS.
@@ -52,7 +81,14 @@
            05  IR-YTD-GROSS           PIC 9(8)V99.
            05  IR-YTD-TAX             PIC 9(7)V99.
            05  IR-YTD-NET             PIC 9(8)V99.
-           05  IR-FILLER              PIC X(15).
+           05  IR-STATE-CODE          PIC X(2).
+           05  IR-GARNISH-DED         PIC 9(4)V99.
+           05  IR-HOURS-OVERRIDE      PIC X(1).
+               88  IR-HOURS-OVERRIDDEN   VALUE "Y".
+           05  IR-SUPV-APPROVAL-CODE  PIC X(4).
+           05  IR-BANK-ROUTING        PIC X(9).
+           05  IR-BANK-ACCOUNT        PIC X(17).
+           05  IR-FILLER              PIC X(2).
        FD  REPORT-FILE
            RECORDING MODE IS F
            RECORD CONTAINS 132 CHARACTERS.
@@ -61,15 +97,292 @@
            RECORDING MODE IS F
            RECORD CONTAINS 120 CHARACTERS.
        01  ERROR-RECORD               PIC X(120).
+       FD  UPDATE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 146 CHARACTERS.
+      * Updated employee record -- same layout as INPUT-RECORD with
+      * this period's gross/tax/net rolled into the YTD fields.
+       01  UPDATE-RECORD.
+           05  UR-EMPLOYEE-ID         PIC 9(6).
+           05  UR-EMPLOYEE-NAME.
+               10  UR-LAST-NAME       PIC X(20).
+               10  UR-FIRST-NAME      PIC X(15).
+           05  UR-DEPARTMENT          PIC X(4).
+           05  UR-PAY-TYPE            PIC X(1).
+           05  UR-HOURS-WORKED        PIC 9(3)V99.
+           05  UR-PAY-RATE            PIC 9(5)V99.
+           05  UR-DEDUCTIONS.
+               10  UR-HEALTH-DED      PIC 9(4)V99.
+               10  UR-RETIRE-DED      PIC 9(4)V99.
+               10  UR-OTHER-DED       PIC 9(4)V99.
+           05  UR-YTD-GROSS           PIC 9(8)V99.
+           05  UR-YTD-TAX             PIC 9(7)V99.
+           05  UR-YTD-NET             PIC 9(8)V99.
+           05  UR-STATE-CODE          PIC X(2).
+           05  UR-GARNISH-DED         PIC 9(4)V99.
+           05  UR-HOURS-OVERRIDE      PIC X(1).
+           05  UR-SUPV-APPROVAL-CODE  PIC X(4).
+           05  UR-BANK-ROUTING        PIC X(9).
+           05  UR-BANK-ACCOUNT        PIC X(17).
+           05  UR-FILLER              PIC X(2).
+       FD  DEPT-REF-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 29 CHARACTERS.
+      * Department reference record -- optional; when present, drives
+      * the department table instead of the hardcoded defaults.
+       01  DEPT-REF-RECORD.
+           05  DR-DEPT-CODE           PIC X(4).
+           05  DR-DEPT-NAME           PIC X(25).
+       FD  TAX-PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 75 CHARACTERS.
+      * Tax-year parameter record -- optional; when present, overrides
+      * the built-in FICA wage base limit for the run's tax year.
+       01  TAX-PARM-RECORD.
+           05  TY-TAX-YEAR            PIC 9(4).
+           05  TY-FICA-WAGE-LIMIT     PIC 9(8)V99.
+           05  TY-RUN-MODE            PIC X(1).
+           05  TY-INPUT-FILE-DSN      PIC X(20).
+           05  TY-REPORT-FILE-DSN     PIC X(20).
+           05  TY-ERROR-FILE-DSN      PIC X(20).
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 885 CHARACTERS.
+      * Checkpoint record -- records already processed as of the
+      * last checkpoint interval, for a sequential-input restart, plus
+      * every running accumulator needed to resume the summary report,
+      * GL feed, and ACH batch/file control totals without dropping
+      * pre-restart activity.
+       01  RESTART-RECORD.
+           05  RST-RECORD-COUNT       PIC 9(07).
+           05  RST-CHECKPOINT-DATE    PIC 9(08).
+           05  RST-RECORDS-PROCESSED  PIC 9(07).
+           05  RST-RECORDS-ERROR      PIC 9(07).
+           05  RST-RECORDS-EXCEPTION  PIC 9(07).
+           05  RST-RECORDS-WRITTEN    PIC 9(07).
+           05  RST-GRAND-GROSS        PIC 9(12)V99.
+           05  RST-GRAND-TAX          PIC 9(11)V99.
+           05  RST-GRAND-NET          PIC 9(12)V99.
+           05  RST-GRAND-DEDUCTIONS   PIC 9(11)V99.
+           05  RST-GRAND-HOURS        PIC 9(09)V99.
+           05  RST-GRAND-OT-HOURS     PIC 9(08)V99.
+           05  RST-GRAND-DT-HOURS     PIC 9(08)V99.
+           05  RST-GRAND-EMP-COUNT    PIC 9(07).
+           05  RST-GRAND-HOURLY-CT    PIC 9(07).
+           05  RST-GRAND-SALARY-CT    PIC 9(07).
+           05  RST-GRAND-COMM-CT      PIC 9(07).
+           05  RST-GRAND-BONUS-CT     PIC 9(07).
+           05  RST-ACH-BATCH-NUMBER   PIC 9(07).
+           05  RST-ACH-ENTRY-COUNT    PIC 9(06).
+           05  RST-ACH-ENTRY-HASH     PIC 9(10).
+           05  RST-ACH-TOTAL-CREDIT   PIC 9(10)V99.
+           05  RST-ACH-TRACE-SEQ      PIC 9(07).
+           05  RST-DEPT-ENTRY OCCURS 10 TIMES.
+               10  RST-DEPT-EMP-COUNT  PIC 9(05).
+               10  RST-DEPT-GROSS-TOT  PIC 9(10)V99.
+               10  RST-DEPT-TAX-TOT    PIC 9(09)V99.
+               10  RST-DEPT-NET-TOT    PIC 9(10)V99.
+               10  RST-DEPT-DED-TOT    PIC 9(09)V99.
+               10  RST-DEPT-HOURS-TOT  PIC 9(07)V99.
+               10  RST-DEPT-OT-HOURS   PIC 9(06)V99.
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+      * Structured reject record -- machine-readable counterpart to
+      * the human-readable PAYERROR.LOG, for downstream reprocessing.
+       01  REJECT-RECORD.
+           05  RJT-EMPLOYEE-ID         PIC 9(6).
+           05  RJT-REASON-CODE         PIC 9(3).
+           05  RJT-REJECT-DATE         PIC 9(08).
+           05  FILLER                  PIC X(13).
+       FD  GL-FEED-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+      * General-ledger feed record -- one debit/credit entry per
+      * department per pay run, for finance to load payroll expense
+      * straight into the GL instead of retyping the printed summary.
+       01  GL-FEED-RECORD.
+           05  GLF-DEPT-CODE           PIC X(4).
+           05  GLF-ACCOUNT-CODE        PIC X(6).
+           05  GLF-DR-CR               PIC X(1).
+               88  GLF-DEBIT           VALUE "D".
+               88  GLF-CREDIT          VALUE "C".
+           05  GLF-AMOUNT              PIC 9(9)V99.
+           05  GLF-RUN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(10).
+       FD  ACH-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 94 CHARACTERS.
+      * NACHA-style ACH batch file -- file header/batch header, one
+      * PPD credit entry detail per employee, batch/file control.
+      * Bank and company identifiers are placeholders until the
+      * originating bank assigns real ones for this company.
+       01  ACH-RECORD                  PIC X(94).
        WORKING-STORAGE SECTION.
+      * Dataset-name overrides (defaults below, overridable from
+      * TAXPARM.DAT so testing against non-production datasets
+      * doesn't require a recompile)
+       01  WS-INPUT-FILE-DSN          PIC X(20)
+               VALUE "PAYROLL.DAT".
+       01  WS-REPORT-FILE-DSN         PIC X(20)
+               VALUE "PAYREPORT.RPT".
+       01  WS-ERROR-FILE-DSN          PIC X(20)
+               VALUE "PAYERROR.LOG".
       * File status fields
        01  WS-INPUT-STATUS            PIC XX.
            88  INPUT-OK               VALUE "00".
            88  INPUT-EOF              VALUE "10".
        01  WS-REPORT-STATUS           PIC XX.
            88  REPORT-OK              VALUE "00".
+           88  REPORT-NOT-FOUND       VALUE "35".
        01  WS-ERROR-STATUS            PIC XX.
            88  ERROR-OK               VALUE "00".
+           88  ERROR-NOT-FOUND        VALUE "35".
+       01  WS-UPDATE-STATUS           PIC XX.
+           88  UPDATE-OK              VALUE "00".
+           88  UPDATE-NOT-FOUND       VALUE "35".
+       01  WS-DEPT-REF-STATUS         PIC XX.
+           88  DEPT-REF-OK            VALUE "00".
+           88  DEPT-REF-EOF           VALUE "10".
+       01  WS-DEPT-REF-COUNT          PIC 99 VALUE 0.
+       01  WS-TAX-PARM-STATUS         PIC XX.
+           88  TAX-PARM-OK            VALUE "00".
+       01  WS-TAX-YEAR                PIC 9(4) VALUE 0.
+       01  WS-RUN-MODE                PIC X(1) VALUE 'N'.
+           88  WS-YEAR-END-MODE       VALUE 'Y'.
+           88  WS-NORMAL-MODE         VALUE 'N'.
+       01  WS-ROLLOVER-COUNT          PIC 9(7) VALUE 0.
+       01  WS-RESTART-STATUS          PIC XX.
+           88  RESTART-OK             VALUE "00".
+           88  RESTART-EOF            VALUE "10".
+           88  RESTART-NOT-FOUND      VALUE "35".
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(07) VALUE 1000.
+       01  WS-RESTART-SWITCH          PIC X VALUE 'N'.
+           88  WS-RESTART-FOUND       VALUE 'Y'.
+           88  WS-RESTART-NOT-FOUND   VALUE 'N'.
+       01  WS-SAVED-RECORD-COUNT      PIC 9(07) VALUE 0.
+      * Saved accumulators from a prior checkpoint, restored into the
+      * live totals after 1000-INIT-PARA's zero-out when restarting,
+      * so a restart does not silently drop pre-restart activity from
+      * the summary report, GL feed, and ACH batch/file control totals.
+       01  WS-SAVED-RECORDS-PROCESSED PIC 9(07) VALUE 0.
+       01  WS-SAVED-RECORDS-ERROR     PIC 9(07) VALUE 0.
+       01  WS-SAVED-RECORDS-EXCEPTION PIC 9(07) VALUE 0.
+       01  WS-SAVED-RECORDS-WRITTEN   PIC 9(07) VALUE 0.
+       01  WS-SAVED-GR-GROSS          PIC 9(12)V99 VALUE 0.
+       01  WS-SAVED-GR-TAX            PIC 9(11)V99 VALUE 0.
+       01  WS-SAVED-GR-NET            PIC 9(12)V99 VALUE 0.
+       01  WS-SAVED-GR-DEDUCTIONS     PIC 9(11)V99 VALUE 0.
+       01  WS-SAVED-GR-HOURS          PIC 9(09)V99 VALUE 0.
+       01  WS-SAVED-GR-OT-HOURS       PIC 9(08)V99 VALUE 0.
+       01  WS-SAVED-GR-DT-HOURS       PIC 9(08)V99 VALUE 0.
+       01  WS-SAVED-GR-EMP-COUNT      PIC 9(07) VALUE 0.
+       01  WS-SAVED-GR-HOURLY-CT      PIC 9(07) VALUE 0.
+       01  WS-SAVED-GR-SALARY-CT      PIC 9(07) VALUE 0.
+       01  WS-SAVED-GR-COMM-CT        PIC 9(07) VALUE 0.
+       01  WS-SAVED-GR-BONUS-CT       PIC 9(07) VALUE 0.
+       01  WS-SAVED-ACH-BATCH-NUMBER  PIC 9(07) VALUE 0.
+       01  WS-SAVED-ACH-ENTRY-COUNT   PIC 9(06) VALUE 0.
+       01  WS-SAVED-ACH-ENTRY-HASH    PIC 9(10) VALUE 0.
+       01  WS-SAVED-ACH-TOTAL-CREDIT  PIC 9(10)V99 VALUE 0.
+       01  WS-SAVED-ACH-TRACE-SEQ     PIC 9(07) VALUE 0.
+       01  WS-SAVED-DEPT-TABLE.
+           05  WS-SAVED-DEPT-ENTRY OCCURS 10 TIMES.
+               10  WS-SAVED-DEPT-EMP-COUNT  PIC 9(05) VALUE 0.
+               10  WS-SAVED-DEPT-GROSS-TOT  PIC 9(10)V99 VALUE 0.
+               10  WS-SAVED-DEPT-TAX-TOT    PIC 9(09)V99 VALUE 0.
+               10  WS-SAVED-DEPT-NET-TOT    PIC 9(10)V99 VALUE 0.
+               10  WS-SAVED-DEPT-DED-TOT    PIC 9(09)V99 VALUE 0.
+               10  WS-SAVED-DEPT-HOURS-TOT  PIC 9(07)V99 VALUE 0.
+               10  WS-SAVED-DEPT-OT-HOURS   PIC 9(06)V99 VALUE 0.
+       01  WS-SAVED-DEPT-IDX          PIC 99 VALUE 0.
+       01  WS-SKIP-COUNT              PIC 9(07) VALUE 0.
+       01  WS-REJECT-STATUS           PIC XX.
+           88  REJECT-OK              VALUE "00".
+           88  REJECT-NOT-FOUND       VALUE "35".
+       01  WS-GL-FEED-STATUS          PIC XX.
+           88  GL-FEED-OK             VALUE "00".
+           88  GL-FEED-NOT-FOUND      VALUE "35".
+       01  WS-ACH-STATUS              PIC XX.
+           88  ACH-OK                 VALUE "00".
+           88  ACH-NOT-FOUND          VALUE "35".
+      * NACHA-style ACH batch constants and running totals
+       01  WS-ACH-COMPANY-NAME        PIC X(16) VALUE
+           "ACME CORP".
+       01  WS-ACH-COMPANY-ID          PIC X(10) VALUE
+           "1234567890".
+       01  WS-ACH-ORIGIN-DFI          PIC X(8) VALUE "12345678".
+       01  WS-ACH-BATCH-NUMBER        PIC 9(7) VALUE 1.
+       01  WS-ACH-ENTRY-COUNT         PIC 9(6) VALUE 0.
+       01  WS-ACH-ENTRY-HASH          PIC 9(10) VALUE 0.
+       01  WS-ACH-TOTAL-CREDIT        PIC 9(10)V99 VALUE 0.
+       01  WS-ACH-TRACE-SEQ           PIC 9(7) VALUE 0.
+      * File Header Record (type 1)
+       01  WS-ACH-FILE-HEADER.
+           05  FILLER                 PIC X(1) VALUE "1".
+           05  FILLER                 PIC X(2) VALUE "01".
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  WS-AFH-FILE-DATE       PIC 9(6).
+           05  WS-AFH-FILE-TIME       PIC 9(4).
+           05  FILLER                 PIC X(1) VALUE "A".
+           05  FILLER                 PIC 9(3) VALUE 94.
+           05  FILLER                 PIC 9(2) VALUE 10.
+           05  FILLER                 PIC X(1) VALUE "1".
+           05  FILLER                 PIC X(23) VALUE SPACES.
+           05  FILLER                 PIC X(23) VALUE SPACES.
+           05  FILLER                 PIC X(8) VALUE SPACES.
+      * Batch Header Record (type 5)
+       01  WS-ACH-BATCH-HEADER.
+           05  FILLER                 PIC X(1) VALUE "5".
+           05  FILLER                 PIC 9(3) VALUE 220.
+           05  WS-ABH-COMPANY-NAME    PIC X(16).
+           05  FILLER                 PIC X(20) VALUE SPACES.
+           05  WS-ABH-COMPANY-ID      PIC X(10).
+           05  FILLER                 PIC X(3) VALUE "PPD".
+           05  FILLER                 PIC X(10) VALUE "PAYROLL".
+           05  FILLER                 PIC X(6) VALUE SPACES.
+           05  WS-ABH-EFFECTIVE-DATE  PIC 9(6).
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                 PIC X(1) VALUE "1".
+           05  WS-ABH-ORIGIN-DFI      PIC X(8).
+           05  WS-ABH-BATCH-NUMBER    PIC 9(7).
+      * Entry Detail Record (type 6) -- one PPD credit per employee
+       01  WS-ACH-ENTRY-DETAIL.
+           05  FILLER                 PIC X(1) VALUE "6".
+           05  FILLER                 PIC X(2) VALUE "22".
+           05  WS-AED-RECEIVING-DFI   PIC 9(8).
+           05  WS-AED-CHECK-DIGIT     PIC X(1).
+           05  WS-AED-DFI-ACCOUNT     PIC X(17).
+           05  WS-AED-AMOUNT          PIC 9(10).
+           05  WS-AED-INDIVIDUAL-ID   PIC X(15).
+           05  WS-AED-INDIVIDUAL-NAME PIC X(22).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  FILLER                 PIC X(1) VALUE "0".
+           05  WS-AED-TRACE-NUMBER    PIC X(15).
+      * Batch Control Record (type 8)
+       01  WS-ACH-BATCH-CONTROL.
+           05  FILLER                 PIC X(1) VALUE "8".
+           05  FILLER                 PIC 9(3) VALUE 220.
+           05  WS-ABC-ENTRY-COUNT     PIC 9(6).
+           05  WS-ABC-ENTRY-HASH      PIC 9(10).
+           05  WS-ABC-TOTAL-DEBIT     PIC 9(10)V99 VALUE 0.
+           05  WS-ABC-TOTAL-CREDIT    PIC 9(10)V99.
+           05  WS-ABC-COMPANY-ID      PIC X(10).
+           05  FILLER                 PIC X(19) VALUE SPACES.
+           05  FILLER                 PIC X(6) VALUE SPACES.
+           05  WS-ABC-ORIGIN-DFI      PIC X(8).
+           05  WS-ABC-BATCH-NUMBER    PIC 9(7).
+      * File Control Record (type 9)
+       01  WS-ACH-FILE-CONTROL.
+           05  FILLER                 PIC X(1) VALUE "9".
+           05  FILLER                 PIC 9(6) VALUE 1.
+           05  FILLER                 PIC 9(6) VALUE 1.
+           05  WS-AFC-ENTRY-COUNT     PIC 9(8).
+           05  WS-AFC-ENTRY-HASH      PIC 9(10).
+           05  WS-AFC-TOTAL-DEBIT     PIC 9(10)V99 VALUE 0.
+           05  WS-AFC-TOTAL-CREDIT    PIC 9(10)V99.
+           05  FILLER                 PIC X(39) VALUE SPACES.
       * End of file flag
        01  WS-EOF-FLAG                PIC 9 VALUE 0.
            88  END-OF-FILE            VALUE 1.
@@ -95,6 +408,7 @@
        01  WS-RECORDS-READ            PIC 9(7) VALUE 0.
        01  WS-RECORDS-PROCESSED       PIC 9(7) VALUE 0.
        01  WS-RECORDS-ERROR           PIC 9(7) VALUE 0.
+       01  WS-RECORDS-EXCEPTION       PIC 9(7) VALUE 0.
        01  WS-RECORDS-WRITTEN         PIC 9(7) VALUE 0.
        01  WS-REPORT-LINES            PIC 9(7) VALUE 0.
        01  WS-ERROR-LINES             PIC 9(7) VALUE 0.
@@ -107,16 +421,21 @@
        01  WS-FICA-RATE               PIC V9(4) VALUE 0.0765.
        01  WS-OVERTIME-FACTOR         PIC 9V99 VALUE 1.50.
        01  WS-MAX-REGULAR-HOURS       PIC 9(3)V99 VALUE 40.00.
+       01  WS-DOUBLETIME-FACTOR       PIC 9V99 VALUE 2.00.
+       01  WS-DOUBLETIME-THRESHOLD    PIC 9(3)V99 VALUE 60.00.
        01  WS-FICA-WAGE-LIMIT         PIC 9(8)V99
                                       VALUE 160200.00.
        01  WS-MIN-WAGE                PIC 9(3)V99 VALUE 7.25.
        01  WS-MAX-HOURS-ALLOWED       PIC 9(3)V99 VALUE 80.00.
        01  WS-COMMISSION-RATE         PIC V9(4) VALUE 0.0800.
+       01  WS-BONUS-RATE              PIC V9(4) VALUE 0.1000.
       * Calculated pay fields
        01  WS-GROSS-PAY               PIC 9(8)V99 VALUE 0.
        01  WS-REGULAR-PAY             PIC 9(7)V99 VALUE 0.
        01  WS-OVERTIME-PAY            PIC 9(7)V99 VALUE 0.
        01  WS-OVERTIME-HOURS          PIC 9(3)V99 VALUE 0.
+       01  WS-DOUBLETIME-PAY          PIC 9(7)V99 VALUE 0.
+       01  WS-DOUBLETIME-HOURS        PIC 9(3)V99 VALUE 0.
        01  WS-REGULAR-HOURS           PIC 9(3)V99 VALUE 0.
        01  WS-FED-TAX                 PIC 9(7)V99 VALUE 0.
        01  WS-STATE-TAX              PIC 9(6)V99 VALUE 0.
@@ -124,7 +443,20 @@
        01  WS-TOTAL-TAX               PIC 9(7)V99 VALUE 0.
        01  WS-TOTAL-DEDUCTIONS        PIC 9(7)V99 VALUE 0.
        01  WS-NET-PAY                 PIC S9(8)V99 VALUE 0.
+      * CCPA Title III wage-garnishment cap -- federal law limits the
+      * amount withheld to the LESSER of 25% of disposable earnings
+      * (gross pay minus taxes) or the amount by which disposable
+      * earnings exceed 30 times the federal minimum wage; whichever
+      * of the two ceilings is smaller is the binding one.
+       01  WS-GARNISH-CAP-PERCENT     PIC V99 VALUE .25.
+       01  WS-GARNISH-MIN-WAGE-MULT   PIC 9(2) VALUE 30.
+       01  WS-DISPOSABLE-EARNINGS     PIC S9(8)V99 VALUE 0.
+       01  WS-GARNISH-25PCT-CAP       PIC S9(8)V99 VALUE 0.
+       01  WS-GARNISH-EXCESS-CAP      PIC S9(8)V99 VALUE 0.
+       01  WS-GARNISH-CAP             PIC S9(8)V99 VALUE 0.
+       01  WS-GARNISH-APPLIED         PIC 9(4)V99 VALUE 0.
        01  WS-COMMISSION-PAY          PIC 9(7)V99 VALUE 0.
+       01  WS-BONUS-PAY               PIC 9(7)V99 VALUE 0.
        01  WS-CALC-OVERFLOW           PIC 9 VALUE 0.
            88  CALC-HAS-OVERFLOW      VALUE 1.
            88  CALC-NO-OVERFLOW       VALUE 0.
@@ -143,6 +475,30 @@
        01  WS-DEPT-IDX                PIC 99 VALUE 0.
        01  WS-DEPT-SUB               PIC 99 VALUE 0.
        01  WS-TABLE-IDX               PIC 99 VALUE 0.
+      * Department-summary sort work areas (sort by gross pay desc)
+       01  WS-SORT-I                  PIC 99 VALUE 0.
+       01  WS-SORT-J                  PIC 99 VALUE 0.
+       01  WS-DEPT-SORT-TEMP.
+           05  WS-SORT-DEPT-CODE      PIC X(4).
+           05  WS-SORT-DEPT-NAME      PIC X(25).
+           05  WS-SORT-DEPT-EMP-COUNT PIC 9(5).
+           05  WS-SORT-DEPT-GROSS-TOT PIC 9(10)V99.
+           05  WS-SORT-DEPT-TAX-TOT   PIC 9(9)V99.
+           05  WS-SORT-DEPT-NET-TOT   PIC 9(10)V99.
+           05  WS-SORT-DEPT-DED-TOT   PIC 9(9)V99.
+           05  WS-SORT-DEPT-HOURS-TOT PIC 9(7)V99.
+           05  WS-SORT-DEPT-OT-HOURS  PIC 9(6)V99.
+      * Multi-state tax-rate table
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY OCCURS 10 TIMES.
+               10  WS-STATE-CODE      PIC X(2).
+               10  WS-STATE-RATE      PIC V9(4).
+       01  WS-STATE-COUNT             PIC 99 VALUE 0.
+       01  WS-STATE-SUB               PIC 99 VALUE 0.
+       01  WS-STATE-FOUND             PIC 9 VALUE 0.
+           88  STATE-WAS-FOUND        VALUE 1.
+           88  STATE-NOT-FOUND        VALUE 0.
+       01  WS-EFFECTIVE-STATE-RATE    PIC V9(4) VALUE 0.
       * Grand total accumulators
        01  WS-GRAND-TOTALS.
            05  WS-GRAND-GROSS         PIC 9(12)V99 VALUE 0.
@@ -151,10 +507,12 @@
            05  WS-GRAND-DEDUCTIONS    PIC 9(11)V99 VALUE 0.
            05  WS-GRAND-HOURS         PIC 9(9)V99 VALUE 0.
            05  WS-GRAND-OT-HOURS      PIC 9(8)V99 VALUE 0.
+           05  WS-GRAND-DT-HOURS      PIC 9(8)V99 VALUE 0.
            05  WS-GRAND-EMP-COUNT     PIC 9(7) VALUE 0.
            05  WS-GRAND-HOURLY-CT     PIC 9(7) VALUE 0.
            05  WS-GRAND-SALARY-CT     PIC 9(7) VALUE 0.
            05  WS-GRAND-COMM-CT       PIC 9(7) VALUE 0.
+           05  WS-GRAND-BONUS-CT      PIC 9(7) VALUE 0.
       * Date fields
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -182,6 +540,7 @@
            05  WS-EDIT-TOTAL          PIC Z(10)9.99.
            05  WS-EDIT-COUNT          PIC Z(6)9.
            05  WS-EDIT-OT-HOURS       PIC ZZ9.99.
+           05  WS-EDIT-DT-HOURS       PIC ZZ9.99.
            05  WS-EDIT-PCT            PIC Z9.99.
            05  WS-EDIT-PAGE           PIC ZZ9.
       * Report header lines
@@ -218,7 +577,7 @@
            05  FILLER     PIC X(21) VALUE "--------------------".
            05  FILLER     PIC X(5) VALUE "---- ".
            05  FILLER     PIC X(2) VALUE "- ".
-           05  FILLER     PIC X(8) VALUE "-------- ".
+           05  FILLER     PIC X(8) VALUE "------- ".
            05  FILLER     PIC X(10) VALUE "--------- ".
            05  FILLER     PIC X(11) VALUE "---------- ".
            05  FILLER     PIC X(10) VALUE "--------- ".
@@ -311,6 +670,7 @@
            05  WS-HOURLY-COUNT        PIC 9(5) VALUE 0.
            05  WS-SALARY-COUNT        PIC 9(5) VALUE 0.
            05  WS-COMM-COUNT          PIC 9(5) VALUE 0.
+           05  WS-BONUS-COUNT         PIC 9(5) VALUE 0.
       * Batch control fields
        01  WS-BATCH-CONTROL.
            05  WS-BATCH-ID            PIC X(8) VALUE "PAYBATCH".
@@ -333,8 +693,16 @@
        0000-MAIN SECTION.
        0000-MAIN-PARA.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-RECORDS
-           PERFORM 3000-PRINT-SUMMARY
+           IF WS-YEAR-END-MODE
+               PERFORM 1070-YEAR-END-ROLLOVER
+           ELSE
+               PERFORM 1065-WRITE-ACH-HEADERS
+               PERFORM 2000-PROCESS-RECORDS
+               PERFORM 2980-WRITE-ACH-TRAILERS
+               PERFORM 2900-SORT-DEPT-SUMMARY
+               PERFORM 2950-WRITE-GL-FEED
+               PERFORM 3000-PRINT-SUMMARY
+           END-IF
            PERFORM 9000-TERMINATE
            STOP RUN.
 
@@ -368,38 +736,32 @@
            MOVE WS-FORMATTED-TIME TO WS-HDR-TIME
            DISPLAY "PAYROLL BATCH STARTED: "
                WS-FORMATTED-DATE " " WS-FORMATTED-TIME
-      * Initialize department table
-           MOVE "ACCT" TO WS-DEPT-CODE(1)
-           MOVE "ACCOUNTING" TO WS-DEPT-NAME(1)
-           MOVE "ENGG" TO WS-DEPT-CODE(2)
-           MOVE "ENGINEERING" TO WS-DEPT-NAME(2)
-           MOVE "SALE" TO WS-DEPT-CODE(3)
-           MOVE "SALES" TO WS-DEPT-NAME(3)
-           MOVE "MKTG" TO WS-DEPT-CODE(4)
-           MOVE "MARKETING" TO WS-DEPT-NAME(4)
-           MOVE "HRES" TO WS-DEPT-CODE(5)
-           MOVE "HUMAN RESOURCES" TO WS-DEPT-NAME(5)
-           MOVE "OPER" TO WS-DEPT-CODE(6)
-           MOVE "OPERATIONS" TO WS-DEPT-NAME(6)
-           MOVE "LGAL" TO WS-DEPT-CODE(7)
-           MOVE "LEGAL" TO WS-DEPT-NAME(7)
-           MOVE "ITDP" TO WS-DEPT-CODE(8)
-           MOVE "IT DEPARTMENT" TO WS-DEPT-NAME(8)
-           MOVE "ADMN" TO WS-DEPT-CODE(9)
-           MOVE "ADMINISTRATION" TO WS-DEPT-NAME(9)
-           MOVE "EXEC" TO WS-DEPT-CODE(10)
-           MOVE "EXECUTIVE" TO WS-DEPT-NAME(10)
+      * Initialize department table (from DEPTREF.DAT when present,
+      * else the built-in defaults)
+           PERFORM 1010-LOAD-DEPT-TABLE
+      * Load tax-year parameters (from TAXPARM.DAT when present,
+      * else the built-in FICA wage base limit)
+           PERFORM 1030-READ-TAX-PARMS
+      * Load the multi-state tax-rate table
+           PERFORM 1040-LOAD-STATE-TABLE
+      * Check for a checkpoint from a prior, interrupted run
+           PERFORM 1050-CHECK-FOR-RESTART
       * Initialize counters and accumulators
            INITIALIZE WS-GRAND-TOTALS
            MOVE 0 TO WS-RECORDS-READ
            MOVE 0 TO WS-RECORDS-PROCESSED
            MOVE 0 TO WS-RECORDS-ERROR
+           MOVE 0 TO WS-RECORDS-EXCEPTION
            MOVE 0 TO WS-RECORDS-WRITTEN
            MOVE 0 TO WS-REPORT-LINES
            MOVE 0 TO WS-ERROR-LINES
            MOVE 0 TO WS-PAGE-COUNT
            MOVE 0 TO WS-LINE-COUNT
            MOVE 0 TO WS-EOF-FLAG
+           MOVE 0 TO WS-ACH-ENTRY-COUNT
+           MOVE 0 TO WS-ACH-ENTRY-HASH
+           MOVE 0 TO WS-ACH-TOTAL-CREDIT
+           MOVE 0 TO WS-ACH-TRACE-SEQ
       * Zero department accumulators
            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
                UNTIL WS-DEPT-IDX > 10
@@ -411,6 +773,50 @@
                MOVE 0 TO WS-DEPT-HOURS-TOT(WS-DEPT-IDX)
                MOVE 0 TO WS-DEPT-OT-HOURS(WS-DEPT-IDX)
            END-PERFORM
+      * Restore pre-restart accumulators from the checkpoint so a
+      * restarted run's summary, GL feed, and ACH totals include
+      * activity from before the restart, not just after it
+           IF WS-RESTART-FOUND
+               MOVE WS-SAVED-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+               MOVE WS-SAVED-RECORDS-ERROR TO WS-RECORDS-ERROR
+               MOVE WS-SAVED-RECORDS-EXCEPTION
+                   TO WS-RECORDS-EXCEPTION
+               MOVE WS-SAVED-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+               MOVE WS-SAVED-GR-GROSS TO WS-GRAND-GROSS
+               MOVE WS-SAVED-GR-TAX TO WS-GRAND-TAX
+               MOVE WS-SAVED-GR-NET TO WS-GRAND-NET
+               MOVE WS-SAVED-GR-DEDUCTIONS TO WS-GRAND-DEDUCTIONS
+               MOVE WS-SAVED-GR-HOURS TO WS-GRAND-HOURS
+               MOVE WS-SAVED-GR-OT-HOURS TO WS-GRAND-OT-HOURS
+               MOVE WS-SAVED-GR-DT-HOURS TO WS-GRAND-DT-HOURS
+               MOVE WS-SAVED-GR-EMP-COUNT TO WS-GRAND-EMP-COUNT
+               MOVE WS-SAVED-GR-HOURLY-CT TO WS-GRAND-HOURLY-CT
+               MOVE WS-SAVED-GR-SALARY-CT TO WS-GRAND-SALARY-CT
+               MOVE WS-SAVED-GR-COMM-CT TO WS-GRAND-COMM-CT
+               MOVE WS-SAVED-GR-BONUS-CT TO WS-GRAND-BONUS-CT
+               MOVE WS-SAVED-ACH-BATCH-NUMBER TO WS-ACH-BATCH-NUMBER
+               MOVE WS-SAVED-ACH-ENTRY-COUNT TO WS-ACH-ENTRY-COUNT
+               MOVE WS-SAVED-ACH-ENTRY-HASH TO WS-ACH-ENTRY-HASH
+               MOVE WS-SAVED-ACH-TOTAL-CREDIT TO WS-ACH-TOTAL-CREDIT
+               MOVE WS-SAVED-ACH-TRACE-SEQ TO WS-ACH-TRACE-SEQ
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > 10
+                   MOVE WS-SAVED-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                       TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-GROSS-TOT(WS-DEPT-IDX)
+                       TO WS-DEPT-GROSS-TOT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-TAX-TOT(WS-DEPT-IDX)
+                       TO WS-DEPT-TAX-TOT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-NET-TOT(WS-DEPT-IDX)
+                       TO WS-DEPT-NET-TOT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-DED-TOT(WS-DEPT-IDX)
+                       TO WS-DEPT-DED-TOT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-HOURS-TOT(WS-DEPT-IDX)
+                       TO WS-DEPT-HOURS-TOT(WS-DEPT-IDX)
+                   MOVE WS-SAVED-DEPT-OT-HOURS(WS-DEPT-IDX)
+                       TO WS-DEPT-OT-HOURS(WS-DEPT-IDX)
+               END-PERFORM
+           END-IF
       * Open all files
            OPEN INPUT INPUT-FILE
            IF NOT INPUT-OK
@@ -420,7 +826,17 @@
                MOVE "A" TO WS-BATCH-STATUS
                STOP RUN
            END-IF
-           OPEN OUTPUT REPORT-FILE
+           IF WS-RESTART-FOUND
+               PERFORM 1060-SKIP-PROCESSED-RECORDS
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND REPORT-FILE
+               IF REPORT-NOT-FOUND
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
            IF NOT REPORT-OK
                DISPLAY "ERROR: OPEN REPORT-FILE FAILED: "
                    WS-REPORT-STATUS
@@ -429,7 +845,14 @@
                MOVE "A" TO WS-BATCH-STATUS
                STOP RUN
            END-IF
-           OPEN OUTPUT ERROR-FILE
+           IF WS-RESTART-FOUND
+               OPEN EXTEND ERROR-FILE
+               IF ERROR-NOT-FOUND
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
            IF NOT ERROR-OK
                DISPLAY "ERROR: OPEN ERROR-FILE FAILED: "
                    WS-ERROR-STATUS
@@ -439,6 +862,106 @@
                MOVE "A" TO WS-BATCH-STATUS
                STOP RUN
            END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND UPDATE-FILE
+               IF UPDATE-NOT-FOUND
+                   OPEN OUTPUT UPDATE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT UPDATE-FILE
+           END-IF
+           IF NOT UPDATE-OK
+               DISPLAY "ERROR: OPEN UPDATE-FILE FAILED: "
+                   WS-UPDATE-STATUS
+               CLOSE INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE ERROR-FILE
+               MOVE 12 TO WS-BATCH-RETURN-CODE
+               MOVE "A" TO WS-BATCH-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND RESTART-FILE
+               IF RESTART-NOT-FOUND
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF
+           IF NOT RESTART-OK
+               DISPLAY "ERROR: OPEN RESTART-FILE FAILED: "
+                   WS-RESTART-STATUS
+               CLOSE INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE ERROR-FILE
+               CLOSE UPDATE-FILE
+               MOVE 12 TO WS-BATCH-RETURN-CODE
+               MOVE "A" TO WS-BATCH-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND REJECT-FILE
+               IF REJECT-NOT-FOUND
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT REJECT-OK
+               DISPLAY "ERROR: OPEN REJECT-FILE FAILED: "
+                   WS-REJECT-STATUS
+               CLOSE INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE ERROR-FILE
+               CLOSE UPDATE-FILE
+               CLOSE RESTART-FILE
+               MOVE 12 TO WS-BATCH-RETURN-CODE
+               MOVE "A" TO WS-BATCH-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND GL-FEED-FILE
+               IF GL-FEED-NOT-FOUND
+                   OPEN OUTPUT GL-FEED-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-FEED-FILE
+           END-IF
+           IF NOT GL-FEED-OK
+               DISPLAY "ERROR: OPEN GL-FEED-FILE FAILED: "
+                   WS-GL-FEED-STATUS
+               CLOSE INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE ERROR-FILE
+               CLOSE UPDATE-FILE
+               CLOSE RESTART-FILE
+               CLOSE REJECT-FILE
+               MOVE 12 TO WS-BATCH-RETURN-CODE
+               MOVE "A" TO WS-BATCH-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND
+               OPEN EXTEND ACH-FILE
+               IF ACH-NOT-FOUND
+                   OPEN OUTPUT ACH-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ACH-FILE
+           END-IF
+           IF NOT ACH-OK
+               DISPLAY "ERROR: OPEN ACH-FILE FAILED: "
+                   WS-ACH-STATUS
+               CLOSE INPUT-FILE
+               CLOSE REPORT-FILE
+               CLOSE ERROR-FILE
+               CLOSE UPDATE-FILE
+               CLOSE RESTART-FILE
+               CLOSE REJECT-FILE
+               CLOSE GL-FEED-FILE
+               MOVE 12 TO WS-BATCH-RETURN-CODE
+               MOVE "A" TO WS-BATCH-STATUS
+               STOP RUN
+           END-IF
       * Write report headers
            ADD 1 TO WS-PAGE-COUNT
            MOVE WS-PAGE-COUNT TO WS-HDR-PAGE
@@ -451,6 +974,306 @@
            ADD 5 TO WS-REPORT-LINES
            DISPLAY "FILES OPENED SUCCESSFULLY".
 
+      *===============================================================
+      * 1010-LOAD-DEPT-TABLE: Load the department table from
+      * DEPTREF.DAT when present, else fall back to the built-in
+      * department list
+      *===============================================================
+       1010-LOAD-DEPT-TABLE SECTION.
+       1010-LOAD-PARA.
+           OPEN INPUT DEPT-REF-FILE
+           IF DEPT-REF-OK
+               PERFORM UNTIL DEPT-REF-EOF
+                   OR WS-DEPT-REF-COUNT > 10
+                   READ DEPT-REF-FILE
+                       AT END
+                           SET DEPT-REF-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-DEPT-REF-COUNT
+                           IF WS-DEPT-REF-COUNT <= 10
+                               MOVE DR-DEPT-CODE TO
+                                   WS-DEPT-CODE(WS-DEPT-REF-COUNT)
+                               MOVE DR-DEPT-NAME TO
+                                   WS-DEPT-NAME(WS-DEPT-REF-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-REF-FILE
+               DISPLAY "DEPARTMENT TABLE LOADED FROM DEPTREF.DAT: "
+                   WS-DEPT-REF-COUNT
+           ELSE
+               PERFORM 1020-LOAD-DEFAULT-DEPTS
+           END-IF.
+
+      *===============================================================
+      * 1020-LOAD-DEFAULT-DEPTS: Built-in department list, used when
+      * DEPTREF.DAT is not available
+      *===============================================================
+       1020-LOAD-DEFAULT-DEPTS SECTION.
+       1020-DEFAULT-PARA.
+           MOVE "ACCT" TO WS-DEPT-CODE(1)
+           MOVE "ACCOUNTING" TO WS-DEPT-NAME(1)
+           MOVE "ENGG" TO WS-DEPT-CODE(2)
+           MOVE "ENGINEERING" TO WS-DEPT-NAME(2)
+           MOVE "SALE" TO WS-DEPT-CODE(3)
+           MOVE "SALES" TO WS-DEPT-NAME(3)
+           MOVE "MKTG" TO WS-DEPT-CODE(4)
+           MOVE "MARKETING" TO WS-DEPT-NAME(4)
+           MOVE "HRES" TO WS-DEPT-CODE(5)
+           MOVE "HUMAN RESOURCES" TO WS-DEPT-NAME(5)
+           MOVE "OPER" TO WS-DEPT-CODE(6)
+           MOVE "OPERATIONS" TO WS-DEPT-NAME(6)
+           MOVE "LGAL" TO WS-DEPT-CODE(7)
+           MOVE "LEGAL" TO WS-DEPT-NAME(7)
+           MOVE "ITDP" TO WS-DEPT-CODE(8)
+           MOVE "IT DEPARTMENT" TO WS-DEPT-NAME(8)
+           MOVE "ADMN" TO WS-DEPT-CODE(9)
+           MOVE "ADMINISTRATION" TO WS-DEPT-NAME(9)
+           MOVE "EXEC" TO WS-DEPT-CODE(10)
+           MOVE "EXECUTIVE" TO WS-DEPT-NAME(10).
+
+      *===============================================================
+      * 1030-READ-TAX-PARMS: Override the FICA wage base limit for
+      * the current tax year when TAXPARM.DAT is present
+      *===============================================================
+       1030-READ-TAX-PARMS SECTION.
+       1030-TAX-PARM-PARA.
+           OPEN INPUT TAX-PARM-FILE
+           IF TAX-PARM-OK
+               READ TAX-PARM-FILE
+                   NOT AT END
+                       MOVE TY-TAX-YEAR TO WS-TAX-YEAR
+                       MOVE TY-FICA-WAGE-LIMIT
+                           TO WS-FICA-WAGE-LIMIT
+                       IF TY-RUN-MODE = "Y"
+                           SET WS-YEAR-END-MODE TO TRUE
+                       END-IF
+                       IF TY-INPUT-FILE-DSN NOT = SPACES
+                           MOVE TY-INPUT-FILE-DSN TO WS-INPUT-FILE-DSN
+                       END-IF
+                       IF TY-REPORT-FILE-DSN NOT = SPACES
+                           MOVE TY-REPORT-FILE-DSN
+                               TO WS-REPORT-FILE-DSN
+                       END-IF
+                       IF TY-ERROR-FILE-DSN NOT = SPACES
+                           MOVE TY-ERROR-FILE-DSN TO WS-ERROR-FILE-DSN
+                       END-IF
+               END-READ
+               CLOSE TAX-PARM-FILE
+           END-IF.
+
+      *===============================================================
+      * 1040-LOAD-STATE-TABLE: Built-in multi-state tax-rate table.
+      * A state code not found here (including blank/unreported
+      * codes on older input) falls back to WS-STATE-TAX-RATE.
+      *===============================================================
+       1040-LOAD-STATE-TABLE SECTION.
+       1040-STATE-PARA.
+           MOVE "CA" TO WS-STATE-CODE(1)
+           MOVE .0930 TO WS-STATE-RATE(1)
+           MOVE "NY" TO WS-STATE-CODE(2)
+           MOVE .0685 TO WS-STATE-RATE(2)
+           MOVE "TX" TO WS-STATE-CODE(3)
+           MOVE 0 TO WS-STATE-RATE(3)
+           MOVE "FL" TO WS-STATE-CODE(4)
+           MOVE 0 TO WS-STATE-RATE(4)
+           MOVE "WA" TO WS-STATE-CODE(5)
+           MOVE 0 TO WS-STATE-RATE(5)
+           MOVE "IL" TO WS-STATE-CODE(6)
+           MOVE .0495 TO WS-STATE-RATE(6)
+           MOVE "PA" TO WS-STATE-CODE(7)
+           MOVE .0307 TO WS-STATE-RATE(7)
+           MOVE "OH" TO WS-STATE-CODE(8)
+           MOVE .0399 TO WS-STATE-RATE(8)
+           MOVE "GA" TO WS-STATE-CODE(9)
+           MOVE .0549 TO WS-STATE-RATE(9)
+           MOVE "NC" TO WS-STATE-CODE(10)
+           MOVE .0475 TO WS-STATE-RATE(10)
+           MOVE 10 TO WS-STATE-COUNT.
+
+      *===============================================================
+      * 1050-CHECK-FOR-RESTART: Look for a checkpoint left by a prior
+      * run that did not complete
+      *===============================================================
+       1050-CHECK-FOR-RESTART SECTION.
+       1050-RESTART-PARA.
+           SET WS-RESTART-NOT-FOUND TO TRUE
+           OPEN INPUT RESTART-FILE
+           IF RESTART-OK
+               PERFORM UNTIL RESTART-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET RESTART-EOF TO TRUE
+                       NOT AT END
+                           MOVE RST-RECORD-COUNT
+                               TO WS-SAVED-RECORD-COUNT
+                           MOVE RST-RECORDS-PROCESSED
+                               TO WS-SAVED-RECORDS-PROCESSED
+                           MOVE RST-RECORDS-ERROR
+                               TO WS-SAVED-RECORDS-ERROR
+                           MOVE RST-RECORDS-EXCEPTION
+                               TO WS-SAVED-RECORDS-EXCEPTION
+                           MOVE RST-RECORDS-WRITTEN
+                               TO WS-SAVED-RECORDS-WRITTEN
+                           MOVE RST-GRAND-GROSS TO WS-SAVED-GR-GROSS
+                           MOVE RST-GRAND-TAX TO WS-SAVED-GR-TAX
+                           MOVE RST-GRAND-NET TO WS-SAVED-GR-NET
+                           MOVE RST-GRAND-DEDUCTIONS
+                               TO WS-SAVED-GR-DEDUCTIONS
+                           MOVE RST-GRAND-HOURS TO WS-SAVED-GR-HOURS
+                           MOVE RST-GRAND-OT-HOURS
+                               TO WS-SAVED-GR-OT-HOURS
+                           MOVE RST-GRAND-DT-HOURS
+                               TO WS-SAVED-GR-DT-HOURS
+                           MOVE RST-GRAND-EMP-COUNT
+                               TO WS-SAVED-GR-EMP-COUNT
+                           MOVE RST-GRAND-HOURLY-CT
+                               TO WS-SAVED-GR-HOURLY-CT
+                           MOVE RST-GRAND-SALARY-CT
+                               TO WS-SAVED-GR-SALARY-CT
+                           MOVE RST-GRAND-COMM-CT
+                               TO WS-SAVED-GR-COMM-CT
+                           MOVE RST-GRAND-BONUS-CT
+                               TO WS-SAVED-GR-BONUS-CT
+                           MOVE RST-ACH-BATCH-NUMBER
+                               TO WS-SAVED-ACH-BATCH-NUMBER
+                           MOVE RST-ACH-ENTRY-COUNT
+                               TO WS-SAVED-ACH-ENTRY-COUNT
+                           MOVE RST-ACH-ENTRY-HASH
+                               TO WS-SAVED-ACH-ENTRY-HASH
+                           MOVE RST-ACH-TOTAL-CREDIT
+                               TO WS-SAVED-ACH-TOTAL-CREDIT
+                           MOVE RST-ACH-TRACE-SEQ
+                               TO WS-SAVED-ACH-TRACE-SEQ
+                           PERFORM VARYING WS-SAVED-DEPT-IDX
+                               FROM 1 BY 1
+                               UNTIL WS-SAVED-DEPT-IDX > 10
+                               MOVE RST-DEPT-EMP-COUNT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-EMP-COUNT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-GROSS-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-GROSS-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-TAX-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-TAX-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-NET-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-NET-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-DED-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-DED-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-HOURS-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-HOURS-TOT
+                                   (WS-SAVED-DEPT-IDX)
+                               MOVE RST-DEPT-OT-HOURS
+                                   (WS-SAVED-DEPT-IDX)
+                                   TO WS-SAVED-DEPT-OT-HOURS
+                                   (WS-SAVED-DEPT-IDX)
+                           END-PERFORM
+                           SET WS-RESTART-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *===============================================================
+      * 1060-SKIP-PROCESSED-RECORDS: Read and discard the records
+      * already processed as of the last checkpoint
+      *===============================================================
+       1060-SKIP-PROCESSED-RECORDS SECTION.
+       1060-SKIP-PARA.
+           DISPLAY "RESTARTING -- SKIPPING "
+               WS-SAVED-RECORD-COUNT " ALREADY-PROCESSED RECORDS"
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-SAVED-RECORD-COUNT
+               OR END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
+           MOVE WS-SAVED-RECORD-COUNT TO WS-RECORDS-READ.
+
+      *===============================================================
+      * 1065-WRITE-ACH-HEADERS: Write the NACHA-style File Header and
+      * Batch Header records to PAYACH.DAT. Runs once, before the main
+      * processing loop, in normal (non-year-end) mode only.
+      *===============================================================
+       1065-WRITE-ACH-HEADERS SECTION.
+       1065-ACH-HEADERS-PARA.
+           INITIALIZE WS-ACH-FILE-HEADER
+           MOVE WS-FORMATTED-DATE(9:2) TO WS-AFH-FILE-DATE(1:2)
+           MOVE WS-FORMATTED-DATE(1:2) TO WS-AFH-FILE-DATE(3:2)
+           MOVE WS-FORMATTED-DATE(4:2) TO WS-AFH-FILE-DATE(5:2)
+           MOVE WS-FORMATTED-TIME(1:2) TO WS-AFH-FILE-TIME(1:2)
+           MOVE WS-FORMATTED-TIME(4:2) TO WS-AFH-FILE-TIME(3:2)
+           WRITE ACH-RECORD FROM WS-ACH-FILE-HEADER
+
+           INITIALIZE WS-ACH-BATCH-HEADER
+           MOVE WS-ACH-COMPANY-NAME TO WS-ABH-COMPANY-NAME
+           MOVE WS-ACH-COMPANY-ID TO WS-ABH-COMPANY-ID
+           MOVE WS-AFH-FILE-DATE TO WS-ABH-EFFECTIVE-DATE
+           MOVE WS-ACH-ORIGIN-DFI TO WS-ABH-ORIGIN-DFI
+           MOVE WS-ACH-BATCH-NUMBER TO WS-ABH-BATCH-NUMBER
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-HEADER.
+
+      *===============================================================
+      * 1070-YEAR-END-ROLLOVER: Year-end run mode (TY-RUN-MODE = "Y"
+      * on TAXPARM.DAT). Instead of normal payroll processing, write
+      * every employee master record back out with YTD fields reset
+      * to zero so next year's first run starts clean.
+      *===============================================================
+       1070-YEAR-END-ROLLOVER SECTION.
+       1070-ROLLOVER-PARA.
+           DISPLAY "YEAR-END MODE -- RESETTING YTD TOTALS"
+           PERFORM UNTIL END-OF-FILE
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 1080-ROLLOVER-RECORD
+               END-READ
+           END-PERFORM
+           DISPLAY "YEAR-END MODE -- RECORDS ROLLED OVER: "
+               WS-ROLLOVER-COUNT.
+
+      *===============================================================
+      * 1080-ROLLOVER-RECORD: Copy one employee record to
+      * UPDATE-FILE with YTD-GROSS/TAX/NET zeroed
+      *===============================================================
+       1080-ROLLOVER-RECORD SECTION.
+       1080-ROLLOVER-REC-PARA.
+           MOVE IR-EMPLOYEE-ID TO UR-EMPLOYEE-ID
+           MOVE IR-EMPLOYEE-NAME TO UR-EMPLOYEE-NAME
+           MOVE IR-DEPARTMENT TO UR-DEPARTMENT
+           MOVE IR-PAY-TYPE TO UR-PAY-TYPE
+           MOVE IR-HOURS-WORKED TO UR-HOURS-WORKED
+           MOVE IR-PAY-RATE TO UR-PAY-RATE
+           MOVE IR-DEDUCTIONS TO UR-DEDUCTIONS
+           MOVE IR-STATE-CODE TO UR-STATE-CODE
+           MOVE IR-GARNISH-DED TO UR-GARNISH-DED
+           MOVE IR-HOURS-OVERRIDE TO UR-HOURS-OVERRIDE
+           MOVE IR-SUPV-APPROVAL-CODE TO UR-SUPV-APPROVAL-CODE
+           MOVE IR-BANK-ROUTING TO UR-BANK-ROUTING
+           MOVE IR-BANK-ACCOUNT TO UR-BANK-ACCOUNT
+           MOVE IR-FILLER TO UR-FILLER
+           MOVE 0 TO UR-YTD-GROSS
+           MOVE 0 TO UR-YTD-TAX
+           MOVE 0 TO UR-YTD-NET
+           WRITE UPDATE-RECORD
+           ADD 1 TO WS-ROLLOVER-COUNT
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
       *===============================================================
       * 2000-PROCESS-RECORDS: Main processing loop
       *===============================================================
@@ -466,9 +1289,15 @@
                        IF RECORD-IS-VALID
                            PERFORM 2200-CALCULATE-PAY
                            IF CALC-NO-OVERFLOW
-                               PERFORM 2300-ACCUMULATE-TOTALS
-                               PERFORM 2400-WRITE-REPORT
-                               ADD 1 TO WS-RECORDS-PROCESSED
+                               IF ERR-NEGATIVE-NET
+                                   ADD 1 TO WS-RECORDS-EXCEPTION
+                               ELSE
+                                   PERFORM 2300-ACCUMULATE-TOTALS
+                                   PERFORM 2400-WRITE-REPORT
+                                   PERFORM 2450-WRITE-UPDATE
+                                   PERFORM 2460-WRITE-ACH-ENTRY
+                                   ADD 1 TO WS-RECORDS-PROCESSED
+                               END-IF
                            ELSE
                                SET ERR-CALC-OVERFLOW TO TRUE
                                MOVE "CALCULATION OVERFLOW"
@@ -480,6 +1309,10 @@
                            PERFORM 2500-WRITE-ERROR
                            ADD 1 TO WS-RECORDS-ERROR
                        END-IF
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 2600-WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -522,19 +1355,29 @@
                IF NOT IR-HOURLY
                    AND NOT IR-SALARIED
                    AND NOT IR-COMMISSION
+                   AND NOT IR-BONUS-SALARIED
                    SET RECORD-IS-INVALID TO TRUE
                    SET ERR-INVALID-PAY-TYPE TO TRUE
                    MOVE "INVALID PAY TYPE CODE"
                        TO WS-ERROR-MESSAGE
                END-IF
            END-IF
-      * Validate hours worked
+      * Validate hours worked -- a supervisor override with an
+      * approval code attached lets hours above the normal ceiling
+      * pass instead of forcing a hard reject/resubmit
            IF RECORD-IS-VALID
                IF IR-HOURS-WORKED > WS-MAX-HOURS-ALLOWED
-                   SET RECORD-IS-INVALID TO TRUE
-                   SET ERR-INVALID-HOURS TO TRUE
-                   MOVE "HOURS EXCEED MAXIMUM ALLOWED"
-                       TO WS-ERROR-MESSAGE
+                   IF IR-HOURS-OVERRIDDEN
+                       AND IR-SUPV-APPROVAL-CODE NOT = SPACES
+                       DISPLAY "HOURS OVERRIDE APPROVED FOR EMP "
+                           IR-EMPLOYEE-ID " CODE: "
+                           IR-SUPV-APPROVAL-CODE
+                   ELSE
+                       SET RECORD-IS-INVALID TO TRUE
+                       SET ERR-INVALID-HOURS TO TRUE
+                       MOVE "HOURS EXCEED MAXIMUM ALLOWED"
+                           TO WS-ERROR-MESSAGE
+                   END-IF
                END-IF
            END-IF
       * Validate pay rate
@@ -575,17 +1418,36 @@
       * Calculate gross pay based on pay type
            EVALUATE TRUE
                WHEN IR-HOURLY
+                   MOVE 0 TO WS-DOUBLETIME-HOURS
                    IF IR-HOURS-WORKED >
                        WS-MAX-REGULAR-HOURS
                        MOVE WS-MAX-REGULAR-HOURS
                            TO WS-REGULAR-HOURS
-                       COMPUTE WS-OVERTIME-HOURS =
-                           IR-HOURS-WORKED -
-                           WS-MAX-REGULAR-HOURS
-                           ON SIZE ERROR
-                               SET CALC-HAS-OVERFLOW
-                                   TO TRUE
-                       END-COMPUTE
+                       IF IR-HOURS-WORKED >
+                           WS-DOUBLETIME-THRESHOLD
+                           COMPUTE WS-OVERTIME-HOURS =
+                               WS-DOUBLETIME-THRESHOLD -
+                               WS-MAX-REGULAR-HOURS
+                               ON SIZE ERROR
+                                   SET CALC-HAS-OVERFLOW
+                                       TO TRUE
+                           END-COMPUTE
+                           COMPUTE WS-DOUBLETIME-HOURS =
+                               IR-HOURS-WORKED -
+                               WS-DOUBLETIME-THRESHOLD
+                               ON SIZE ERROR
+                                   SET CALC-HAS-OVERFLOW
+                                       TO TRUE
+                           END-COMPUTE
+                       ELSE
+                           COMPUTE WS-OVERTIME-HOURS =
+                               IR-HOURS-WORKED -
+                               WS-MAX-REGULAR-HOURS
+                               ON SIZE ERROR
+                                   SET CALC-HAS-OVERFLOW
+                                       TO TRUE
+                           END-COMPUTE
+                       END-IF
                    ELSE
                        MOVE IR-HOURS-WORKED
                            TO WS-REGULAR-HOURS
@@ -602,8 +1464,15 @@
                        ON SIZE ERROR
                            SET CALC-HAS-OVERFLOW TO TRUE
                    END-COMPUTE
+                   COMPUTE WS-DOUBLETIME-PAY =
+                       WS-DOUBLETIME-HOURS * IR-PAY-RATE
+                       * WS-DOUBLETIME-FACTOR
+                       ON SIZE ERROR
+                           SET CALC-HAS-OVERFLOW TO TRUE
+                   END-COMPUTE
                    COMPUTE WS-GROSS-PAY =
                        WS-REGULAR-PAY + WS-OVERTIME-PAY
+                       + WS-DOUBLETIME-PAY
                        ON SIZE ERROR
                            SET CALC-HAS-OVERFLOW TO TRUE
                    END-COMPUTE
@@ -614,6 +1483,21 @@
                        TO WS-REGULAR-HOURS
                    MOVE 0 TO WS-OVERTIME-HOURS
                    ADD 1 TO WS-SALARY-COUNT
+               WHEN IR-BONUS-SALARIED
+                   COMPUTE WS-BONUS-PAY =
+                       IR-PAY-RATE * WS-BONUS-RATE
+                       ON SIZE ERROR
+                           SET CALC-HAS-OVERFLOW TO TRUE
+                   END-COMPUTE
+                   COMPUTE WS-GROSS-PAY =
+                       IR-PAY-RATE + WS-BONUS-PAY
+                       ON SIZE ERROR
+                           SET CALC-HAS-OVERFLOW TO TRUE
+                   END-COMPUTE
+                   MOVE IR-HOURS-WORKED
+                       TO WS-REGULAR-HOURS
+                   MOVE 0 TO WS-OVERTIME-HOURS
+                   ADD 1 TO WS-BONUS-COUNT
                WHEN IR-COMMISSION
                    COMPUTE WS-REGULAR-PAY =
                        IR-HOURS-WORKED * IR-PAY-RATE
@@ -649,9 +1533,24 @@
                ON SIZE ERROR
                    SET CALC-HAS-OVERFLOW TO TRUE
            END-COMPUTE
-      * Calculate state tax
+      * Calculate state tax -- look up the employee's state in the
+      * multi-state rate table, falling back to the flat default
+      * rate when the code is blank or not found
+           SET STATE-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-STATE-SUB FROM 1 BY 1
+               UNTIL WS-STATE-SUB > WS-STATE-COUNT
+               OR STATE-WAS-FOUND
+               IF IR-STATE-CODE = WS-STATE-CODE(WS-STATE-SUB)
+                   SET STATE-WAS-FOUND TO TRUE
+                   MOVE WS-STATE-RATE(WS-STATE-SUB)
+                       TO WS-EFFECTIVE-STATE-RATE
+               END-IF
+           END-PERFORM
+           IF STATE-NOT-FOUND
+               MOVE WS-STATE-TAX-RATE TO WS-EFFECTIVE-STATE-RATE
+           END-IF
            COMPUTE WS-STATE-TAX =
-               WS-GROSS-PAY * WS-STATE-TAX-RATE
+               WS-GROSS-PAY * WS-EFFECTIVE-STATE-RATE
                ON SIZE ERROR
                    SET CALC-HAS-OVERFLOW TO TRUE
            END-COMPUTE
@@ -681,12 +1580,47 @@
                ON SIZE ERROR
                    SET CALC-HAS-OVERFLOW TO TRUE
            END-COMPUTE
+      * Cap wage garnishment per federal CCPA Title III limits before
+      * it is applied -- the lesser of 25% of disposable earnings or
+      * the amount disposable earnings exceed 30x minimum wage, and
+      * never less than zero (an employee already at/below that
+      * threshold has no garnishable disposable earnings at all).
+           COMPUTE WS-DISPOSABLE-EARNINGS =
+               WS-GROSS-PAY - WS-TOTAL-TAX
+               ON SIZE ERROR
+                   MOVE 0 TO WS-DISPOSABLE-EARNINGS
+           END-COMPUTE
+           COMPUTE WS-GARNISH-25PCT-CAP =
+               WS-DISPOSABLE-EARNINGS * WS-GARNISH-CAP-PERCENT
+               ON SIZE ERROR
+                   MOVE 0 TO WS-GARNISH-25PCT-CAP
+           END-COMPUTE
+           COMPUTE WS-GARNISH-EXCESS-CAP =
+               WS-DISPOSABLE-EARNINGS -
+               (WS-GARNISH-MIN-WAGE-MULT * WS-MIN-WAGE)
+               ON SIZE ERROR
+                   MOVE 0 TO WS-GARNISH-EXCESS-CAP
+           END-COMPUTE
+           IF WS-GARNISH-EXCESS-CAP < 0
+               MOVE 0 TO WS-GARNISH-EXCESS-CAP
+           END-IF
+           IF WS-GARNISH-25PCT-CAP < WS-GARNISH-EXCESS-CAP
+               MOVE WS-GARNISH-25PCT-CAP TO WS-GARNISH-CAP
+           ELSE
+               MOVE WS-GARNISH-EXCESS-CAP TO WS-GARNISH-CAP
+           END-IF
+           IF IR-GARNISH-DED > WS-GARNISH-CAP
+               MOVE WS-GARNISH-CAP TO WS-GARNISH-APPLIED
+           ELSE
+               MOVE IR-GARNISH-DED TO WS-GARNISH-APPLIED
+           END-IF
       * Total deductions (taxes + voluntary)
            COMPUTE WS-TOTAL-DEDUCTIONS =
                WS-TOTAL-TAX +
                IR-HEALTH-DED +
                IR-RETIRE-DED +
-               IR-OTHER-DED
+               IR-OTHER-DED +
+               WS-GARNISH-APPLIED
                ON SIZE ERROR
                    SET CALC-HAS-OVERFLOW TO TRUE
            END-COMPUTE
@@ -696,15 +1630,14 @@
                ON SIZE ERROR
                    SET CALC-HAS-OVERFLOW TO TRUE
            END-COMPUTE
-      * Check for negative net pay (warning only)
+      * Negative net pay is held out for manual review -- no
+      * paycheck is produced until a clerk corrects the hours or
+      * deductions that caused it (see 2000-PROCESS-PARA)
            IF WS-NET-PAY < 0
                SET ERR-NEGATIVE-NET TO TRUE
-               MOVE "WARNING: NEGATIVE NET PAY"
+               MOVE "NEGATIVE NET PAY - HELD FOR REVIEW"
                    TO WS-ERROR-MESSAGE
                PERFORM 2500-WRITE-ERROR
-               IF WS-BATCH-RETURN-CODE < 4
-                   MOVE 4 TO WS-BATCH-RETURN-CODE
-               END-IF
            END-IF
       * Track min/max statistics
            IF WS-GROSS-PAY < WS-MIN-GROSS
@@ -733,8 +1666,13 @@
                TO WS-DEPT-TAX-TOT(WS-DEPT-SUB)
            ADD WS-NET-PAY
                TO WS-DEPT-NET-TOT(WS-DEPT-SUB)
+      * Non-tax deductions only -- WS-TOTAL-TAX is credited separately
+      * to 210000 in the GL feed, so it must not also be folded into
+      * the 220000 Deductions Payable credit here
            ADD WS-TOTAL-DEDUCTIONS
                TO WS-DEPT-DED-TOT(WS-DEPT-SUB)
+           SUBTRACT WS-TOTAL-TAX
+               FROM WS-DEPT-DED-TOT(WS-DEPT-SUB)
            ADD IR-HOURS-WORKED
                TO WS-DEPT-HOURS-TOT(WS-DEPT-SUB)
            ADD WS-OVERTIME-HOURS
@@ -746,8 +1684,11 @@
            ADD WS-NET-PAY TO WS-GRAND-NET
            ADD WS-TOTAL-DEDUCTIONS
                TO WS-GRAND-DEDUCTIONS
+           SUBTRACT WS-TOTAL-TAX
+               FROM WS-GRAND-DEDUCTIONS
            ADD IR-HOURS-WORKED TO WS-GRAND-HOURS
            ADD WS-OVERTIME-HOURS TO WS-GRAND-OT-HOURS
+           ADD WS-DOUBLETIME-HOURS TO WS-GRAND-DT-HOURS
       * Pay type counts for grand totals
            EVALUATE TRUE
                WHEN IR-HOURLY
@@ -756,6 +1697,8 @@
                    ADD 1 TO WS-GRAND-SALARY-CT
                WHEN IR-COMMISSION
                    ADD 1 TO WS-GRAND-COMM-CT
+               WHEN IR-BONUS-SALARIED
+                   ADD 1 TO WS-GRAND-BONUS-CT
            END-EVALUATE.
 
       *===============================================================
@@ -805,6 +1748,71 @@
            ADD 1 TO WS-REPORT-LINES
            ADD 1 TO WS-RECORDS-WRITTEN.
 
+      *===============================================================
+      * 2450-WRITE-UPDATE: Roll this period's figures into YTD and
+      * write the updated employee record back out
+      *===============================================================
+       2450-WRITE-UPDATE SECTION.
+       2450-UPDATE-PARA.
+           MOVE IR-EMPLOYEE-ID TO UR-EMPLOYEE-ID
+           MOVE IR-LAST-NAME TO UR-LAST-NAME
+           MOVE IR-FIRST-NAME TO UR-FIRST-NAME
+           MOVE IR-DEPARTMENT TO UR-DEPARTMENT
+           MOVE IR-PAY-TYPE TO UR-PAY-TYPE
+           MOVE IR-HOURS-WORKED TO UR-HOURS-WORKED
+           MOVE IR-PAY-RATE TO UR-PAY-RATE
+           MOVE IR-HEALTH-DED TO UR-HEALTH-DED
+           MOVE IR-RETIRE-DED TO UR-RETIRE-DED
+           MOVE IR-OTHER-DED TO UR-OTHER-DED
+           MOVE IR-STATE-CODE TO UR-STATE-CODE
+           MOVE IR-GARNISH-DED TO UR-GARNISH-DED
+           MOVE IR-HOURS-OVERRIDE TO UR-HOURS-OVERRIDE
+           MOVE IR-SUPV-APPROVAL-CODE TO UR-SUPV-APPROVAL-CODE
+           MOVE IR-BANK-ROUTING TO UR-BANK-ROUTING
+           MOVE IR-BANK-ACCOUNT TO UR-BANK-ACCOUNT
+           MOVE IR-FILLER TO UR-FILLER
+           COMPUTE UR-YTD-GROSS = IR-YTD-GROSS + WS-GROSS-PAY
+               ON SIZE ERROR
+                   MOVE IR-YTD-GROSS TO UR-YTD-GROSS
+           END-COMPUTE
+           COMPUTE UR-YTD-TAX = IR-YTD-TAX + WS-TOTAL-TAX
+               ON SIZE ERROR
+                   MOVE IR-YTD-TAX TO UR-YTD-TAX
+           END-COMPUTE
+           COMPUTE UR-YTD-NET = IR-YTD-NET + WS-NET-PAY
+               ON SIZE ERROR
+                   MOVE IR-YTD-NET TO UR-YTD-NET
+           END-COMPUTE
+           WRITE UPDATE-RECORD.
+
+      *===============================================================
+      * 2460-WRITE-ACH-ENTRY: Write one PPD credit Entry Detail record
+      * to PAYACH.DAT for this employee's direct-deposit net pay
+      *===============================================================
+       2460-WRITE-ACH-ENTRY SECTION.
+       2460-ACH-ENTRY-PARA.
+           INITIALIZE WS-ACH-ENTRY-DETAIL
+           MOVE IR-BANK-ROUTING(1:8) TO WS-AED-RECEIVING-DFI
+           MOVE IR-BANK-ROUTING(9:1) TO WS-AED-CHECK-DIGIT
+           MOVE IR-BANK-ACCOUNT TO WS-AED-DFI-ACCOUNT
+           COMPUTE WS-AED-AMOUNT = WS-NET-PAY * 100
+               ON SIZE ERROR
+                   MOVE 0 TO WS-AED-AMOUNT
+           END-COMPUTE
+           MOVE IR-EMPLOYEE-ID TO WS-AED-INDIVIDUAL-ID
+           STRING IR-FIRST-NAME DELIMITED SPACES
+                  " " DELIMITED SIZE
+                  IR-LAST-NAME DELIMITED SPACES
+               INTO WS-AED-INDIVIDUAL-NAME
+           END-STRING
+           ADD 1 TO WS-ACH-TRACE-SEQ
+           MOVE WS-ACH-ORIGIN-DFI TO WS-AED-TRACE-NUMBER(1:8)
+           MOVE WS-ACH-TRACE-SEQ TO WS-AED-TRACE-NUMBER(9:7)
+           WRITE ACH-RECORD FROM WS-ACH-ENTRY-DETAIL
+           ADD 1 TO WS-ACH-ENTRY-COUNT
+           ADD WS-AED-RECEIVING-DFI TO WS-ACH-ENTRY-HASH
+           ADD WS-NET-PAY TO WS-ACH-TOTAL-CREDIT.
+
       *===============================================================
       * 2500-WRITE-ERROR: Write error log record
       *===============================================================
@@ -867,10 +1875,173 @@
            WRITE ERROR-RECORD FROM WS-ERROR-LOG-REC
            ADD 1 TO WS-ERROR-LINES
            IF WS-BATCH-RETURN-CODE < 8
-               IF NOT ERR-NEGATIVE-NET
-                   MOVE 8 TO WS-BATCH-RETURN-CODE
+               MOVE 8 TO WS-BATCH-RETURN-CODE
+           END-IF
+      * Negative net pay is now pulled into manual review same as any
+      * other rejected record -- no paycheck is produced for it, so
+      * it belongs in the structured reject file too
+           PERFORM 2550-WRITE-REJECT.
+
+      *===============================================================
+      * 2550-WRITE-REJECT: Write a structured, machine-readable
+      * reject record for a record that did not make it to the report
+      *===============================================================
+       2550-WRITE-REJECT SECTION.
+       2550-REJECT-PARA.
+           INITIALIZE REJECT-RECORD
+           MOVE IR-EMPLOYEE-ID TO RJT-EMPLOYEE-ID
+           MOVE WS-ERROR-CODE TO RJT-REASON-CODE
+           MOVE WS-FORMATTED-DATE(7:4) TO RJT-REJECT-DATE(1:4)
+           MOVE WS-FORMATTED-DATE(1:2) TO RJT-REJECT-DATE(5:2)
+           MOVE WS-FORMATTED-DATE(4:2) TO RJT-REJECT-DATE(7:2)
+           WRITE REJECT-RECORD.
+
+      *===============================================================
+      * 2600-WRITE-CHECKPOINT: Record progress so a failed run can
+      * restart without reprocessing completed records
+      *===============================================================
+       2600-WRITE-CHECKPOINT SECTION.
+       2600-CHECKPOINT-PARA.
+           MOVE WS-RECORDS-READ TO RST-RECORD-COUNT
+           MOVE WS-FORMATTED-DATE(7:4) TO RST-CHECKPOINT-DATE(1:4)
+           MOVE WS-FORMATTED-DATE(1:2) TO RST-CHECKPOINT-DATE(5:2)
+           MOVE WS-FORMATTED-DATE(4:2) TO RST-CHECKPOINT-DATE(7:2)
+           MOVE WS-RECORDS-PROCESSED TO RST-RECORDS-PROCESSED
+           MOVE WS-RECORDS-ERROR TO RST-RECORDS-ERROR
+           MOVE WS-RECORDS-EXCEPTION TO RST-RECORDS-EXCEPTION
+           MOVE WS-RECORDS-WRITTEN TO RST-RECORDS-WRITTEN
+           MOVE WS-GRAND-GROSS TO RST-GRAND-GROSS
+           MOVE WS-GRAND-TAX TO RST-GRAND-TAX
+           MOVE WS-GRAND-NET TO RST-GRAND-NET
+           MOVE WS-GRAND-DEDUCTIONS TO RST-GRAND-DEDUCTIONS
+           MOVE WS-GRAND-HOURS TO RST-GRAND-HOURS
+           MOVE WS-GRAND-OT-HOURS TO RST-GRAND-OT-HOURS
+           MOVE WS-GRAND-DT-HOURS TO RST-GRAND-DT-HOURS
+           MOVE WS-GRAND-EMP-COUNT TO RST-GRAND-EMP-COUNT
+           MOVE WS-GRAND-HOURLY-CT TO RST-GRAND-HOURLY-CT
+           MOVE WS-GRAND-SALARY-CT TO RST-GRAND-SALARY-CT
+           MOVE WS-GRAND-COMM-CT TO RST-GRAND-COMM-CT
+           MOVE WS-GRAND-BONUS-CT TO RST-GRAND-BONUS-CT
+           MOVE WS-ACH-BATCH-NUMBER TO RST-ACH-BATCH-NUMBER
+           MOVE WS-ACH-ENTRY-COUNT TO RST-ACH-ENTRY-COUNT
+           MOVE WS-ACH-ENTRY-HASH TO RST-ACH-ENTRY-HASH
+           MOVE WS-ACH-TOTAL-CREDIT TO RST-ACH-TOTAL-CREDIT
+           MOVE WS-ACH-TRACE-SEQ TO RST-ACH-TRACE-SEQ
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > 10
+               MOVE WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   TO RST-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               MOVE WS-DEPT-GROSS-TOT(WS-DEPT-IDX)
+                   TO RST-DEPT-GROSS-TOT(WS-DEPT-IDX)
+               MOVE WS-DEPT-TAX-TOT(WS-DEPT-IDX)
+                   TO RST-DEPT-TAX-TOT(WS-DEPT-IDX)
+               MOVE WS-DEPT-NET-TOT(WS-DEPT-IDX)
+                   TO RST-DEPT-NET-TOT(WS-DEPT-IDX)
+               MOVE WS-DEPT-DED-TOT(WS-DEPT-IDX)
+                   TO RST-DEPT-DED-TOT(WS-DEPT-IDX)
+               MOVE WS-DEPT-HOURS-TOT(WS-DEPT-IDX)
+                   TO RST-DEPT-HOURS-TOT(WS-DEPT-IDX)
+               MOVE WS-DEPT-OT-HOURS(WS-DEPT-IDX)
+                   TO RST-DEPT-OT-HOURS(WS-DEPT-IDX)
+           END-PERFORM
+           WRITE RESTART-RECORD.
+
+      *===============================================================
+      * 2900-SORT-DEPT-SUMMARY: Bubble-sort WS-DEPT-TABLE by
+      * WS-DEPT-GROSS-TOT descending before the summary is printed,
+      * so the highest-gross department prints first
+      *===============================================================
+       2900-SORT-DEPT-SUMMARY SECTION.
+       2900-SORT-PARA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > 9
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > 10 - WS-SORT-I
+                   IF WS-DEPT-GROSS-TOT(WS-SORT-J) <
+                       WS-DEPT-GROSS-TOT(WS-SORT-J + 1)
+                       MOVE WS-DEPT-ENTRY(WS-SORT-J)
+                           TO WS-DEPT-SORT-TEMP
+                       MOVE WS-DEPT-ENTRY(WS-SORT-J + 1)
+                           TO WS-DEPT-ENTRY(WS-SORT-J)
+                       MOVE WS-DEPT-SORT-TEMP
+                           TO WS-DEPT-ENTRY(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *===============================================================
+      * 2950-WRITE-GL-FEED: Write one balanced set of GL debit/credit
+      * entries per department (Dr Salary Expense; Cr Taxes Payable,
+      * Deductions Payable, Net Pay Payable) to PAYGLFD.DAT
+      *===============================================================
+       2950-WRITE-GL-FEED SECTION.
+       2950-GL-FEED-PARA.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > 10
+               IF WS-DEPT-EMP-COUNT(WS-DEPT-IDX) > 0
+                   INITIALIZE GL-FEED-RECORD
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO GLF-DEPT-CODE
+                   MOVE "500000" TO GLF-ACCOUNT-CODE
+                   SET GLF-DEBIT TO TRUE
+                   MOVE WS-DEPT-GROSS-TOT(WS-DEPT-IDX) TO GLF-AMOUNT
+                   MOVE WS-FORMATTED-DATE(7:4) TO GLF-RUN-DATE(1:4)
+                   MOVE WS-FORMATTED-DATE(1:2) TO GLF-RUN-DATE(5:2)
+                   MOVE WS-FORMATTED-DATE(4:2) TO GLF-RUN-DATE(7:2)
+                   WRITE GL-FEED-RECORD
+
+                   INITIALIZE GL-FEED-RECORD
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO GLF-DEPT-CODE
+                   MOVE "210000" TO GLF-ACCOUNT-CODE
+                   SET GLF-CREDIT TO TRUE
+                   MOVE WS-DEPT-TAX-TOT(WS-DEPT-IDX) TO GLF-AMOUNT
+                   MOVE WS-FORMATTED-DATE(7:4) TO GLF-RUN-DATE(1:4)
+                   MOVE WS-FORMATTED-DATE(1:2) TO GLF-RUN-DATE(5:2)
+                   MOVE WS-FORMATTED-DATE(4:2) TO GLF-RUN-DATE(7:2)
+                   WRITE GL-FEED-RECORD
+
+                   INITIALIZE GL-FEED-RECORD
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO GLF-DEPT-CODE
+                   MOVE "220000" TO GLF-ACCOUNT-CODE
+                   SET GLF-CREDIT TO TRUE
+                   MOVE WS-DEPT-DED-TOT(WS-DEPT-IDX) TO GLF-AMOUNT
+                   MOVE WS-FORMATTED-DATE(7:4) TO GLF-RUN-DATE(1:4)
+                   MOVE WS-FORMATTED-DATE(1:2) TO GLF-RUN-DATE(5:2)
+                   MOVE WS-FORMATTED-DATE(4:2) TO GLF-RUN-DATE(7:2)
+                   WRITE GL-FEED-RECORD
+
+                   INITIALIZE GL-FEED-RECORD
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO GLF-DEPT-CODE
+                   MOVE "230000" TO GLF-ACCOUNT-CODE
+                   SET GLF-CREDIT TO TRUE
+                   MOVE WS-DEPT-NET-TOT(WS-DEPT-IDX) TO GLF-AMOUNT
+                   MOVE WS-FORMATTED-DATE(7:4) TO GLF-RUN-DATE(1:4)
+                   MOVE WS-FORMATTED-DATE(1:2) TO GLF-RUN-DATE(5:2)
+                   MOVE WS-FORMATTED-DATE(4:2) TO GLF-RUN-DATE(7:2)
+                   WRITE GL-FEED-RECORD
                END-IF
-           END-IF.
+           END-PERFORM.
+
+      *===============================================================
+      * 2980-WRITE-ACH-TRAILERS: Write the NACHA-style Batch Control
+      * and File Control records to PAYACH.DAT. Runs once, after the
+      * main processing loop, in normal (non-year-end) mode only.
+      *===============================================================
+       2980-WRITE-ACH-TRAILERS SECTION.
+       2980-ACH-TRAILERS-PARA.
+           INITIALIZE WS-ACH-BATCH-CONTROL
+           MOVE WS-ACH-ENTRY-COUNT TO WS-ABC-ENTRY-COUNT
+           MOVE WS-ACH-ENTRY-HASH TO WS-ABC-ENTRY-HASH
+           MOVE WS-ACH-TOTAL-CREDIT TO WS-ABC-TOTAL-CREDIT
+           MOVE WS-ACH-COMPANY-ID TO WS-ABC-COMPANY-ID
+           MOVE WS-ACH-ORIGIN-DFI TO WS-ABC-ORIGIN-DFI
+           MOVE WS-ACH-BATCH-NUMBER TO WS-ABC-BATCH-NUMBER
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-CONTROL
+
+           INITIALIZE WS-ACH-FILE-CONTROL
+           MOVE WS-ACH-ENTRY-COUNT TO WS-AFC-ENTRY-COUNT
+           MOVE WS-ACH-ENTRY-HASH TO WS-AFC-ENTRY-HASH
+           MOVE WS-ACH-TOTAL-CREDIT TO WS-AFC-TOTAL-CREDIT
+           WRITE ACH-RECORD FROM WS-ACH-FILE-CONTROL.
 
       *===============================================================
       * 3000-PRINT-SUMMARY: Print department and grand totals
@@ -953,12 +2124,15 @@
       * Additional totals detail
            MOVE WS-GRAND-DEDUCTIONS TO WS-EDIT-TOTAL
            MOVE WS-GRAND-HOURS TO WS-EDIT-HOURS
+           MOVE WS-GRAND-DT-HOURS TO WS-EDIT-DT-HOURS
            MOVE 1 TO WS-STRING-PTR
            STRING
                "TOTAL DEDUCTIONS: " DELIMITED SIZE
                WS-EDIT-TOTAL DELIMITED SIZE
                "  TOTAL HOURS: " DELIMITED SIZE
                WS-EDIT-HOURS DELIMITED SIZE
+               "  DT HOURS: " DELIMITED SIZE
+               WS-EDIT-DT-HOURS DELIMITED SIZE
                INTO WS-TEMP-STRING
                WITH POINTER WS-STRING-PTR
            END-STRING
@@ -989,6 +2163,13 @@
                INTO WS-TEMP-STRING
                WITH POINTER WS-STRING-PTR
            END-STRING
+           MOVE WS-GRAND-BONUS-CT TO WS-EDIT-COUNT
+           STRING
+               "  BONUS: " DELIMITED SIZE
+               WS-EDIT-COUNT DELIMITED SIZE
+               INTO WS-TEMP-STRING
+               WITH POINTER WS-STRING-PTR
+           END-STRING
            MOVE WS-TEMP-STRING TO REPORT-RECORD
            WRITE REPORT-RECORD
            ADD 1 TO WS-REPORT-LINES
@@ -1097,6 +2278,31 @@
                DISPLAY "WARNING: CLOSE ERROR-FILE: "
                    WS-ERROR-STATUS
            END-IF
+           CLOSE UPDATE-FILE
+           IF NOT UPDATE-OK
+               DISPLAY "WARNING: CLOSE UPDATE-FILE: "
+                   WS-UPDATE-STATUS
+           END-IF
+           CLOSE RESTART-FILE
+           IF NOT RESTART-OK
+               DISPLAY "WARNING: CLOSE RESTART-FILE: "
+                   WS-RESTART-STATUS
+           END-IF
+           CLOSE REJECT-FILE
+           IF NOT REJECT-OK
+               DISPLAY "WARNING: CLOSE REJECT-FILE: "
+                   WS-REJECT-STATUS
+           END-IF
+           CLOSE GL-FEED-FILE
+           IF NOT GL-FEED-OK
+               DISPLAY "WARNING: CLOSE GL-FEED-FILE: "
+                   WS-GL-FEED-STATUS
+           END-IF
+           CLOSE ACH-FILE
+           IF NOT ACH-OK
+               DISPLAY "WARNING: CLOSE ACH-FILE: "
+                   WS-ACH-STATUS
+           END-IF
       * Display final statistics to console
            DISPLAY "========================================="
            DISPLAY "  PAYROLL BATCH PROCESSING COMPLETE"
@@ -1107,6 +2313,8 @@
            DISPLAY "RECORDS PROCESSED: " WS-EDIT-COUNT
            MOVE WS-RECORDS-ERROR TO WS-EDIT-COUNT
            DISPLAY "RECORDS IN ERROR:  " WS-EDIT-COUNT
+           MOVE WS-RECORDS-EXCEPTION TO WS-EDIT-COUNT
+           DISPLAY "RECORDS EXCEPTION: " WS-EDIT-COUNT
            MOVE WS-RECORDS-WRITTEN TO WS-EDIT-COUNT
            DISPLAY "REPORT LINES:      " WS-EDIT-COUNT
            MOVE WS-ERROR-LINES TO WS-EDIT-COUNT
