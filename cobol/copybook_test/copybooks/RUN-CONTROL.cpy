@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      * RUN-CONTROL.cpy -- Standard end-of-job run-control-totals
+      * record, appended to the shared RUNCTL.DAT control file by
+      * every program that walks CARD-MASTER-FILE, so batch balancing
+      * doesn't depend on comparing three different DISPLAY outputs.
+      * Shared across: CARDPROC, BILLING, REPORT
+      *---------------------------------------------------------------
+           05  RCT-PROGRAM-ID         PIC X(08).
+           05  RCT-RUN-DATE           PIC 9(08).
+           05  RCT-RUN-TIME           PIC 9(06).
+           05  RCT-RECORDS-READ       PIC 9(07).
+           05  RCT-RECORDS-WRITTEN    PIC 9(07).
