@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------
+      * FROZEN-TRANS-EXCEPTION.cpy -- Transaction diverted because its
+      * account was frozen at the time CARDPROC ran.
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  FTX-ACCT-NUMBER      PIC X(16).
+           05  FTX-TRANS-ID         PIC X(12).
+           05  FTX-TRANS-TYPE       PIC X(02).
+           05  FTX-TRANS-AMOUNT     PIC S9(11)V99 COMP-3.
+           05  FTX-TRANS-DATE       PIC 9(08).
+           05  FTX-DETECTED-DATE    PIC 9(08).
