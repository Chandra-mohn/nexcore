@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------
+      * TRANLOAD-REJECT.cpy -- TRANLOAD.cbl reject record
+      * Shared across: TRANLOAD
+      *---------------------------------------------------------------
+           05  TLR-ACCT-NUMBER      PIC X(16).
+           05  TLR-TRANS-ID         PIC X(12).
+           05  TLR-REASON-CODE      PIC X(02).
+               88  TLR-ACCT-NOT-FOUND  VALUE 'NF'.
+               88  TLR-TABLE-FULL      VALUE 'TF'.
+           05  TLR-REJECT-DATE      PIC 9(08).
