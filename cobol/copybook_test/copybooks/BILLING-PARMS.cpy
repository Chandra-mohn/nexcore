@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------
+      * BILLING-PARMS.cpy -- BILLING.cbl output-mode control record
+      * Shared across: BILLING
+      *---------------------------------------------------------------
+           05  BPM-OUTPUT-MODE      PIC X(01).
+               88  BPM-CSV-MODE     VALUE 'C'.
+               88  BPM-FIXED-MODE   VALUE 'F'.
+           05  BPM-CARDMAST-DSN     PIC X(20).
+           05  BPM-STMTOUT-DSN      PIC X(20).
