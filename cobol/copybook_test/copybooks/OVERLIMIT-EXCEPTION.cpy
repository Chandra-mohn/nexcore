@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------
+      * OVERLIMIT-EXCEPTION.cpy -- Overlimit/overdraft exception record
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  OVL-ACCT-NUMBER      PIC X(16).
+           05  OVL-ACCT-TYPE        PIC X(02).
+           05  OVL-EXCEPTION-TYPE   PIC X(10).
+           05  OVL-BALANCE          PIC S9(13)V99 COMP-3.
+           05  OVL-LIMIT            PIC S9(13)V99 COMP-3.
+           05  OVL-EXCEPTION-DATE   PIC 9(08).
