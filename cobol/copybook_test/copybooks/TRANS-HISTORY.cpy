@@ -13,6 +13,7 @@
                    88  TH-PAYMENT   VALUE 'PA'.
                    88  TH-REFUND    VALUE 'RF'.
                    88  TH-FEE       VALUE 'FE'.
+                   88  TH-INTEREST  VALUE 'IN'.
                10  TH-TRANS-AMOUNT  PIC S9(11)V99 COMP-3.
                10  TH-TRANS-DESC    PIC X(40).
                10  TH-MERCHANT-ID   PIC X(15).
