@@ -15,3 +15,7 @@
            05  ACCT-BALANCE         PIC S9(13)V99 COMP-3.
            05  ACCT-CREDIT-LIMIT    PIC S9(13)V99 COMP-3.
            05  ACCT-LAST-ACTIVITY   PIC 9(08).
+           05  ACCT-NEXT-STMT-DATE  PIC 9(08).
+           05  ACCT-PAYMENT-DUE-DATE PIC 9(08).
+           05  ACCT-CURRENCY-CODE   PIC X(03) VALUE 'USD'.
+           05  ACCT-OVERLIMIT-HITS  PIC 9(03) VALUE ZERO.
