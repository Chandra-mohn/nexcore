@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------
+      * BILLING-ADDRESS.cpy -- Cardholder legal/account address, plus
+      * an optional separate statement-mailing address.
+      * Shared across: CARDPROC, BILLING
+      *---------------------------------------------------------------
+           05  BA-STREET            PIC X(30).
+           05  BA-CITY              PIC X(20).
+           05  BA-STATE             PIC X(02).
+           05  BA-ZIP               PIC X(10).
+           05  BA-MAIL-FLAG         PIC X(01) VALUE 'N'.
+               88  BA-HAS-MAIL-ADDR VALUE 'Y'.
+           05  BA-MAIL-STREET       PIC X(30).
+           05  BA-MAIL-CITY         PIC X(20).
+           05  BA-MAIL-STATE        PIC X(02).
+           05  BA-MAIL-ZIP          PIC X(10).
