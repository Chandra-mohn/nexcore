@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------
+      * TRUNCATION-EXCEPTION.cpy -- Flags an account whose transaction
+      * activity filled the OCCURS 50 TH-TRANS-ENTRY table, meaning
+      * later activity may have been truncated upstream.
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  TRN-ACCT-NUMBER      PIC X(16).
+           05  TRN-TRANS-COUNT      PIC 9(03).
+           05  TRN-EXCEPTION-DATE   PIC 9(08).
