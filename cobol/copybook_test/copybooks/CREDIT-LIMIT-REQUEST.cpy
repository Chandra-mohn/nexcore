@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------
+      * CREDIT-LIMIT-REQUEST.cpy -- Incoming credit-limit change request
+      * Shared across: CLCHANGE
+      *---------------------------------------------------------------
+           05  CLR-ACCT-NUMBER      PIC X(16).
+           05  CLR-NEW-LIMIT        PIC S9(13)V99 COMP-3.
+           05  CLR-REASON-CODE      PIC X(02).
+           05  CLR-REQUESTED-BY     PIC X(10).
