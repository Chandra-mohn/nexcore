@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------
+      * TRANS-FEED.cpy -- Incoming daily auth/settlement feed record
+      * Shared across: TRANLOAD
+      *---------------------------------------------------------------
+           05  TF-ACCT-NUMBER       PIC X(16).
+           05  TF-TRANS-ID          PIC X(12).
+           05  TF-TRANS-DATE        PIC 9(08).
+           05  TF-TRANS-TYPE        PIC X(02).
+           05  TF-TRANS-AMOUNT      PIC S9(11)V99 COMP-3.
+           05  TF-TRANS-DESC        PIC X(40).
+           05  TF-MERCHANT-ID       PIC X(15).
+           05  TF-PUR-CATEGORY      PIC X(10).
+           05  TF-PUR-MCC           PIC 9(04).
+           05  TF-PUR-AUTH-CODE     PIC X(06).
+           05  TF-PAY-METHOD        PIC X(02).
+           05  TF-PAY-REF-NUM       PIC X(20).
+           05  TF-PAY-BANK          PIC X(25).
