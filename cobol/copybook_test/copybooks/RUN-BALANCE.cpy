@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      * RUN-BALANCE.cpy -- One line per CARDMAST-reading program in
+      * BALCTL's end-of-job balancing report.
+      * Shared across: BALCTL
+      *---------------------------------------------------------------
+           05  RBL-PROGRAM-ID         PIC X(08).
+           05  RBL-RECORDS-READ       PIC 9(07).
+           05  RBL-RECORDS-WRITTEN    PIC 9(07).
+           05  RBL-STATUS             PIC X(12).
+               88  RBL-OK             VALUE 'OK'.
+               88  RBL-DISCREPANCY    VALUE 'DISCREPANCY'.
+               88  RBL-NO-DATA        VALUE 'NO DATA'.
