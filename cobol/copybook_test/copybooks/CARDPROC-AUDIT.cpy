@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------
+      * CARDPROC-AUDIT.cpy -- CARDPROC.cbl end-of-run audit record
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  AUD-RUN-DATE          PIC 9(08).
+           05  AUD-RECORD-COUNT      PIC 9(07).
+           05  AUD-ERROR-COUNT       PIC 9(05).
+           05  AUD-FEE-COUNT         PIC 9(07).
+           05  AUD-OVERFLOW-COUNT    PIC 9(05).
+           05  AUD-TOTAL-BALANCE     PIC S9(15)V99 COMP-3.
