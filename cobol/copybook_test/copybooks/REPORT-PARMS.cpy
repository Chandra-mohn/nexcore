@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------
+      * REPORT-PARMS.cpy -- REPORT.cbl date-range control record
+      * Shared across: REPORT
+      *---------------------------------------------------------------
+           05  PARM-FROM-DATE       PIC 9(08).
+           05  PARM-THRU-DATE       PIC 9(08).
+           05  PARM-CARDMAST-DSN    PIC X(20).
+           05  PARM-RPTOUT-DSN      PIC X(20).
