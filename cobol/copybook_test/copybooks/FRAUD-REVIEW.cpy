@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------
+      * FRAUD-REVIEW.cpy -- High-risk-MCC purchase review-queue record
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  FRD-ACCT-NUMBER      PIC X(16).
+           05  FRD-TRANS-ID         PIC X(12).
+           05  FRD-TRANS-DATE       PIC 9(08).
+           05  FRD-MCC              PIC 9(04).
+           05  FRD-TRANS-AMOUNT     PIC S9(11)V99 COMP-3.
+           05  FRD-DETECTED-DATE    PIC 9(08).
