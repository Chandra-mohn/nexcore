@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      * RESTART-CHECKPOINT.cpy -- CARDPROC checkpoint/restart record
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  RST-LAST-ACCT-NUMBER PIC X(16).
+           05  RST-RECORD-COUNT     PIC 9(07).
+           05  RST-CHECKPOINT-DATE  PIC 9(08).
+           05  RST-ERROR-COUNT      PIC 9(05).
+           05  RST-FEE-COUNT        PIC 9(07).
+           05  RST-OVERFLOW-COUNT   PIC 9(05).
+           05  RST-FRAUD-COUNT      PIC 9(05).
+           05  RST-TOTAL-BALANCE    PIC S9(15)V99 COMP-3.
