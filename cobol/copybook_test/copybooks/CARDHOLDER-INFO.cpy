@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------
+      * CARDHOLDER-INFO.cpy -- Cardholder identity fields
+      * Shared across: CARDPROC, BILLING, WSTEST
+      *---------------------------------------------------------------
+           05  CH-FIRST-NAME        PIC X(15).
+           05  CH-LAST-NAME         PIC X(20).
+           05  CH-SSN               PIC X(09).
+           05  CH-DATE-OF-BIRTH     PIC 9(08).
+           05  CH-PHONE             PIC X(10).
+           05  CH-EMAIL             PIC X(40).
+           05  CH-CONTACT-PREF      PIC X(01).
+               88  CH-CONTACT-MAIL  VALUE 'M'.
+               88  CH-CONTACT-EMAIL VALUE 'E'.
+               88  CH-CONTACT-PHONE VALUE 'P'.
