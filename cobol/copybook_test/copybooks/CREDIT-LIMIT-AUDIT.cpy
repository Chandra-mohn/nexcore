@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------
+      * CREDIT-LIMIT-AUDIT.cpy -- Before/after credit-limit change
+      * audit trail record
+      * Shared across: CLCHANGE
+      *---------------------------------------------------------------
+           05  CLA-ACCT-NUMBER      PIC X(16).
+           05  CLA-OLD-LIMIT        PIC S9(13)V99 COMP-3.
+           05  CLA-NEW-LIMIT        PIC S9(13)V99 COMP-3.
+           05  CLA-REASON-CODE      PIC X(02).
+           05  CLA-REQUESTED-BY     PIC X(10).
+           05  CLA-CHANGE-DATE      PIC 9(08).
+           05  CLA-RESULT-CODE      PIC X(02).
+               88  CLA-APPLIED      VALUE 'AP'.
+               88  CLA-REJECTED     VALUE 'RJ'.
