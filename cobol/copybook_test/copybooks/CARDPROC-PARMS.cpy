@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------
+      * CARDPROC-PARMS.cpy -- CARDPROC.cbl threshold control record
+      * Shared across: CARDPROC
+      *---------------------------------------------------------------
+           05  CPP-OVERLIMIT-TOLERANCE  PIC S9(13)V99 COMP-3.
+           05  CPP-OVERDRAFT-THRESHOLD  PIC S9(13)V99 COMP-3.
+           05  CPP-CARDMAST-DSN         PIC X(20).
+           05  CPP-FREEZE-THRESHOLD     PIC 9(03).
