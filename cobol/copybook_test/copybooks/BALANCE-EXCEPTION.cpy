@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------
+      * BALANCE-EXCEPTION.cpy -- ACCT-BALANCE vs. TRANS-HISTORY
+      * out-of-balance exception record
+      * Shared across: RECONCIL
+      *---------------------------------------------------------------
+           05  BAL-ACCT-NUMBER       PIC X(16).
+           05  BAL-ACCT-TYPE         PIC X(02).
+           05  BAL-STATED-BALANCE    PIC S9(13)V99 COMP-3.
+           05  BAL-COMPUTED-BALANCE  PIC S9(13)V99 COMP-3.
+           05  BAL-DIFFERENCE        PIC S9(13)V99 COMP-3.
+           05  BAL-EXCEPTION-DATE    PIC 9(08).
