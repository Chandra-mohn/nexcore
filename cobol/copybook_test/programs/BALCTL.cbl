@@ -0,0 +1,193 @@
+      *---------------------------------------------------------------
+      * BALCTL.cbl -- End-of-job record-count balancing report
+      * Reads the shared RUNCTL.DAT control file (one RUN-CONTROL
+      * record per run of CARDPROC, BILLING, or REPORT -- see
+      * RUN-CONTROL.cpy / req 044) and cross-checks the three
+      * programs' record counts against each other for the same
+      * CARDMAST batch window.
+      *
+      * CARDPROC and REPORT both walk every record on CARDMAST
+      * sequentially, so their RCT-RECORDS-READ must match exactly;
+      * any difference means one of them hit a short or truncated
+      * read. BILLING only builds statements for ACTIVE/FROZEN
+      * accounts, so its read count is legitimately smaller than the
+      * other two -- it is only flagged if it exceeds CARDPROC's
+      * count (impossible under normal operation) or comes back zero
+      * while CARDPROC found records (a silent whole-run failure).
+      *
+      * Keeps only the LAST record seen for each program, since
+      * RUNCTL.DAT is append-only and the most recent run of each
+      * program is the one that matters for today's balancing.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+               ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT BALANCE-FILE
+               ASSIGN TO 'BALCHEK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           COPY RUN-CONTROL.
+
+       FD  BALANCE-FILE.
+       01  BALANCE-RECORD.
+           COPY RUN-BALANCE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS           PIC XX.
+           88  WS-CTL-SUCCESS      VALUE '00'.
+           88  WS-CTL-EOF          VALUE '10'.
+           88  WS-CTL-NOT-FOUND    VALUE '35'.
+       01  WS-BAL-STATUS           PIC XX.
+           88  WS-BAL-SUCCESS      VALUE '00'.
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  WS-EOF              VALUE 'Y'.
+
+       01  WS-CP-FOUND             PIC X(01) VALUE 'N'.
+           88  CP-FOUND            VALUE 'Y'.
+       01  WS-CP-READ              PIC 9(07) VALUE ZEROS.
+       01  WS-CP-WRITTEN           PIC 9(07) VALUE ZEROS.
+
+       01  WS-BL-FOUND             PIC X(01) VALUE 'N'.
+           88  BL-FOUND            VALUE 'Y'.
+       01  WS-BL-READ              PIC 9(07) VALUE ZEROS.
+       01  WS-BL-WRITTEN           PIC 9(07) VALUE ZEROS.
+
+       01  WS-RP-FOUND             PIC X(01) VALUE 'N'.
+           88  RP-FOUND            VALUE 'Y'.
+       01  WS-RP-READ              PIC 9(07) VALUE ZEROS.
+       01  WS-RP-WRITTEN           PIC 9(07) VALUE ZEROS.
+
+       01  WS-DISCREPANCY-COUNT    PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-NOT-FOUND
+               DISPLAY 'BALCTL: NO RUN-CONTROL DATA FOUND -- '
+                   'NOTHING TO BALANCE'
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF NOT WS-CTL-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-CTL-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 1000-READ-CONTROL-FILE
+               UNTIL WS-EOF.
+           CLOSE CONTROL-FILE.
+
+           OPEN OUTPUT BALANCE-FILE.
+           IF NOT WS-BAL-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-BAL-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 2000-CHECK-CARDPROC.
+           PERFORM 2100-CHECK-BILLING.
+           PERFORM 2200-CHECK-REPORT.
+           CLOSE BALANCE-FILE.
+
+           DISPLAY 'BALCTL: DISCREPANCIES FOUND: '
+               WS-DISCREPANCY-COUNT
+           IF WS-DISCREPANCY-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       1000-READ-CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   EVALUATE RCT-PROGRAM-ID
+                       WHEN 'CARDPROC'
+                           SET CP-FOUND TO TRUE
+                           MOVE RCT-RECORDS-READ TO WS-CP-READ
+                           MOVE RCT-RECORDS-WRITTEN TO WS-CP-WRITTEN
+                       WHEN 'BILLING'
+                           SET BL-FOUND TO TRUE
+                           MOVE RCT-RECORDS-READ TO WS-BL-READ
+                           MOVE RCT-RECORDS-WRITTEN TO WS-BL-WRITTEN
+                       WHEN 'REPORT'
+                           SET RP-FOUND TO TRUE
+                           MOVE RCT-RECORDS-READ TO WS-RP-READ
+                           MOVE RCT-RECORDS-WRITTEN TO WS-RP-WRITTEN
+                   END-EVALUATE
+           END-READ.
+
+      *===============================================================
+      * 2000-CHECK-CARDPROC: CARDPROC is the reference count -- the
+      * full sequential scan of CARDMAST that the other two are
+      * checked against.
+      *===============================================================
+       2000-CHECK-CARDPROC.
+           MOVE 'CARDPROC' TO RBL-PROGRAM-ID
+           MOVE WS-CP-READ TO RBL-RECORDS-READ
+           MOVE WS-CP-WRITTEN TO RBL-RECORDS-WRITTEN
+           IF CP-FOUND
+               SET RBL-OK TO TRUE
+           ELSE
+               SET RBL-NO-DATA TO TRUE
+               ADD 1 TO WS-DISCREPANCY-COUNT
+           END-IF
+           WRITE BALANCE-RECORD.
+
+      *===============================================================
+      * 2100-CHECK-BILLING: BILLING only bills ACTIVE/FROZEN accounts
+      * so a smaller read count is normal; flag only if it exceeds
+      * CARDPROC's full-file count, or comes back zero when CARDPROC
+      * found records.
+      *===============================================================
+       2100-CHECK-BILLING.
+           MOVE 'BILLING' TO RBL-PROGRAM-ID
+           MOVE WS-BL-READ TO RBL-RECORDS-READ
+           MOVE WS-BL-WRITTEN TO RBL-RECORDS-WRITTEN
+           IF NOT BL-FOUND
+               SET RBL-NO-DATA TO TRUE
+               ADD 1 TO WS-DISCREPANCY-COUNT
+           ELSE
+               IF WS-BL-READ > WS-CP-READ
+                   OR (WS-CP-READ > 0 AND WS-BL-READ = 0)
+                   SET RBL-DISCREPANCY TO TRUE
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               ELSE
+                   SET RBL-OK TO TRUE
+               END-IF
+           END-IF
+           WRITE BALANCE-RECORD.
+
+      *===============================================================
+      * 2200-CHECK-REPORT: REPORT walks every CARDMAST record just
+      * like CARDPROC, so its read count must match exactly.
+      *===============================================================
+       2200-CHECK-REPORT.
+           MOVE 'REPORT' TO RBL-PROGRAM-ID
+           MOVE WS-RP-READ TO RBL-RECORDS-READ
+           MOVE WS-RP-WRITTEN TO RBL-RECORDS-WRITTEN
+           IF NOT RP-FOUND
+               SET RBL-NO-DATA TO TRUE
+               ADD 1 TO WS-DISCREPANCY-COUNT
+           ELSE
+               IF WS-RP-READ NOT = WS-CP-READ
+                   SET RBL-DISCREPANCY TO TRUE
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               ELSE
+                   SET RBL-OK TO TRUE
+               END-IF
+           END-IF
+           WRITE BALANCE-RECORD.
