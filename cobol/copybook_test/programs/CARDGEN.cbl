@@ -0,0 +1,215 @@
+      *---------------------------------------------------------------
+      * CARDGEN.cbl -- Synthetic CARDMAST generator
+      * Writes a configurable number of synthetic ACCT-MASTER /
+      * CARDHOLDER-INFO / BILLING-ADDRESS / TRANS-HISTORY records so
+      * CARDPROC, BILLING, and REPORT can be regression-tested
+      * against known scenarios instead of scrubbed production data.
+      *
+      * Most records are ordinary active accounts with a handful of
+      * transactions, but a fixed rotation of scenarios is seeded on
+      * top so a generated file is a reproducible regression fixture:
+      * every 5th account is overlimit (balance over its credit
+      * limit), every 6th is frozen, every 8th is closed, and every
+      * 9th carries a transaction history within 2 entries of the
+      * OCCURS 50 cap. Record count and output dataset name are both
+      * optionally overridden by CGENPARM.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARDGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE
+               ASSIGN TO DYNAMIC WS-CARDMAST-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PARM-FILE
+               ASSIGN TO 'CGENPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  CGP-RECORD-COUNT       PIC 9(05).
+           05  CGP-CARDMAST-DSN       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CARDMAST-DSN         PIC X(20) VALUE 'CARDMAST'.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+       01  WS-PARM-STATUS          PIC XX.
+           88  WS-PARM-SUCCESS     VALUE '00'.
+       01  WS-RECORD-COUNT         PIC 9(05) VALUE 50.
+       01  WS-GEN-COUNT            PIC 9(05) VALUE 0.
+       01  WS-MOD-RESULT           PIC 9(05).
+       01  WS-TRANS-IDX            PIC 9(03).
+       01  WS-CURRENT-DATE         PIC 9(08).
+
+       01  WS-TYPE-TABLE-VALUES    PIC X(08) VALUE 'SACHCRCH'.
+       01  WS-TYPE-TABLE REDEFINES WS-TYPE-TABLE-VALUES.
+           05  WS-TYPE-ENTRY       PIC X(02) OCCURS 4 TIMES.
+
+       01  WS-STATE-TABLE-VALUES.
+           05  FILLER PIC X(2) VALUE 'CA'.
+           05  FILLER PIC X(2) VALUE 'NY'.
+           05  FILLER PIC X(2) VALUE 'TX'.
+           05  FILLER PIC X(2) VALUE 'FL'.
+       01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+           05  WS-STATE-ENTRY      PIC X(2) OCCURS 4 TIMES.
+
+       01  WS-TRANS-TYPE-VALUES    PIC X(08) VALUE 'PUPAFERF'.
+       01  WS-TRANS-TYPE-TABLE REDEFINES WS-TRANS-TYPE-VALUES.
+           05  WS-TRANS-TYPE-ENTRY PIC X(02) OCCURS 4 TIMES.
+
+       01  WS-SUB                  PIC 9(3).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           PERFORM 0100-READ-PARAMETERS.
+           OPEN OUTPUT CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-GEN-COUNT FROM 1 BY 1
+               UNTIL WS-GEN-COUNT > WS-RECORD-COUNT
+               PERFORM 1000-BUILD-RECORD
+               WRITE CARD-RECORD
+                   INVALID KEY
+                       DISPLAY 'CARDGEN: DUPLICATE KEY, SKIPPED: '
+                           ACCT-NUMBER
+               END-WRITE
+           END-PERFORM.
+           CLOSE CARD-FILE.
+           DISPLAY 'CARDGEN: RECORDS WRITTEN: ' WS-RECORD-COUNT
+               ' TO ' WS-CARDMAST-DSN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       0100-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-SUCCESS
+               READ PARM-FILE
+                   NOT AT END
+                       IF CGP-RECORD-COUNT > 0
+                           MOVE CGP-RECORD-COUNT TO WS-RECORD-COUNT
+                       END-IF
+                       IF CGP-CARDMAST-DSN NOT = SPACES
+                           MOVE CGP-CARDMAST-DSN TO WS-CARDMAST-DSN
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *===============================================================
+      * 1000-BUILD-RECORD: Base-case account, then layer in the
+      * deterministic edge-case rotation.
+      *===============================================================
+       1000-BUILD-RECORD.
+           INITIALIZE CARD-RECORD
+           STRING 'CARD' WS-GEN-COUNT DELIMITED SIZE
+               INTO ACCT-NUMBER
+           END-STRING
+
+           COMPUTE WS-SUB = FUNCTION MOD(WS-GEN-COUNT, 4) + 1
+           MOVE WS-TYPE-ENTRY(WS-SUB) TO ACCT-TYPE
+
+           SET ACCT-ACTIVE TO TRUE
+           MOVE WS-CURRENT-DATE TO ACCT-OPEN-DATE
+           MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY
+           MOVE 0 TO ACCT-NEXT-STMT-DATE
+           MOVE 0 TO ACCT-PAYMENT-DUE-DATE
+           MOVE 'USD' TO ACCT-CURRENCY-CODE
+           COMPUTE ACCT-CREDIT-LIMIT = 5000 + (WS-GEN-COUNT * 10)
+           COMPUTE ACCT-BALANCE = ACCT-CREDIT-LIMIT * 0.25
+
+           STRING 'FIRST' WS-GEN-COUNT DELIMITED SIZE
+               INTO CH-FIRST-NAME
+           END-STRING
+           STRING 'LAST' WS-GEN-COUNT DELIMITED SIZE
+               INTO CH-LAST-NAME
+           END-STRING
+           STRING WS-GEN-COUNT DELIMITED SIZE
+               INTO CH-SSN
+           END-STRING
+           MOVE 19800101 TO CH-DATE-OF-BIRTH
+           MOVE '5551234567' TO CH-PHONE
+           STRING 'TEST' WS-GEN-COUNT '@EXAMPLE.COM' DELIMITED SIZE
+               INTO CH-EMAIL
+           END-STRING
+           SET CH-CONTACT-EMAIL TO TRUE
+
+           MOVE '100 MAIN ST' TO BA-STREET
+           MOVE 'ANYTOWN' TO BA-CITY
+           COMPUTE WS-SUB = FUNCTION MOD(WS-GEN-COUNT, 4) + 1
+           MOVE WS-STATE-ENTRY(WS-SUB) TO BA-STATE
+           MOVE '00000' TO BA-ZIP
+           MOVE 'N' TO BA-MAIL-FLAG
+
+           MOVE 3 TO TH-TRANS-COUNT
+           PERFORM VARYING WS-TRANS-IDX FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               PERFORM 2000-BUILD-TRANS-ENTRY
+           END-PERFORM
+
+      * Edge case: every 5th account -- overlimit balance
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 5)
+           IF WS-MOD-RESULT = 0
+               COMPUTE ACCT-BALANCE = ACCT-CREDIT-LIMIT + 500
+           END-IF
+
+      * Edge case: every 6th account -- frozen
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 6)
+           IF WS-MOD-RESULT = 0
+               SET ACCT-FROZEN TO TRUE
+           END-IF
+
+      * Edge case: every 8th account -- closed
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 8)
+           IF WS-MOD-RESULT = 0
+               SET ACCT-CLOSED TO TRUE
+           END-IF
+
+      * Edge case: every 9th account -- transaction history within 2
+      * entries of the OCCURS 50 cap
+           COMPUTE WS-MOD-RESULT = FUNCTION MOD(WS-GEN-COUNT, 9)
+           IF WS-MOD-RESULT = 0
+               MOVE 48 TO TH-TRANS-COUNT
+               PERFORM VARYING WS-TRANS-IDX FROM 4 BY 1
+                   UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+                   PERFORM 2000-BUILD-TRANS-ENTRY
+               END-PERFORM
+           END-IF.
+
+      *===============================================================
+      * 2000-BUILD-TRANS-ENTRY: One synthetic transaction at the
+      * current WS-TRANS-IDX subscript.
+      *===============================================================
+       2000-BUILD-TRANS-ENTRY.
+           STRING 'TRN' WS-GEN-COUNT WS-TRANS-IDX DELIMITED SIZE
+               INTO TH-TRANS-ID(WS-TRANS-IDX)
+           END-STRING
+           MOVE WS-CURRENT-DATE TO TH-TRANS-DATE(WS-TRANS-IDX)
+           COMPUTE WS-SUB = FUNCTION MOD(WS-TRANS-IDX, 4) + 1
+           MOVE WS-TRANS-TYPE-ENTRY(WS-SUB)
+               TO TH-TRANS-TYPE(WS-TRANS-IDX)
+           COMPUTE TH-TRANS-AMOUNT(WS-TRANS-IDX) =
+               WS-TRANS-IDX * 10.50
+           MOVE 'SYNTHETIC TEST TRANSACTION'
+               TO TH-TRANS-DESC(WS-TRANS-IDX)
+           MOVE 'MERCHANT0001' TO TH-MERCHANT-ID(WS-TRANS-IDX).
