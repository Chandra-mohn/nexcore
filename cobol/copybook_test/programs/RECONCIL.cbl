@@ -0,0 +1,128 @@
+      *---------------------------------------------------------------
+      * RECONCIL.cbl -- Account-balance reconciliation program
+      * Recomputes each account's expected balance from its own
+      * TRANS-HISTORY rows (purchases + fees, less payments/refunds)
+      * and compares it to the stated ACCT-BALANCE, writing any
+      * account that disagrees by more than a penny to an exception
+      * file for month-end control review.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BALANCE-FILE
+               ASSIGN TO 'BALEXCP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  BALANCE-FILE.
+       01  BALANCE-RECORD.
+           COPY BALANCE-EXCEPTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+           88  WS-EOF              VALUE '10'.
+       01  WS-BAL-STATUS           PIC XX.
+           88  WS-BAL-SUCCESS      VALUE '00'.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-EXCEPTION-COUNT      PIC 9(07) VALUE ZEROS.
+       01  WS-COMPUTED-BALANCE     PIC S9(13)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-DIFFERENCE           PIC S9(13)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-TOLERANCE            PIC S9(13)V99 COMP-3
+                                   VALUE .01.
+       01  WS-TRANS-IDX            PIC 9(03).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           OPEN INPUT CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT BALANCE-FILE.
+           IF NOT WS-BAL-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-BAL-STATUS
+               CLOSE CARD-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS
+               UNTIL WS-EOF.
+           CLOSE CARD-FILE.
+           CLOSE BALANCE-FILE.
+           DISPLAY 'RECORDS:    ' WS-RECORD-COUNT.
+           DISPLAY 'EXCEPTIONS: ' WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       1000-PROCESS.
+           READ CARD-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 2000-RECOMPUTE-BALANCE
+                   PERFORM 2500-COMPARE-BALANCE
+           END-READ.
+
+       2000-RECOMPUTE-BALANCE.
+           MOVE 0 TO WS-COMPUTED-BALANCE
+           PERFORM VARYING WS-TRANS-IDX
+               FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               EVALUATE TH-TRANS-TYPE(WS-TRANS-IDX)
+                   WHEN 'PU'
+                       ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                           TO WS-COMPUTED-BALANCE
+                   WHEN 'FE'
+                       ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                           TO WS-COMPUTED-BALANCE
+                   WHEN 'IN'
+                       ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                           TO WS-COMPUTED-BALANCE
+                   WHEN 'PA'
+                       SUBTRACT TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                           FROM WS-COMPUTED-BALANCE
+                   WHEN 'RF'
+                       SUBTRACT TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                           FROM WS-COMPUTED-BALANCE
+               END-EVALUATE
+           END-PERFORM.
+
+       2500-COMPARE-BALANCE.
+           COMPUTE WS-DIFFERENCE =
+               ACCT-BALANCE - WS-COMPUTED-BALANCE
+           IF WS-DIFFERENCE > WS-TOLERANCE
+               OR WS-DIFFERENCE < -WS-TOLERANCE
+               PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2600-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE ACCT-NUMBER         TO BAL-ACCT-NUMBER
+           MOVE ACCT-TYPE           TO BAL-ACCT-TYPE
+           MOVE ACCT-BALANCE        TO BAL-STATED-BALANCE
+           MOVE WS-COMPUTED-BALANCE TO BAL-COMPUTED-BALANCE
+           MOVE WS-DIFFERENCE       TO BAL-DIFFERENCE
+           MOVE WS-CURRENT-DATE     TO BAL-EXCEPTION-DATE
+           WRITE BALANCE-RECORD.
