@@ -0,0 +1,106 @@
+      *---------------------------------------------------------------
+      * INTEREST.cbl -- Monthly interest/finance-charge posting
+      * For CR/CH accounts carrying a positive ACCT-BALANCE, computes
+      * a finance charge, appends it as a new TH-TRANS-ENTRY row
+      * (TH-TRANS-TYPE 'IN'), and updates ACCT-BALANCE to match.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-MASTER-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-MASTER-FILE.
+       01  CARD-MASTER-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+           88  WS-EOF              VALUE '10'.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-INTEREST-RATE        PIC V9(4) VALUE .0150.
+       01  WS-INTEREST-AMOUNT      PIC S9(11)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-POSTED-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-SKIPPED-COUNT        PIC 9(05) VALUE ZEROS.
+       01  WS-NEXT-TRANS-ID        PIC X(12).
+       01  WS-NEXT-SEQ             PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           OPEN I-O CARD-MASTER-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS-RECORDS
+               UNTIL WS-EOF.
+           CLOSE CARD-MASTER-FILE.
+           DISPLAY 'RECORDS:  ' WS-RECORD-COUNT.
+           DISPLAY 'POSTED:   ' WS-POSTED-COUNT.
+           DISPLAY 'SKIPPED:  ' WS-SKIPPED-COUNT.
+           STOP RUN.
+
+       1000-PROCESS-RECORDS.
+           READ CARD-MASTER-FILE NEXT
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF (ACCT-CREDIT OR ACCT-CHECKING)
+                       AND ACCT-BALANCE > 0
+                       PERFORM 2000-POST-INTEREST
+                   END-IF
+           END-READ.
+
+       2000-POST-INTEREST.
+           IF TH-TRANS-COUNT >= 50
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY 'TRANS TABLE FULL, NO INTEREST POSTED: '
+                   ACCT-NUMBER
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-INTEREST-AMOUNT =
+               ACCT-BALANCE * WS-INTEREST-RATE.
+           IF WS-INTEREST-AMOUNT <= 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-NEXT-SEQ
+           ADD 1 TO TH-TRANS-COUNT
+           STRING 'INT' DELIMITED SIZE
+                  WS-NEXT-SEQ DELIMITED SIZE
+               INTO WS-NEXT-TRANS-ID
+           END-STRING
+           MOVE WS-NEXT-TRANS-ID TO TH-TRANS-ID(TH-TRANS-COUNT)
+           MOVE WS-CURRENT-DATE TO TH-TRANS-DATE(TH-TRANS-COUNT)
+           MOVE 'IN' TO TH-TRANS-TYPE(TH-TRANS-COUNT)
+           MOVE WS-INTEREST-AMOUNT
+               TO TH-TRANS-AMOUNT(TH-TRANS-COUNT)
+           MOVE 'FINANCE CHARGE' TO TH-TRANS-DESC(TH-TRANS-COUNT)
+           MOVE SPACES TO TH-MERCHANT-ID(TH-TRANS-COUNT)
+           MOVE SPACES TO TH-TRANS-DETAIL(TH-TRANS-COUNT)
+
+           ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+
+           REWRITE CARD-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR ACCT: ' ACCT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-POSTED-COUNT
+           END-REWRITE.
