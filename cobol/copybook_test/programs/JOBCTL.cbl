@@ -0,0 +1,64 @@
+      *---------------------------------------------------------------
+      * JOBCTL.cbl -- Job-control driver for the CARDMAST batch chain
+      * Runs CARDPROC, BILLING, REPORT, and BALCTL in sequence against
+      * the same CARDMAST, checking each step's condition code before
+      * starting the next -- mirrors a JCL COND-parameter chain, but
+      * as a CALLed-program chain since this shop has no JES to drive.
+      * BALCTL runs last so a truncated read by any of the first three
+      * steps is caught by comparing their RUNCTL.DAT totals, instead
+      * of surfacing later as a month-end complaint.
+      * Each called program was changed to end with GOBACK instead of
+      * STOP RUN so it can still run standalone (GOBACK in the top-
+      * level program of a run unit behaves exactly like STOP RUN)
+      * while also returning control -- and its RETURN-CODE -- to this
+      * driver when CALLed.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBCTL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME                PIC X(8).
+       01  WS-STEP-RC                  PIC 9(4).
+       01  WS-ABORT-RC                 PIC 9(4) VALUE 8.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "JOBCTL: STARTING CARDMAST BATCH CHAIN"
+           MOVE "CARDPROC" TO WS-STEP-NAME
+           CALL "CARDPROC"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM 1000-CHECK-STEP
+
+           MOVE "BILLING" TO WS-STEP-NAME
+           CALL "BILLING"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM 1000-CHECK-STEP
+
+           MOVE "REPORT" TO WS-STEP-NAME
+           CALL "REPORT"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM 1000-CHECK-STEP
+
+           MOVE "BALCTL" TO WS-STEP-NAME
+           CALL "BALCTL"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           PERFORM 1000-CHECK-STEP
+
+           DISPLAY "JOBCTL: CHAIN COMPLETED SUCCESSFULLY"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *===============================================================
+      * 1000-CHECK-STEP: Abort the chain if the step just run failed
+      *===============================================================
+       1000-CHECK-STEP.
+           DISPLAY "JOBCTL: " WS-STEP-NAME " RETURN CODE: " WS-STEP-RC
+           IF WS-STEP-RC >= WS-ABORT-RC
+               DISPLAY "JOBCTL: " WS-STEP-NAME
+                   " FAILED -- ABORTING CHAIN"
+               MOVE WS-STEP-RC TO RETURN-CODE
+               GOBACK
+           END-IF.
