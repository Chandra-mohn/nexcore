@@ -0,0 +1,128 @@
+      *---------------------------------------------------------------
+      * CLCHANGE.cbl -- Credit-limit change workflow
+      * Reads a batch of credit-limit change requests, applies each
+      * to CARDMAST, and writes a before/after audit trail record for
+      * every request whether applied or rejected.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLCHANGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE
+               ASSIGN TO 'CLCHGREQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT CARD-MASTER-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO 'CLAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       01  REQUEST-RECORD.
+           COPY CREDIT-LIMIT-REQUEST.
+
+       FD  CARD-MASTER-FILE.
+       01  CARD-MASTER-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY CREDIT-LIMIT-AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQ-STATUS           PIC XX.
+           88  WS-REQ-SUCCESS      VALUE '00'.
+           88  WS-REQ-EOF          VALUE '10'.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+       01  WS-AUD-STATUS           PIC XX.
+           88  WS-AUD-SUCCESS      VALUE '00'.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-REQUEST-COUNT        PIC 9(05) VALUE ZEROS.
+       01  WS-APPLIED-COUNT        PIC 9(05) VALUE ZEROS.
+       01  WS-REJECTED-COUNT       PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           OPEN INPUT REQUEST-FILE.
+           IF NOT WS-REQ-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-REQ-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O CARD-MASTER-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               CLOSE REQUEST-FILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT WS-AUD-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-AUD-STATUS
+               CLOSE REQUEST-FILE
+               CLOSE CARD-MASTER-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS-REQUESTS
+               UNTIL WS-REQ-EOF.
+           CLOSE REQUEST-FILE.
+           CLOSE CARD-MASTER-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY 'REQUESTS: ' WS-REQUEST-COUNT.
+           DISPLAY 'APPLIED:  ' WS-APPLIED-COUNT.
+           DISPLAY 'REJECTED: ' WS-REJECTED-COUNT.
+           STOP RUN.
+
+       1000-PROCESS-REQUESTS.
+           READ REQUEST-FILE
+               AT END SET WS-REQ-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQUEST-COUNT
+                   PERFORM 2000-APPLY-REQUEST
+           END-READ.
+
+       2000-APPLY-REQUEST.
+           MOVE CLR-ACCT-NUMBER TO ACCT-NUMBER
+           MOVE CLR-ACCT-NUMBER TO CLA-ACCT-NUMBER
+           MOVE CLR-NEW-LIMIT   TO CLA-NEW-LIMIT
+           MOVE CLR-REASON-CODE TO CLA-REASON-CODE
+           MOVE CLR-REQUESTED-BY TO CLA-REQUESTED-BY
+           MOVE WS-CURRENT-DATE TO CLA-CHANGE-DATE
+           MOVE 0 TO CLA-OLD-LIMIT
+           READ CARD-MASTER-FILE
+               INVALID KEY
+                   SET CLA-REJECTED TO TRUE
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE ACCT-CREDIT-LIMIT TO CLA-OLD-LIMIT
+                   IF CLR-NEW-LIMIT < 0
+                       SET CLA-REJECTED TO TRUE
+                       ADD 1 TO WS-REJECTED-COUNT
+                   ELSE
+                       MOVE CLR-NEW-LIMIT TO ACCT-CREDIT-LIMIT
+                       REWRITE CARD-MASTER-RECORD
+                           INVALID KEY
+                               SET CLA-REJECTED TO TRUE
+                               ADD 1 TO WS-REJECTED-COUNT
+                           NOT INVALID KEY
+                               SET CLA-APPLIED TO TRUE
+                               ADD 1 TO WS-APPLIED-COUNT
+                       END-REWRITE
+                   END-IF
+           END-READ
+           WRITE AUDIT-RECORD.
