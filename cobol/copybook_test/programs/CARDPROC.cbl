@@ -11,12 +11,52 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CARD-MASTER-FILE
-               ASSIGN TO 'CARDMAST'
+               ASSIGN TO DYNAMIC WS-CARDMAST-DSN
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT OVERLIMIT-FILE
+               ASSIGN TO 'OVRLIMIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVL-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO 'CPRESTRT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+
+           SELECT FROZEN-FILE
+               ASSIGN TO 'FROZENTX'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FTX-STATUS.
+
+           SELECT TRUNCATION-FILE
+               ASSIGN TO 'TRUNCATX'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+
+           SELECT PARM-FILE
+               ASSIGN TO 'CPPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO 'CPAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT FRAUD-FILE
+               ASSIGN TO 'FRAUDQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FRD-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-MASTER-FILE.
@@ -26,27 +66,283 @@
            COPY BILLING-ADDRESS.
            COPY TRANS-HISTORY.
 
+       FD  OVERLIMIT-FILE.
+       01  OVERLIMIT-RECORD.
+           COPY OVERLIMIT-EXCEPTION.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           COPY RESTART-CHECKPOINT.
+
+       FD  FROZEN-FILE.
+       01  FROZEN-RECORD.
+           COPY FROZEN-TRANS-EXCEPTION.
+
+       FD  TRUNCATION-FILE.
+       01  TRUNCATION-RECORD.
+           COPY TRUNCATION-EXCEPTION.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           COPY CARDPROC-PARMS.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY CARDPROC-AUDIT.
+
+       FD  FRAUD-FILE.
+       01  FRAUD-RECORD.
+           COPY FRAUD-REVIEW.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           COPY RUN-CONTROL.
+
        WORKING-STORAGE SECTION.
+       01  WS-CARDMAST-DSN         PIC X(20) VALUE 'CARDMAST'.
        01  WS-FILE-STATUS          PIC XX.
            88  WS-SUCCESS          VALUE '00'.
            88  WS-EOF              VALUE '10'.
+       01  WS-OVL-STATUS           PIC XX.
+           88  WS-OVL-SUCCESS      VALUE '00'.
+           88  WS-OVL-NOT-FOUND    VALUE '35'.
+       01  WS-RST-STATUS           PIC XX.
+           88  WS-RST-SUCCESS      VALUE '00'.
+           88  WS-RST-EOF          VALUE '10'.
+           88  WS-RST-NOT-FOUND    VALUE '35'.
+       01  WS-FTX-STATUS           PIC XX.
+           88  WS-FTX-SUCCESS      VALUE '00'.
+           88  WS-FTX-NOT-FOUND    VALUE '35'.
+       01  WS-TRN-STATUS           PIC XX.
+           88  WS-TRN-SUCCESS      VALUE '00'.
+           88  WS-TRN-NOT-FOUND    VALUE '35'.
+       01  WS-PARM-STATUS          PIC XX.
+           88  WS-PARM-SUCCESS     VALUE '00'.
+       01  WS-OVERLIMIT-TOLERANCE  PIC S9(13)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-OVERDRAFT-THRESHOLD  PIC S9(13)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-FREEZE-THRESHOLD     PIC 9(03) VALUE 3.
+       01  WS-AUD-STATUS           PIC XX.
+           88  WS-AUD-SUCCESS      VALUE '00'.
+           88  WS-AUD-NOT-FOUND    VALUE '35'.
+       01  WS-FRD-STATUS           PIC XX.
+           88  WS-FRD-SUCCESS      VALUE '00'.
+           88  WS-FRD-NOT-FOUND    VALUE '35'.
+       01  WS-CTL-STATUS           PIC XX.
+           88  WS-CTL-SUCCESS      VALUE '00'.
+           88  WS-CTL-NOT-FOUND    VALUE '35'.
+       01  WS-FRAUD-COUNT          PIC 9(05) VALUE ZEROS.
+       01  WS-MCC-CHECK            PIC 9(04).
+           88  WS-HIGH-RISK-MCC    VALUES 7995 5993 5967 4829
+                                          6051 7273.
+       01  WS-OVERFLOW-COUNT       PIC 9(05) VALUE ZEROS.
+       01  WS-TRANS-IDX            PIC 9(03).
        01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
        01  WS-ERROR-COUNT          PIC 9(05) VALUE ZEROS.
+       01  WS-FEE-COUNT            PIC 9(07) VALUE ZEROS.
        01  WS-TOTAL-BALANCE        PIC S9(15)V99 COMP-3
                                    VALUE ZEROS.
        01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-CURRENT-TIME         PIC 9(06).
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(07) VALUE 1000.
+       01  WS-RESTART-SWITCH       PIC X VALUE 'N'.
+           88  WS-RESTART-FOUND    VALUE 'Y'.
+           88  WS-RESTART-NOT-FOUND VALUE 'N'.
+       01  WS-SAVED-CHECKPOINT.
+           COPY RESTART-CHECKPOINT.
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME.
+           PERFORM 0050-READ-THRESHOLDS.
+           PERFORM 0100-CHECK-FOR-RESTART.
            OPEN I-O CARD-MASTER-FILE.
            IF NOT WS-SUCCESS
                DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
-               STOP RUN
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               MOVE RST-LAST-ACCT-NUMBER OF WS-SAVED-CHECKPOINT
+                   TO ACCT-NUMBER
+               START CARD-MASTER-FILE KEY IS GREATER THAN ACCT-NUMBER
+                   INVALID KEY
+                       DISPLAY 'RESTART POSITION NOT FOUND, '
+                           'STARTING FROM BEGINNING'
+               END-START
+               MOVE RST-RECORD-COUNT OF WS-SAVED-CHECKPOINT
+                   TO WS-RECORD-COUNT
+               MOVE RST-ERROR-COUNT OF WS-SAVED-CHECKPOINT
+                   TO WS-ERROR-COUNT
+               MOVE RST-FEE-COUNT OF WS-SAVED-CHECKPOINT
+                   TO WS-FEE-COUNT
+               MOVE RST-OVERFLOW-COUNT OF WS-SAVED-CHECKPOINT
+                   TO WS-OVERFLOW-COUNT
+               MOVE RST-FRAUD-COUNT OF WS-SAVED-CHECKPOINT
+                   TO WS-FRAUD-COUNT
+               MOVE RST-TOTAL-BALANCE OF WS-SAVED-CHECKPOINT
+                   TO WS-TOTAL-BALANCE
+               DISPLAY 'RESUMING AFTER ACCT: '
+                   RST-LAST-ACCT-NUMBER OF WS-SAVED-CHECKPOINT
+                   ' RECORD COUNT: ' WS-RECORD-COUNT
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND OVERLIMIT-FILE
+               IF WS-OVL-NOT-FOUND
+                   OPEN OUTPUT OVERLIMIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OVERLIMIT-FILE
+           END-IF.
+           IF NOT WS-OVL-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-OVL-STATUS
+               CLOSE CARD-MASTER-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND RESTART-FILE
+               IF WS-RST-NOT-FOUND
+                   OPEN OUTPUT RESTART-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESTART-FILE
            END-IF.
+           IF NOT WS-RST-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-RST-STATUS
+               CLOSE CARD-MASTER-FILE
+               CLOSE OVERLIMIT-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND FROZEN-FILE
+               IF WS-FTX-NOT-FOUND
+                   OPEN OUTPUT FROZEN-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FROZEN-FILE
+           END-IF.
+           IF NOT WS-FTX-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FTX-STATUS
+               CLOSE CARD-MASTER-FILE
+               CLOSE OVERLIMIT-FILE
+               CLOSE RESTART-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND TRUNCATION-FILE
+               IF WS-TRN-NOT-FOUND
+                   OPEN OUTPUT TRUNCATION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TRUNCATION-FILE
+           END-IF.
+           IF NOT WS-TRN-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-TRN-STATUS
+               CLOSE CARD-MASTER-FILE
+               CLOSE OVERLIMIT-FILE
+               CLOSE RESTART-FILE
+               CLOSE FROZEN-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-NOT-FOUND
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF NOT WS-AUD-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-AUD-STATUS
+               CLOSE CARD-MASTER-FILE
+               CLOSE OVERLIMIT-FILE
+               CLOSE RESTART-FILE
+               CLOSE FROZEN-FILE
+               CLOSE TRUNCATION-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND FRAUD-FILE
+               IF WS-FRD-NOT-FOUND
+                   OPEN OUTPUT FRAUD-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FRAUD-FILE
+           END-IF.
+           IF NOT WS-FRD-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FRD-STATUS
+               CLOSE CARD-MASTER-FILE
+               CLOSE OVERLIMIT-FILE
+               CLOSE RESTART-FILE
+               CLOSE FROZEN-FILE
+               CLOSE TRUNCATION-FILE
+               CLOSE AUDIT-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 0060-OPEN-CONTROL-FILE.
            PERFORM 1000-PROCESS-RECORDS
                UNTIL WS-EOF.
            PERFORM 9000-CLOSE-FILES.
-           STOP RUN.
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       0050-READ-THRESHOLDS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-SUCCESS
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE CPP-OVERLIMIT-TOLERANCE
+                           TO WS-OVERLIMIT-TOLERANCE
+                       MOVE CPP-OVERDRAFT-THRESHOLD
+                           TO WS-OVERDRAFT-THRESHOLD
+                       IF CPP-CARDMAST-DSN NOT = SPACES
+                           MOVE CPP-CARDMAST-DSN TO WS-CARDMAST-DSN
+                       END-IF
+                       IF CPP-FREEZE-THRESHOLD > 0
+                           MOVE CPP-FREEZE-THRESHOLD
+                               TO WS-FREEZE-THRESHOLD
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *===============================================================
+      * 0060-OPEN-CONTROL-FILE: Open the shared run-control-totals
+      * file for append; create it on the first-ever run.
+      *===============================================================
+       0060-OPEN-CONTROL-FILE.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-NOT-FOUND
+               OPEN OUTPUT CONTROL-FILE
+           END-IF.
+
+       0100-CHECK-FOR-RESTART.
+           SET WS-RESTART-NOT-FOUND TO TRUE
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-SUCCESS
+               PERFORM UNTIL WS-RST-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET WS-RST-EOF TO TRUE
+                       NOT AT END
+                           MOVE RESTART-RECORD TO WS-SAVED-CHECKPOINT
+                           SET WS-RESTART-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
 
        1000-PROCESS-RECORDS.
            READ CARD-MASTER-FILE NEXT
@@ -54,9 +350,37 @@
                NOT AT END
                    ADD 1 TO WS-RECORD-COUNT
                    PERFORM 2000-VALIDATE-ACCOUNT
-                   PERFORM 3000-PROCESS-TRANSACTIONS
+                   IF ACCT-FROZEN
+                       PERFORM 3500-DIVERT-FROZEN-TRANSACTIONS
+                   ELSE
+                       PERFORM 3000-PROCESS-TRANSACTIONS
+                   END-IF
+                   PERFORM 3600-CHECK-TRANS-OVERFLOW
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 1500-WRITE-CHECKPOINT
+                   END-IF
            END-READ.
 
+       1500-WRITE-CHECKPOINT.
+           MOVE ACCT-NUMBER     TO RST-LAST-ACCT-NUMBER
+                                    OF RESTART-RECORD
+           MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT
+                                    OF RESTART-RECORD
+           MOVE WS-CURRENT-DATE TO RST-CHECKPOINT-DATE
+                                    OF RESTART-RECORD
+           MOVE WS-ERROR-COUNT  TO RST-ERROR-COUNT
+                                    OF RESTART-RECORD
+           MOVE WS-FEE-COUNT    TO RST-FEE-COUNT
+                                    OF RESTART-RECORD
+           MOVE WS-OVERFLOW-COUNT TO RST-OVERFLOW-COUNT
+                                    OF RESTART-RECORD
+           MOVE WS-FRAUD-COUNT  TO RST-FRAUD-COUNT
+                                    OF RESTART-RECORD
+           MOVE WS-TOTAL-BALANCE TO RST-TOTAL-BALANCE
+                                    OF RESTART-RECORD
+           WRITE RESTART-RECORD.
+
        2000-VALIDATE-ACCOUNT.
            IF NOT ACCT-ACTIVE
                ADD 1 TO WS-ERROR-COUNT
@@ -75,51 +399,179 @@
                    ADD 1 TO WS-ERROR-COUNT
            END-EVALUATE.
 
+           REWRITE CARD-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR REWRITING RECORD: ' ACCT-NUMBER
+           END-REWRITE.
+
        2100-PROCESS-SAVINGS.
-           IF ACCT-BALANCE > ACCT-CREDIT-LIMIT
+           IF ACCT-BALANCE > ACCT-CREDIT-LIMIT + WS-OVERLIMIT-TOLERANCE
                DISPLAY 'SAVINGS OVERLIMIT: ' ACCT-NUMBER
+               ADD 1 TO ACCT-OVERLIMIT-HITS
+               MOVE 'SAVINGS'  TO OVL-EXCEPTION-TYPE
+               PERFORM 2400-WRITE-OVERLIMIT-EXCEPTION
+               PERFORM 2450-CHECK-FREEZE-THRESHOLD
+           ELSE
+               MOVE 0 TO ACCT-OVERLIMIT-HITS
            END-IF.
 
        2200-PROCESS-CHECKING.
-           IF ACCT-BALANCE < ZEROS
+           IF ACCT-BALANCE < WS-OVERDRAFT-THRESHOLD
                DISPLAY 'CHECKING OVERDRAFT: ' ACCT-NUMBER
+               ADD 1 TO ACCT-OVERLIMIT-HITS
+               MOVE 'OVERDRAFT' TO OVL-EXCEPTION-TYPE
+               PERFORM 2400-WRITE-OVERLIMIT-EXCEPTION
+               PERFORM 2450-CHECK-FREEZE-THRESHOLD
+           ELSE
+               MOVE 0 TO ACCT-OVERLIMIT-HITS
            END-IF.
 
        2300-PROCESS-CREDIT.
-           IF ACCT-BALANCE > ACCT-CREDIT-LIMIT
+           IF ACCT-BALANCE > ACCT-CREDIT-LIMIT + WS-OVERLIMIT-TOLERANCE
                DISPLAY 'CREDIT OVERLIMIT: ' ACCT-NUMBER
+               ADD 1 TO ACCT-OVERLIMIT-HITS
+               MOVE 'CREDIT'   TO OVL-EXCEPTION-TYPE
+               PERFORM 2400-WRITE-OVERLIMIT-EXCEPTION
+               PERFORM 2450-CHECK-FREEZE-THRESHOLD
+           ELSE
+               MOVE 0 TO ACCT-OVERLIMIT-HITS
+           END-IF.
+
+       2400-WRITE-OVERLIMIT-EXCEPTION.
+           MOVE ACCT-NUMBER       TO OVL-ACCT-NUMBER
+           MOVE ACCT-TYPE         TO OVL-ACCT-TYPE
+           MOVE ACCT-BALANCE      TO OVL-BALANCE
+           MOVE ACCT-CREDIT-LIMIT TO OVL-LIMIT
+           MOVE WS-CURRENT-DATE   TO OVL-EXCEPTION-DATE
+           WRITE OVERLIMIT-RECORD.
+
+      *===============================================================
+      * 2450-CHECK-FREEZE-THRESHOLD: Flip the account to frozen once
+      * repeated overlimit/overdraft hits cross WS-FREEZE-THRESHOLD,
+      * instead of leaving it ACTIVE until someone reads the console
+      * output and freezes it by hand days later.
+      *===============================================================
+       2450-CHECK-FREEZE-THRESHOLD.
+           IF ACCT-OVERLIMIT-HITS >= WS-FREEZE-THRESHOLD
+               AND NOT ACCT-FROZEN
+               AND NOT ACCT-CLOSED
+               SET ACCT-FROZEN TO TRUE
+               DISPLAY 'ACCOUNT AUTO-FROZEN AFTER '
+                   ACCT-OVERLIMIT-HITS ' REPEATED HITS: ' ACCT-NUMBER
+               MOVE 'FROZEN'   TO OVL-EXCEPTION-TYPE
+               PERFORM 2400-WRITE-OVERLIMIT-EXCEPTION
            END-IF.
 
        3000-PROCESS-TRANSACTIONS.
-           PERFORM VARYING TH-TRANS-COUNT
+           PERFORM VARYING WS-TRANS-IDX
                FROM 1 BY 1
-               UNTIL TH-TRANS-COUNT > 50
-               EVALUATE TH-TRANS-TYPE(TH-TRANS-COUNT)
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               EVALUATE TH-TRANS-TYPE(WS-TRANS-IDX)
                    WHEN 'PU'
                        PERFORM 3100-PROCESS-PURCHASE
                    WHEN 'PA'
                        PERFORM 3200-PROCESS-PAYMENT
                    WHEN 'RF'
                        PERFORM 3300-PROCESS-REFUND
+                   WHEN 'FE'
+                       PERFORM 3400-PROCESS-FEE
                END-EVALUATE
            END-PERFORM.
 
        3100-PROCESS-PURCHASE.
            DISPLAY 'PURCHASE: '
-               TH-PUR-CATEGORY(TH-TRANS-COUNT)
-               ' MCC=' TH-PUR-MCC(TH-TRANS-COUNT).
+               TH-PUR-CATEGORY(WS-TRANS-IDX)
+               ' MCC=' TH-PUR-MCC(WS-TRANS-IDX).
+           MOVE TH-PUR-MCC(WS-TRANS-IDX) TO WS-MCC-CHECK
+           IF WS-HIGH-RISK-MCC
+               PERFORM 3150-WRITE-FRAUD-REVIEW
+           END-IF.
+
+       3150-WRITE-FRAUD-REVIEW.
+           MOVE ACCT-NUMBER     TO FRD-ACCT-NUMBER
+           MOVE TH-TRANS-ID(WS-TRANS-IDX) TO FRD-TRANS-ID
+           MOVE TH-TRANS-DATE(WS-TRANS-IDX) TO FRD-TRANS-DATE
+           MOVE TH-PUR-MCC(WS-TRANS-IDX)    TO FRD-MCC
+           MOVE TH-TRANS-AMOUNT(WS-TRANS-IDX) TO FRD-TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE TO FRD-DETECTED-DATE
+           WRITE FRAUD-RECORD
+           ADD 1 TO WS-FRAUD-COUNT.
 
        3200-PROCESS-PAYMENT.
            DISPLAY 'PAYMENT: '
-               TH-PAY-METHOD(TH-TRANS-COUNT)
-               ' REF=' TH-PAY-REF-NUM(TH-TRANS-COUNT).
+               TH-PAY-METHOD(WS-TRANS-IDX)
+               ' REF=' TH-PAY-REF-NUM(WS-TRANS-IDX).
 
        3300-PROCESS-REFUND.
            DISPLAY 'REFUND: '
-               TH-TRANS-AMOUNT(TH-TRANS-COUNT).
+               TH-TRANS-AMOUNT(WS-TRANS-IDX).
+
+       3400-PROCESS-FEE.
+           ADD 1 TO WS-FEE-COUNT
+           DISPLAY 'FEE: '
+               TH-TRANS-DESC(WS-TRANS-IDX)
+               ' AMT=' TH-TRANS-AMOUNT(WS-TRANS-IDX).
+
+       3500-DIVERT-FROZEN-TRANSACTIONS.
+           PERFORM VARYING WS-TRANS-IDX
+               FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               MOVE ACCT-NUMBER TO FTX-ACCT-NUMBER
+               MOVE TH-TRANS-ID(WS-TRANS-IDX)
+                   TO FTX-TRANS-ID
+               MOVE TH-TRANS-TYPE(WS-TRANS-IDX)
+                   TO FTX-TRANS-TYPE
+               MOVE TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                   TO FTX-TRANS-AMOUNT
+               MOVE TH-TRANS-DATE(WS-TRANS-IDX)
+                   TO FTX-TRANS-DATE
+               MOVE WS-CURRENT-DATE TO FTX-DETECTED-DATE
+               WRITE FROZEN-RECORD
+           END-PERFORM.
+
+       3600-CHECK-TRANS-OVERFLOW.
+           IF TH-TRANS-COUNT >= 50
+               ADD 1 TO WS-OVERFLOW-COUNT
+               DISPLAY 'TRANSACTION TABLE TRUNCATED AT 50: '
+                   ACCT-NUMBER
+               MOVE ACCT-NUMBER     TO TRN-ACCT-NUMBER
+               MOVE TH-TRANS-COUNT  TO TRN-TRANS-COUNT
+               MOVE WS-CURRENT-DATE TO TRN-EXCEPTION-DATE
+               WRITE TRUNCATION-RECORD
+           END-IF.
 
        9000-CLOSE-FILES.
+           PERFORM 9100-WRITE-AUDIT-RECORD.
+           PERFORM 9200-WRITE-CONTROL-RECORD.
            CLOSE CARD-MASTER-FILE.
+           CLOSE OVERLIMIT-FILE.
+           CLOSE RESTART-FILE.
+           CLOSE FROZEN-FILE.
+           CLOSE TRUNCATION-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE FRAUD-FILE.
+           CLOSE CONTROL-FILE.
            DISPLAY 'RECORDS: ' WS-RECORD-COUNT.
            DISPLAY 'ERRORS:  ' WS-ERROR-COUNT.
+           DISPLAY 'FEES:    ' WS-FEE-COUNT.
+           DISPLAY 'TRUNCATED ACCOUNTS: ' WS-OVERFLOW-COUNT.
+           DISPLAY 'FRAUD REVIEWS: ' WS-FRAUD-COUNT.
            DISPLAY 'BALANCE: ' WS-TOTAL-BALANCE.
+
+       9100-WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE    TO AUD-RUN-DATE
+           MOVE WS-RECORD-COUNT    TO AUD-RECORD-COUNT
+           MOVE WS-ERROR-COUNT     TO AUD-ERROR-COUNT
+           MOVE WS-FEE-COUNT       TO AUD-FEE-COUNT
+           MOVE WS-OVERFLOW-COUNT  TO AUD-OVERFLOW-COUNT
+           MOVE WS-TOTAL-BALANCE   TO AUD-TOTAL-BALANCE
+           WRITE AUDIT-RECORD.
+
+       9200-WRITE-CONTROL-RECORD.
+           MOVE 'CARDPROC'          TO RCT-PROGRAM-ID
+           MOVE WS-CURRENT-DATE     TO RCT-RUN-DATE
+           MOVE WS-CURRENT-TIME     TO RCT-RUN-TIME
+           MOVE WS-RECORD-COUNT     TO RCT-RECORDS-READ
+           COMPUTE RCT-RECORDS-WRITTEN = WS-RECORD-COUNT
+               - WS-ERROR-COUNT
+           WRITE CONTROL-RECORD.
