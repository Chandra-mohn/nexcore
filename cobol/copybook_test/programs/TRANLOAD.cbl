@@ -0,0 +1,172 @@
+      *---------------------------------------------------------------
+      * TRANLOAD.cbl -- Daily transaction load
+      * Reads an incoming auth/settlement feed (TRANFEED) sequentially,
+      * looks up each account by ACCT-NUMBER on CARDMAST, and appends
+      * a new TH-TRANS-ENTRY row. Accounts not found, or already at
+      * the OCCURS 50 cap, are routed to a reject file instead of
+      * halting the run.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE
+               ASSIGN TO 'TRANFEED'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT CARD-MASTER-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO 'TLREJECT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE.
+       01  FEED-RECORD.
+           COPY TRANS-FEED.
+
+       FD  CARD-MASTER-FILE.
+       01  CARD-MASTER-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           COPY TRANLOAD-REJECT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FEED-STATUS          PIC XX.
+           88  WS-FEED-SUCCESS     VALUE '00'.
+           88  WS-FEED-EOF         VALUE '10'.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+       01  WS-REJ-STATUS           PIC XX.
+           88  WS-REJ-SUCCESS      VALUE '00'.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-FEED-COUNT           PIC 9(07) VALUE ZEROS.
+       01  WS-LOADED-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-REJECT-COUNT         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           OPEN INPUT FEED-FILE.
+           IF NOT WS-FEED-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FEED-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O CARD-MASTER-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               CLOSE FEED-FILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF NOT WS-REJ-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-REJ-STATUS
+               CLOSE FEED-FILE
+               CLOSE CARD-MASTER-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS-FEED
+               UNTIL WS-FEED-EOF.
+           CLOSE FEED-FILE.
+           CLOSE CARD-MASTER-FILE.
+           CLOSE REJECT-FILE.
+           DISPLAY 'FEED RECORDS: ' WS-FEED-COUNT.
+           DISPLAY 'LOADED:       ' WS-LOADED-COUNT.
+           DISPLAY 'REJECTED:     ' WS-REJECT-COUNT.
+           STOP RUN.
+
+       1000-PROCESS-FEED.
+           READ FEED-FILE
+               AT END SET WS-FEED-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-FEED-COUNT
+                   PERFORM 2000-LOAD-TRANSACTION
+           END-READ.
+
+       2000-LOAD-TRANSACTION.
+           MOVE TF-ACCT-NUMBER TO ACCT-NUMBER
+           READ CARD-MASTER-FILE
+               INVALID KEY
+                   PERFORM 2900-REJECT-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 2100-APPEND-TRANSACTION
+           END-READ.
+
+       2100-APPEND-TRANSACTION.
+           IF TH-TRANS-COUNT >= 50
+               PERFORM 2910-REJECT-TABLE-FULL
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO TH-TRANS-COUNT
+           MOVE TF-TRANS-ID     TO TH-TRANS-ID(TH-TRANS-COUNT)
+           MOVE TF-TRANS-DATE   TO TH-TRANS-DATE(TH-TRANS-COUNT)
+           MOVE TF-TRANS-TYPE   TO TH-TRANS-TYPE(TH-TRANS-COUNT)
+           MOVE TF-TRANS-AMOUNT TO TH-TRANS-AMOUNT(TH-TRANS-COUNT)
+           MOVE TF-TRANS-DESC   TO TH-TRANS-DESC(TH-TRANS-COUNT)
+           MOVE TF-MERCHANT-ID  TO TH-MERCHANT-ID(TH-TRANS-COUNT)
+           EVALUATE TRUE
+               WHEN TH-PURCHASE(TH-TRANS-COUNT)
+                   MOVE TF-PUR-CATEGORY
+                       TO TH-PUR-CATEGORY(TH-TRANS-COUNT)
+                   MOVE TF-PUR-MCC
+                       TO TH-PUR-MCC(TH-TRANS-COUNT)
+                   MOVE TF-PUR-AUTH-CODE
+                       TO TH-PUR-AUTH-CODE(TH-TRANS-COUNT)
+               WHEN TH-PAYMENT(TH-TRANS-COUNT)
+                   MOVE TF-PAY-METHOD
+                       TO TH-PAY-METHOD(TH-TRANS-COUNT)
+                   MOVE TF-PAY-REF-NUM
+                       TO TH-PAY-REF-NUM(TH-TRANS-COUNT)
+                   MOVE TF-PAY-BANK
+                       TO TH-PAY-BANK(TH-TRANS-COUNT)
+               WHEN OTHER
+                   MOVE SPACES TO TH-TRANS-DETAIL(TH-TRANS-COUNT)
+           END-EVALUATE
+
+           IF (TF-TRANS-TYPE = 'PU') OR (TF-TRANS-TYPE = 'FE')
+               ADD TF-TRANS-AMOUNT TO ACCT-BALANCE
+           ELSE
+               IF (TF-TRANS-TYPE = 'PA') OR (TF-TRANS-TYPE = 'RF')
+                   SUBTRACT TF-TRANS-AMOUNT FROM ACCT-BALANCE
+               END-IF
+           END-IF
+           MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY
+
+           REWRITE CARD-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR ACCT: ' ACCT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-REWRITE.
+
+       2900-REJECT-NOT-FOUND.
+           MOVE TF-ACCT-NUMBER  TO TLR-ACCT-NUMBER
+           MOVE TF-TRANS-ID     TO TLR-TRANS-ID
+           SET TLR-ACCT-NOT-FOUND TO TRUE
+           MOVE WS-CURRENT-DATE TO TLR-REJECT-DATE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       2910-REJECT-TABLE-FULL.
+           MOVE TF-ACCT-NUMBER  TO TLR-ACCT-NUMBER
+           MOVE TF-TRANS-ID     TO TLR-TRANS-ID
+           SET TLR-TABLE-FULL TO TRUE
+           MOVE WS-CURRENT-DATE TO TLR-REJECT-DATE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
