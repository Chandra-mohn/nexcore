@@ -0,0 +1,125 @@
+      *---------------------------------------------------------------
+      * ACCTINQ.cbl -- Online account-inquiry lookup
+      * Accepts an ACCT-NUMBER from the console, does a direct keyed
+      * READ against CARD-MASTER-FILE (ACCESS MODE IS RANDOM, unlike
+      * CARDPROC/BILLING/REPORT's sequential scans -- this program
+      * only ever needs one record at a time), and displays the
+      * account plus its last several transactions so a call-center
+      * rep can answer a cardholder's question on demand instead of
+      * waiting for tonight's CARDPROC/REPORT batch window.
+      *
+      * Loops accepting account numbers so a rep can look up several
+      * accounts in one session; enter spaces (blank line) to exit.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE
+               ASSIGN TO DYNAMIC WS-CARDMAST-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CARDMAST-DSN         PIC X(20) VALUE 'CARDMAST'.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+           88  WS-NOT-FOUND        VALUE '23'.
+       01  WS-INQUIRY-ACCT         PIC X(16).
+       01  WS-DONE-FLAG            PIC X(01) VALUE 'N'.
+           88  WS-DONE             VALUE 'Y'.
+       01  WS-FIRST-TRANS-IDX      PIC 9(03).
+       01  WS-TRANS-IDX            PIC 9(03).
+       01  WS-MAX-TRANS-SHOWN      PIC 9(03) VALUE 5.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-DONE
+               DISPLAY 'ENTER ACCOUNT NUMBER (BLANK TO EXIT): '
+                   WITH NO ADVANCING
+               ACCEPT WS-INQUIRY-ACCT
+               IF WS-INQUIRY-ACCT = SPACES
+                   SET WS-DONE TO TRUE
+               ELSE
+                   PERFORM 1000-LOOKUP-ACCOUNT
+               END-IF
+           END-PERFORM.
+           CLOSE CARD-FILE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *===============================================================
+      * 1000-LOOKUP-ACCOUNT: Direct keyed read of one account and
+      * display of its details and recent transaction activity.
+      *===============================================================
+       1000-LOOKUP-ACCOUNT.
+           MOVE WS-INQUIRY-ACCT TO ACCT-NUMBER
+           READ CARD-FILE
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND: ' WS-INQUIRY-ACCT
+               NOT INVALID KEY
+                   PERFORM 2000-DISPLAY-ACCOUNT
+                   PERFORM 2500-DISPLAY-TRANSACTIONS
+           END-READ.
+
+       2000-DISPLAY-ACCOUNT.
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'ACCOUNT:       ' ACCT-NUMBER
+           DISPLAY 'NAME:          ' CH-FIRST-NAME ' ' CH-LAST-NAME
+           DISPLAY 'TYPE:          ' ACCT-TYPE
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   DISPLAY 'STATUS:        ACTIVE'
+               WHEN ACCT-CLOSED
+                   DISPLAY 'STATUS:        CLOSED'
+               WHEN ACCT-FROZEN
+                   DISPLAY 'STATUS:        FROZEN'
+           END-EVALUATE
+           DISPLAY 'BALANCE:       ' ACCT-BALANCE
+           DISPLAY 'CREDIT LIMIT:  ' ACCT-CREDIT-LIMIT
+           DISPLAY 'LAST ACTIVITY: ' ACCT-LAST-ACTIVITY.
+
+      *===============================================================
+      * 2500-DISPLAY-TRANSACTIONS: Last WS-MAX-TRANS-SHOWN entries --
+      * TH-TRANS-ENTRY is appended to in order, so the most recent
+      * activity sits at the highest occupied subscript.
+      *===============================================================
+       2500-DISPLAY-TRANSACTIONS.
+           IF TH-TRANS-COUNT = 0
+               DISPLAY 'NO TRANSACTION HISTORY ON FILE'
+           ELSE
+               DISPLAY 'RECENT TRANSACTIONS:'
+               IF TH-TRANS-COUNT > WS-MAX-TRANS-SHOWN
+                   COMPUTE WS-FIRST-TRANS-IDX =
+                       TH-TRANS-COUNT - WS-MAX-TRANS-SHOWN + 1
+               ELSE
+                   MOVE 1 TO WS-FIRST-TRANS-IDX
+               END-IF
+               PERFORM VARYING WS-TRANS-IDX
+                   FROM WS-FIRST-TRANS-IDX BY 1
+                   UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+                   DISPLAY '  ' TH-TRANS-DATE(WS-TRANS-IDX)
+                       ' ' TH-TRANS-TYPE(WS-TRANS-IDX)
+                       ' ' TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                       ' ' TH-TRANS-DESC(WS-TRANS-IDX)
+               END-PERFORM
+           END-IF.
