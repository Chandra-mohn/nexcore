@@ -10,17 +10,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CARD-FILE
-               ASSIGN TO 'CARDMAST'
+               ASSIGN TO DYNAMIC WS-CARDMAST-DSN
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
+      *    CARD-FILE is opened I-O (not INPUT) so this program can
+      *    advance ACCT-NEXT-STMT-DATE / ACCT-PAYMENT-DUE-DATE as it
+      *    bills each cycle -- see 2080-SET-NEXT-DUE-DATE.
 
            SELECT STATEMENT-FILE
-               ASSIGN TO 'STMTOUT'
+               ASSIGN TO DYNAMIC WS-STMTOUT-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-STMT-STAT.
 
+           SELECT PARM-FILE
+               ASSIGN TO 'BILLPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILE.
@@ -28,16 +41,38 @@
            COPY ACCT-MASTER.
            COPY CARDHOLDER-INFO.
            COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
 
        FD  STATEMENT-FILE.
-       01  STATEMENT-RECORD        PIC X(132).
+       01  STATEMENT-RECORD        PIC X(186).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           COPY BILLING-PARMS.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           COPY RUN-CONTROL.
 
        WORKING-STORAGE SECTION.
+       01  WS-CARDMAST-DSN         PIC X(20) VALUE 'CARDMAST'.
+       01  WS-STMTOUT-DSN          PIC X(20) VALUE 'STMTOUT'.
        01  WS-FILE-STATUS          PIC XX.
            88  WS-SUCCESS          VALUE '00'.
            88  WS-EOF              VALUE '10'.
        01  WS-STMT-STAT          PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+           88  WS-CTL-SUCCESS      VALUE '00'.
+           88  WS-CTL-NOT-FOUND    VALUE '35'.
        01  WS-STMT-COUNT           PIC 9(07) VALUE ZEROS.
+       01  WS-SUPPRESSED-COUNT     PIC 9(07) VALUE ZEROS.
+       01  WS-PARM-STATUS          PIC XX.
+           88  WS-PARM-SUCCESS     VALUE '00'.
+       01  WS-OUTPUT-MODE          PIC X(01) VALUE 'F'.
+           88  WS-CSV-MODE         VALUE 'C'.
+       01  WS-CSV-LINE             PIC X(186).
+       01  WS-TRANS-IDX            PIC 9(03).
+       01  WS-CYCLE-TRANS-COUNT    PIC 9(03) VALUE ZEROS.
 
        01  WS-STMT-LINE.
            05  WS-STMT-NAME        PIC X(56).
@@ -45,18 +80,114 @@
            05  WS-STMT-BAL         PIC Z(12)9.99-.
            05  WS-STMT-LIMIT       PIC Z(12)9.99.
            05  WS-STMT-ACCT-STAT  PIC X(10).
-           05  FILLER              PIC X(15).
+           05  WS-STMT-MIN-DUE    PIC Z(10)9.99.
+           05  WS-STMT-LATE-FEE   PIC Z(8)9.99.
+           05  WS-STMT-NOTICE      PIC X(30).
+           05  WS-STMT-CURRENCY    PIC X(03).
+           05  FILLER              PIC X(12).
+
+       01  WS-MIN-PAY-PERCENT      PIC V99 VALUE .02.
+       01  WS-MIN-PAY-FLOOR        PIC 9(03)V99 VALUE 25.00.
+       01  WS-CALC-MIN-DUE         PIC S9(13)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-CURRENT-TIME         PIC 9(06).
+       01  WS-BILLING-CYCLE-DAYS   PIC 9(03) VALUE 30.
+       01  WS-GRACE-DAYS           PIC 9(03) VALUE 15.
+       01  WS-LATE-FEE-AMOUNT      PIC 9(05)V99 VALUE 35.00.
+       01  WS-DAYS-SINCE-ACTIVITY  PIC S9(07) VALUE 0.
+       01  WS-NEXT-STMT-DATE-N     PIC S9(09) VALUE 0.
+
+       01  WS-STMT-DETAIL-LINE.
+           05  FILLER              PIC X(04) VALUE '  - '.
+           05  WS-DTL-TYPE         PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-DATE         PIC 9(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-AMT          PIC Z(10)9.99-.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DTL-DESC         PIC X(40).
+           05  FILLER              PIC X(60) VALUE SPACES.
+
+       01  WS-STMT-ADDR-LINE.
+           05  FILLER              PIC X(04) VALUE '  > '.
+           05  WS-ADDR-STREET      PIC X(30).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-ADDR-CITY        PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-ADDR-STATE       PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-ADDR-ZIP         PIC X(10).
+           05  FILLER              PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
-           OPEN INPUT CARD-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME.
+           PERFORM 0050-READ-PARAMETERS.
+           OPEN I-O CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN OUTPUT STATEMENT-FILE.
+           IF WS-STMT-STAT NOT = '00'
+               DISPLAY 'ERROR OPENING FILE: ' WS-STMT-STAT
+               CLOSE CARD-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 0060-OPEN-CONTROL-FILE.
            PERFORM 1000-PROCESS
                UNTIL WS-EOF.
+           PERFORM 9200-WRITE-CONTROL-RECORD.
            CLOSE CARD-FILE.
            CLOSE STATEMENT-FILE.
+           CLOSE CONTROL-FILE.
            DISPLAY 'STATEMENTS: ' WS-STMT-COUNT.
-           STOP RUN.
+           DISPLAY 'SUPPRESSED (ZERO ACTIVITY): ' WS-SUPPRESSED-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *===============================================================
+      * 0060-OPEN-CONTROL-FILE: Open the shared run-control-totals
+      * file for append; create it on the first-ever run.
+      *===============================================================
+       0060-OPEN-CONTROL-FILE.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-NOT-FOUND
+               OPEN OUTPUT CONTROL-FILE
+           END-IF.
+
+      *===============================================================
+      * 9200-WRITE-CONTROL-RECORD: Append this run's totals to the
+      * shared control file for cross-program balancing.
+      *===============================================================
+       9200-WRITE-CONTROL-RECORD.
+           MOVE 'BILLING'           TO RCT-PROGRAM-ID
+           MOVE WS-CURRENT-DATE     TO RCT-RUN-DATE
+           MOVE WS-CURRENT-TIME     TO RCT-RUN-TIME
+           COMPUTE RCT-RECORDS-READ = WS-STMT-COUNT
+               + WS-SUPPRESSED-COUNT
+           MOVE WS-STMT-COUNT       TO RCT-RECORDS-WRITTEN
+           WRITE CONTROL-RECORD.
+
+       0050-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-SUCCESS
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE BPM-OUTPUT-MODE TO WS-OUTPUT-MODE
+                       IF BPM-CARDMAST-DSN NOT = SPACES
+                           MOVE BPM-CARDMAST-DSN TO WS-CARDMAST-DSN
+                       END-IF
+                       IF BPM-STMTOUT-DSN NOT = SPACES
+                           MOVE BPM-STMTOUT-DSN TO WS-STMTOUT-DSN
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
 
        1000-PROCESS.
            READ CARD-FILE
@@ -66,21 +197,198 @@
            END-READ.
 
        2000-BUILD-STATEMENT.
-           IF ACCT-ACTIVE
+           PERFORM 2005-COUNT-CYCLE-TRANS
+           IF (ACCT-ACTIVE OR ACCT-FROZEN)
+               AND (WS-CYCLE-TRANS-COUNT > 0 OR ACCT-BALANCE NOT = 0)
+               MOVE SPACES TO WS-STMT-LINE
                STRING CH-FIRST-NAME DELIMITED SPACES
                       ' ' DELIMITED SIZE
                       CH-LAST-NAME DELIMITED SPACES
                    INTO WS-STMT-NAME
                END-STRING
                MOVE ACCT-NUMBER TO WS-STMT-ACCT
+               MOVE ACCT-CURRENCY-CODE TO WS-STMT-CURRENCY
+               PERFORM 2060-CHECK-LATE-FEE
                MOVE ACCT-BALANCE TO WS-STMT-BAL
                MOVE ACCT-CREDIT-LIMIT TO WS-STMT-LIMIT
                EVALUATE TRUE
                    WHEN ACCT-ACTIVE
                        MOVE 'ACTIVE' TO WS-STMT-ACCT-STAT
+                       MOVE SPACES TO WS-STMT-NOTICE
                    WHEN ACCT-FROZEN
                        MOVE 'FROZEN' TO WS-STMT-ACCT-STAT
+                       MOVE 'ACCOUNT FROZEN, CONTACT US'
+                           TO WS-STMT-NOTICE
                END-EVALUATE
-               WRITE STATEMENT-RECORD FROM WS-STMT-LINE
+               PERFORM 2050-CALC-MIN-DUE
+               PERFORM 2010-WRITE-MAIN-LINE
                ADD 1 TO WS-STMT-COUNT
+               PERFORM 2070-WRITE-ADDRESS
+               PERFORM 2100-WRITE-TRANS-DETAIL
+               PERFORM 2080-SET-NEXT-DUE-DATE
+           ELSE
+               IF ACCT-ACTIVE OR ACCT-FROZEN
+                   ADD 1 TO WS-SUPPRESSED-COUNT
+               END-IF
+           END-IF.
+
+      *===============================================================
+      * 2005-COUNT-CYCLE-TRANS: Count only the TRANS-HISTORY entries
+      * that fall within the current billing cycle (posted after the
+      * prior ACCT-NEXT-STMT-DATE), not TH-TRANS-COUNT's lifetime
+      * total, so a dormant-this-cycle account with old history is
+      * correctly recognized as having zero current-period activity.
+      *===============================================================
+       2005-COUNT-CYCLE-TRANS.
+           MOVE 0 TO WS-CYCLE-TRANS-COUNT
+           PERFORM VARYING WS-TRANS-IDX
+               FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               IF TH-TRANS-DATE(WS-TRANS-IDX) > ACCT-NEXT-STMT-DATE
+                   ADD 1 TO WS-CYCLE-TRANS-COUNT
+               END-IF
+           END-PERFORM.
+
+       2010-WRITE-MAIN-LINE.
+           IF WS-CSV-MODE
+               MOVE SPACES TO WS-CSV-LINE
+               STRING FUNCTION TRIM(WS-STMT-NAME)   DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-ACCT)    DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-BAL)     DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-LIMIT)   DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-ACCT-STAT) DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-MIN-DUE) DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-LATE-FEE) DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-NOTICE)  DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-STMT-CURRENCY) DELIMITED SIZE
+                   INTO WS-CSV-LINE
+                   ON OVERFLOW
+                       DISPLAY 'CSV LINE TRUNCATED FOR ACCT: '
+                           ACCT-NUMBER
+               END-STRING
+               WRITE STATEMENT-RECORD FROM WS-CSV-LINE
+           ELSE
+               WRITE STATEMENT-RECORD FROM WS-STMT-LINE
            END-IF.
+
+       2070-WRITE-ADDRESS.
+           MOVE SPACES TO WS-STMT-ADDR-LINE
+           IF BA-HAS-MAIL-ADDR
+               MOVE BA-MAIL-STREET TO WS-ADDR-STREET
+               MOVE BA-MAIL-CITY   TO WS-ADDR-CITY
+               MOVE BA-MAIL-STATE  TO WS-ADDR-STATE
+               MOVE BA-MAIL-ZIP    TO WS-ADDR-ZIP
+           ELSE
+               MOVE BA-STREET TO WS-ADDR-STREET
+               MOVE BA-CITY   TO WS-ADDR-CITY
+               MOVE BA-STATE  TO WS-ADDR-STATE
+               MOVE BA-ZIP    TO WS-ADDR-ZIP
+           END-IF
+           IF WS-CSV-MODE
+               MOVE SPACES TO WS-CSV-LINE
+               STRING FUNCTION TRIM(WS-ADDR-STREET) DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-ADDR-CITY)   DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-ADDR-STATE)  DELIMITED SIZE
+                      ','                            DELIMITED SIZE
+                      FUNCTION TRIM(WS-ADDR-ZIP)    DELIMITED SIZE
+                   INTO WS-CSV-LINE
+                   ON OVERFLOW
+                       DISPLAY 'CSV LINE TRUNCATED FOR ACCT: '
+                           ACCT-NUMBER
+               END-STRING
+               WRITE STATEMENT-RECORD FROM WS-CSV-LINE
+           ELSE
+               WRITE STATEMENT-RECORD FROM WS-STMT-ADDR-LINE
+           END-IF.
+
+       2100-WRITE-TRANS-DETAIL.
+           PERFORM VARYING WS-TRANS-IDX
+               FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               MOVE TH-TRANS-TYPE(WS-TRANS-IDX) TO WS-DTL-TYPE
+               MOVE TH-TRANS-DATE(WS-TRANS-IDX) TO WS-DTL-DATE
+               MOVE TH-TRANS-AMOUNT(WS-TRANS-IDX) TO WS-DTL-AMT
+               MOVE TH-TRANS-DESC(WS-TRANS-IDX) TO WS-DTL-DESC
+               IF WS-CSV-MODE
+                   MOVE SPACES TO WS-CSV-LINE
+                   STRING FUNCTION TRIM(WS-DTL-TYPE) DELIMITED SIZE
+                          ','                          DELIMITED SIZE
+                          WS-DTL-DATE                  DELIMITED SIZE
+                          ','                          DELIMITED SIZE
+                          FUNCTION TRIM(WS-DTL-AMT)   DELIMITED SIZE
+                          ','                          DELIMITED SIZE
+                          FUNCTION TRIM(WS-DTL-DESC)  DELIMITED SIZE
+                       INTO WS-CSV-LINE
+                       ON OVERFLOW
+                           DISPLAY 'CSV LINE TRUNCATED FOR ACCT: '
+                               ACCT-NUMBER
+                   END-STRING
+                   WRITE STATEMENT-RECORD FROM WS-CSV-LINE
+               ELSE
+                   WRITE STATEMENT-RECORD FROM WS-STMT-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+
+       2050-CALC-MIN-DUE.
+           IF ACCT-BALANCE > 0
+               COMPUTE WS-CALC-MIN-DUE =
+                   ACCT-BALANCE * WS-MIN-PAY-PERCENT
+               IF WS-CALC-MIN-DUE < WS-MIN-PAY-FLOOR
+                   IF ACCT-BALANCE < WS-MIN-PAY-FLOOR
+                       MOVE ACCT-BALANCE TO WS-CALC-MIN-DUE
+                   ELSE
+                       MOVE WS-MIN-PAY-FLOOR TO WS-CALC-MIN-DUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO WS-CALC-MIN-DUE
+           END-IF
+           MOVE WS-CALC-MIN-DUE TO WS-STMT-MIN-DUE.
+
+       2060-CHECK-LATE-FEE.
+           IF ACCT-PAYMENT-DUE-DATE > 0
+               IF WS-CURRENT-DATE > ACCT-PAYMENT-DUE-DATE
+                   ADD WS-LATE-FEE-AMOUNT TO ACCT-BALANCE
+                   MOVE WS-LATE-FEE-AMOUNT TO WS-STMT-LATE-FEE
+               ELSE
+                   MOVE 0 TO WS-STMT-LATE-FEE
+               END-IF
+           ELSE
+      *        No due date on file yet (e.g. never billed) -- fall
+      *        back to the days-since-last-activity heuristic.
+               COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+                   FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY)
+               IF WS-DAYS-SINCE-ACTIVITY >
+                   (WS-BILLING-CYCLE-DAYS + WS-GRACE-DAYS)
+                   ADD WS-LATE-FEE-AMOUNT TO ACCT-BALANCE
+                   MOVE WS-LATE-FEE-AMOUNT TO WS-STMT-LATE-FEE
+               ELSE
+                   MOVE 0 TO WS-STMT-LATE-FEE
+               END-IF
+           END-IF.
+
+       2080-SET-NEXT-DUE-DATE.
+           COMPUTE WS-NEXT-STMT-DATE-N =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) +
+               WS-BILLING-CYCLE-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-STMT-DATE-N)
+               TO ACCT-NEXT-STMT-DATE
+           COMPUTE WS-NEXT-STMT-DATE-N =
+               WS-NEXT-STMT-DATE-N + WS-GRACE-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-STMT-DATE-N)
+               TO ACCT-PAYMENT-DUE-DATE
+           REWRITE CARD-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR ACCT: ' ACCT-NUMBER
+           END-REWRITE.
