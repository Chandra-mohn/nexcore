@@ -12,17 +12,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CARD-FILE
-               ASSIGN TO 'CARDMAST'
+               ASSIGN TO DYNAMIC WS-CARDMAST-DSN
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
            SELECT REPORT-FILE
-               ASSIGN TO 'RPTOUT'
+               ASSIGN TO DYNAMIC WS-RPTOUT-DSN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
 
+           SELECT PARM-FILE
+               ASSIGN TO 'REPTPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILE.
@@ -33,17 +43,77 @@
        FD  REPORT-FILE.
        01  REPORT-RECORD           PIC X(132).
 
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           COPY REPORT-PARMS.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           COPY RUN-CONTROL.
+
        WORKING-STORAGE SECTION.
+       01  WS-CARDMAST-DSN         PIC X(20) VALUE 'CARDMAST'.
+       01  WS-RPTOUT-DSN           PIC X(20) VALUE 'RPTOUT'.
        01  WS-FILE-STATUS          PIC XX.
            88  WS-SUCCESS          VALUE '00'.
            88  WS-EOF              VALUE '10'.
        01  WS-RPT-STATUS           PIC XX.
+       01  WS-CTL-STATUS           PIC XX.
+           88  WS-CTL-SUCCESS      VALUE '00'.
+           88  WS-CTL-NOT-FOUND    VALUE '35'.
+       01  WS-PARM-STATUS          PIC XX.
+           88  WS-PARM-SUCCESS     VALUE '00'.
+       01  WS-FROM-DATE            PIC 9(08) VALUE ZEROS.
+       01  WS-THRU-DATE            PIC 9(08) VALUE 99999999.
        01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-TRANS-IDX            PIC 9(03).
        01  WS-TRANS-TOTAL          PIC S9(15)V99 COMP-3
                                    VALUE ZEROS.
        01  WS-PURCHASE-COUNT       PIC 9(07) VALUE ZEROS.
        01  WS-PAYMENT-COUNT        PIC 9(07) VALUE ZEROS.
        01  WS-REFUND-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-FEE-COUNT            PIC 9(07) VALUE ZEROS.
+       01  WS-INTEREST-COUNT       PIC 9(07) VALUE ZEROS.
+
+       01  WS-SA-COUNT             PIC 9(07) VALUE ZEROS.
+       01  WS-SA-TOTAL             PIC S9(15)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-CH-COUNT             PIC 9(07) VALUE ZEROS.
+       01  WS-CH-TOTAL             PIC S9(15)V99 COMP-3
+                                   VALUE ZEROS.
+       01  WS-CR-COUNT             PIC 9(07) VALUE ZEROS.
+       01  WS-CR-TOTAL             PIC S9(15)V99 COMP-3
+                                   VALUE ZEROS.
+
+       01  WS-PAGE-COUNT           PIC 9(03) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(03) VALUE ZEROS.
+       01  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+       01  WS-RUN-DATE             PIC 9(08).
+       01  WS-RUN-TIME             PIC 9(06).
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER              PIC X(30)
+               VALUE 'TRANSACTION ACTIVITY REPORT'.
+           05  FILLER              PIC X(60) VALUE SPACES.
+           05  FILLER              PIC X(6) VALUE 'DATE: '.
+           05  WS-HDR-DATE         PIC 9(08).
+           05  FILLER              PIC X(28) VALUE SPACES.
+       01  WS-HEADER-LINE-2.
+           05  FILLER              PIC X(30)
+               VALUE '---------------------------'.
+           05  FILLER              PIC X(74) VALUE SPACES.
+           05  FILLER              PIC X(6) VALUE ' PAGE '.
+           05  WS-HDR-PAGE         PIC ZZ9.
+           05  FILLER              PIC X(19) VALUE SPACES.
+       01  WS-COLUMN-HEADER.
+           05  FILLER              PIC X(16) VALUE 'ACCOUNT'.
+           05  FILLER              PIC X(18) VALUE SPACES.
+           05  FILLER              PIC X(4)  VALUE 'TY'.
+           05  FILLER              PIC X(16) VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE 'DATE'.
+           05  FILLER              PIC X(14) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'AMOUNT'.
+           05  FILLER              PIC X(43) VALUE SPACES.
 
        01  WS-RPT-LINE.
            05  WS-RPT-ACCT         PIC X(16).
@@ -55,18 +125,86 @@
            05  WS-RPT-AMT          PIC Z(10)9.99-.
            05  FILLER              PIC X(02) VALUE SPACES.
            05  WS-RPT-DESC         PIC X(40).
-           05  FILLER              PIC X(33) VALUE SPACES.
+           05  WS-RPT-CURRENCY     PIC X(03).
+           05  FILLER              PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 0100-READ-PARAMETERS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
            OPEN INPUT CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
            OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FILE: ' WS-RPT-STATUS
+               CLOSE CARD-FILE
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 0110-OPEN-CONTROL-FILE.
+           PERFORM 1050-PRINT-HEADER.
            PERFORM 1000-PROCESS
                UNTIL WS-EOF.
            PERFORM 9000-PRINT-SUMMARY.
+           PERFORM 9200-WRITE-CONTROL-RECORD.
            CLOSE CARD-FILE.
            CLOSE REPORT-FILE.
-           STOP RUN.
+           CLOSE CONTROL-FILE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *===============================================================
+      * 0110-OPEN-CONTROL-FILE: Open the shared run-control-totals
+      * file for append; create it on the first-ever run.
+      *===============================================================
+       0110-OPEN-CONTROL-FILE.
+           OPEN EXTEND CONTROL-FILE
+           IF WS-CTL-NOT-FOUND
+               OPEN OUTPUT CONTROL-FILE
+           END-IF.
+
+      *===============================================================
+      * 9200-WRITE-CONTROL-RECORD: Append this run's totals to the
+      * shared control file for cross-program balancing.
+      *===============================================================
+       9200-WRITE-CONTROL-RECORD.
+           MOVE 'REPORT'            TO RCT-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO RCT-RUN-DATE
+           MOVE WS-RUN-TIME         TO RCT-RUN-TIME
+           MOVE WS-RECORD-COUNT     TO RCT-RECORDS-READ
+           MOVE WS-RECORD-COUNT     TO RCT-RECORDS-WRITTEN
+           WRITE CONTROL-RECORD.
+
+       0100-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-SUCCESS
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-FROM-DATE TO WS-FROM-DATE
+                       MOVE PARM-THRU-DATE TO WS-THRU-DATE
+                       IF PARM-CARDMAST-DSN NOT = SPACES
+                           MOVE PARM-CARDMAST-DSN TO WS-CARDMAST-DSN
+                       END-IF
+                       IF PARM-RPTOUT-DSN NOT = SPACES
+                           MOVE PARM-RPTOUT-DSN TO WS-RPTOUT-DSN
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1050-PRINT-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO WS-HDR-DATE
+           MOVE WS-PAGE-COUNT TO WS-HDR-PAGE
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE-1
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE-2
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER
+           MOVE 3 TO WS-LINE-COUNT.
 
        1000-PROCESS.
            READ CARD-FILE
@@ -77,29 +215,55 @@
            END-READ.
 
        2000-PROCESS-TRANS.
-           PERFORM VARYING TH-TRANS-COUNT
+           PERFORM VARYING WS-TRANS-IDX
                FROM 1 BY 1
-               UNTIL TH-TRANS-COUNT > 50
-               MOVE ACCT-NUMBER TO WS-RPT-ACCT
-               MOVE TH-TRANS-TYPE(TH-TRANS-COUNT)
-                   TO WS-RPT-TYPE
-               MOVE TH-TRANS-DATE(TH-TRANS-COUNT)
-                   TO WS-RPT-DATE
-               MOVE TH-TRANS-AMOUNT(TH-TRANS-COUNT)
-                   TO WS-RPT-AMT
-               MOVE TH-TRANS-DESC(TH-TRANS-COUNT)
-                   TO WS-RPT-DESC
-               EVALUATE TH-TRANS-TYPE(TH-TRANS-COUNT)
-                   WHEN 'PU'
-                       ADD 1 TO WS-PURCHASE-COUNT
-                   WHEN 'PA'
-                       ADD 1 TO WS-PAYMENT-COUNT
-                   WHEN 'RF'
-                       ADD 1 TO WS-REFUND-COUNT
-               END-EVALUATE
-               ADD TH-TRANS-AMOUNT(TH-TRANS-COUNT)
-                   TO WS-TRANS-TOTAL
-               WRITE REPORT-RECORD FROM WS-RPT-LINE
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               IF TH-TRANS-DATE(WS-TRANS-IDX) >= WS-FROM-DATE
+                   AND TH-TRANS-DATE(WS-TRANS-IDX) <= WS-THRU-DATE
+                   MOVE ACCT-NUMBER TO WS-RPT-ACCT
+                   MOVE TH-TRANS-TYPE(WS-TRANS-IDX)
+                       TO WS-RPT-TYPE
+                   MOVE TH-TRANS-DATE(WS-TRANS-IDX)
+                       TO WS-RPT-DATE
+                   MOVE TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                       TO WS-RPT-AMT
+                   MOVE TH-TRANS-DESC(WS-TRANS-IDX)
+                       TO WS-RPT-DESC
+                   MOVE ACCT-CURRENCY-CODE TO WS-RPT-CURRENCY
+                   EVALUATE TH-TRANS-TYPE(WS-TRANS-IDX)
+                       WHEN 'PU'
+                           ADD 1 TO WS-PURCHASE-COUNT
+                       WHEN 'PA'
+                           ADD 1 TO WS-PAYMENT-COUNT
+                       WHEN 'RF'
+                           ADD 1 TO WS-REFUND-COUNT
+                       WHEN 'FE'
+                           ADD 1 TO WS-FEE-COUNT
+                       WHEN 'IN'
+                           ADD 1 TO WS-INTEREST-COUNT
+                   END-EVALUATE
+                   ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                       TO WS-TRANS-TOTAL
+                   EVALUATE TRUE
+                       WHEN ACCT-SAVINGS
+                           ADD 1 TO WS-SA-COUNT
+                           ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                               TO WS-SA-TOTAL
+                       WHEN ACCT-CHECKING
+                           ADD 1 TO WS-CH-COUNT
+                           ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                               TO WS-CH-TOTAL
+                       WHEN ACCT-CREDIT
+                           ADD 1 TO WS-CR-COUNT
+                           ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+                               TO WS-CR-TOTAL
+                   END-EVALUATE
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 1050-PRINT-HEADER
+                   END-IF
+                   WRITE REPORT-RECORD FROM WS-RPT-LINE
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
            END-PERFORM.
 
        9000-PRINT-SUMMARY.
@@ -107,4 +271,9 @@
            DISPLAY 'PURCHASES:  ' WS-PURCHASE-COUNT.
            DISPLAY 'PAYMENTS:   ' WS-PAYMENT-COUNT.
            DISPLAY 'REFUNDS:    ' WS-REFUND-COUNT.
+           DISPLAY 'FEES:       ' WS-FEE-COUNT.
+           DISPLAY 'INTEREST:   ' WS-INTEREST-COUNT.
            DISPLAY 'TOTAL:      ' WS-TRANS-TOTAL.
+           DISPLAY 'SAVINGS:    ' WS-SA-COUNT ' ' WS-SA-TOTAL.
+           DISPLAY 'CHECKING:   ' WS-CH-COUNT ' ' WS-CH-TOTAL.
+           DISPLAY 'CREDIT:     ' WS-CR-COUNT ' ' WS-CR-TOTAL.
