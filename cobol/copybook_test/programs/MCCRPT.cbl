@@ -0,0 +1,140 @@
+      *---------------------------------------------------------------
+      * MCCRPT.cbl -- Merchant-category (MCC) spend breakdown report
+      * Uses ACCT-MASTER + CARDHOLDER-INFO + BILLING-ADDRESS +
+      * TRANS-HISTORY (same CARD-RECORD layout as REPORT/BILLING).
+      * Reads CARD-FILE sequentially, accumulates spend totals and
+      * transaction counts per TH-PUR-MCC, and prints a summary.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MCCRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'MCCOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+           88  WS-EOF              VALUE '10'.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-TRANS-IDX            PIC 9(03).
+
+       01  WS-MCC-TABLE.
+           05  WS-MCC-ENTRY OCCURS 200 TIMES.
+               10  WS-MCC-CODE     PIC 9(04).
+               10  WS-MCC-COUNT    PIC 9(07).
+               10  WS-MCC-TOTAL    PIC S9(13)V99 COMP-3.
+       01  WS-MCC-USED             PIC 9(03) VALUE ZEROS.
+       01  WS-MCC-IDX              PIC 9(03) VALUE ZEROS.
+       01  WS-MCC-SUB              PIC 9(03) VALUE ZEROS.
+       01  WS-MCC-FOUND            PIC X VALUE 'N'.
+           88  MCC-WAS-FOUND       VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-MCC          PIC 9(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-RPT-COUNT        PIC Z(06)9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-RPT-TOTAL        PIC Z(10)9.99-.
+           05  FILLER              PIC X(105) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CARD-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-RPT-STATUS
+               CLOSE CARD-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS
+               UNTIL WS-EOF.
+           PERFORM 8000-WRITE-SUMMARY.
+           CLOSE CARD-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'RECORDS:    ' WS-RECORD-COUNT.
+           DISPLAY 'MCC CODES:  ' WS-MCC-USED.
+           STOP RUN.
+
+       1000-PROCESS.
+           READ CARD-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 2000-ACCUM-TRANS
+           END-READ.
+
+       2000-ACCUM-TRANS.
+           PERFORM VARYING WS-TRANS-IDX
+               FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > TH-TRANS-COUNT
+               IF TH-PURCHASE(WS-TRANS-IDX)
+                   PERFORM 2100-ACCUM-MCC
+               END-IF
+           END-PERFORM.
+
+       2100-ACCUM-MCC.
+           MOVE 'N' TO WS-MCC-FOUND
+           PERFORM VARYING WS-MCC-IDX FROM 1 BY 1
+               UNTIL WS-MCC-IDX > WS-MCC-USED
+               OR MCC-WAS-FOUND
+               IF TH-PUR-MCC(WS-TRANS-IDX) =
+                   WS-MCC-CODE(WS-MCC-IDX)
+                   SET MCC-WAS-FOUND TO TRUE
+                   MOVE WS-MCC-IDX TO WS-MCC-SUB
+               END-IF
+           END-PERFORM
+           IF NOT MCC-WAS-FOUND
+               IF WS-MCC-USED < 200
+                   ADD 1 TO WS-MCC-USED
+                   MOVE WS-MCC-USED TO WS-MCC-SUB
+                   MOVE TH-PUR-MCC(WS-TRANS-IDX)
+                       TO WS-MCC-CODE(WS-MCC-SUB)
+                   MOVE 0 TO WS-MCC-COUNT(WS-MCC-SUB)
+                   MOVE 0 TO WS-MCC-TOTAL(WS-MCC-SUB)
+               ELSE
+                   DISPLAY 'MCC TABLE FULL, DROPPING MCC='
+                       TH-PUR-MCC(WS-TRANS-IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           ADD 1 TO WS-MCC-COUNT(WS-MCC-SUB)
+           ADD TH-TRANS-AMOUNT(WS-TRANS-IDX)
+               TO WS-MCC-TOTAL(WS-MCC-SUB).
+
+       8000-WRITE-SUMMARY.
+           PERFORM VARYING WS-MCC-IDX FROM 1 BY 1
+               UNTIL WS-MCC-IDX > WS-MCC-USED
+               MOVE WS-MCC-CODE(WS-MCC-IDX) TO WS-RPT-MCC
+               MOVE WS-MCC-COUNT(WS-MCC-IDX) TO WS-RPT-COUNT
+               MOVE WS-MCC-TOTAL(WS-MCC-IDX) TO WS-RPT-TOTAL
+               WRITE REPORT-RECORD FROM WS-RPT-LINE
+           END-PERFORM.
