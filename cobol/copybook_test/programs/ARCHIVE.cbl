@@ -0,0 +1,128 @@
+      *---------------------------------------------------------------
+      * ARCHIVE.cbl -- Archive closed accounts out of CARDMAST
+      * Reads CARD-MASTER-FILE dynamically; any ACCT-CLOSED account
+      * whose ACCT-LAST-ACTIVITY is older than WS-ARCHIVE-MONTHS
+      * months is copied (with its TRANS-HISTORY) to an archive file
+      * and DELETEd from the live indexed file.
+      *---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-MASTER-FILE
+               ASSIGN TO 'CARDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE
+               ASSIGN TO 'CARDARCH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-MASTER-FILE.
+       01  CARD-MASTER-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           COPY ACCT-MASTER.
+           COPY CARDHOLDER-INFO.
+           COPY BILLING-ADDRESS.
+           COPY TRANS-HISTORY
+               REPLACING ==TH-TRANS-COUNT==    BY ==ATH-TRANS-COUNT==
+                         ==TH-TRANS-ENTRY==    BY ==ATH-TRANS-ENTRY==
+                         ==TH-TRANS-ID==       BY ==ATH-TRANS-ID==
+                         ==TH-TRANS-DATE==     BY ==ATH-TRANS-DATE==
+                         ==TH-TRANS-TYPE==     BY ==ATH-TRANS-TYPE==
+                         ==TH-PURCHASE==       BY ==ATH-PURCHASE==
+                         ==TH-PAYMENT==        BY ==ATH-PAYMENT==
+                         ==TH-REFUND==         BY ==ATH-REFUND==
+                         ==TH-FEE==            BY ==ATH-FEE==
+                         ==TH-INTEREST==       BY ==ATH-INTEREST==
+                         ==TH-TRANS-AMOUNT==   BY ==ATH-TRANS-AMOUNT==
+                         ==TH-TRANS-DESC==     BY ==ATH-TRANS-DESC==
+                         ==TH-MERCHANT-ID==    BY ==ATH-MERCHANT-ID==
+                         ==TH-TRANS-PURCHASE== BY ==ATH-TRANS-PURCHASE==
+                         ==TH-TRANS-DETAIL==   BY ==ATH-TRANS-DETAIL==
+                         ==TH-PUR-CATEGORY==   BY ==ATH-PUR-CATEGORY==
+                         ==TH-PUR-MCC==        BY ==ATH-PUR-MCC==
+                         ==TH-PUR-AUTH-CODE==  BY ==ATH-PUR-AUTH-CODE==
+                         ==TH-TRANS-PAYMENT==  BY ==ATH-TRANS-PAYMENT==
+                         ==TH-PAY-METHOD==     BY ==ATH-PAY-METHOD==
+                         ==TH-PAY-REF-NUM==    BY ==ATH-PAY-REF-NUM==
+                         ==TH-PAY-BANK==       BY ==ATH-PAY-BANK==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+           88  WS-SUCCESS          VALUE '00'.
+           88  WS-EOF              VALUE '10'.
+       01  WS-ARC-STATUS           PIC XX.
+           88  WS-ARC-SUCCESS      VALUE '00'.
+       01  WS-CURRENT-DATE         PIC 9(08).
+       01  WS-ARCHIVE-MONTHS       PIC 9(02) VALUE 6.
+       01  WS-ARCHIVE-DAYS         PIC 9(05).
+       01  WS-DAYS-SINCE-ACTIVITY  PIC S9(07) VALUE 0.
+       01  WS-RECORD-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-ARCHIVED-COUNT       PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           COMPUTE WS-ARCHIVE-DAYS = WS-ARCHIVE-MONTHS * 30.
+           OPEN I-O CARD-MASTER-FILE.
+           IF NOT WS-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF NOT WS-ARC-SUCCESS
+               DISPLAY 'ERROR OPENING FILE: ' WS-ARC-STATUS
+               CLOSE CARD-MASTER-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 1000-PROCESS-RECORDS
+               UNTIL WS-EOF.
+           CLOSE CARD-MASTER-FILE.
+           CLOSE ARCHIVE-FILE.
+           DISPLAY 'RECORDS:  ' WS-RECORD-COUNT.
+           DISPLAY 'ARCHIVED: ' WS-ARCHIVED-COUNT.
+           STOP RUN.
+
+       1000-PROCESS-RECORDS.
+           READ CARD-MASTER-FILE NEXT
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF ACCT-CLOSED OF CARD-MASTER-RECORD
+                       PERFORM 2000-CHECK-ARCHIVE-AGE
+                   END-IF
+           END-READ.
+
+       2000-CHECK-ARCHIVE-AGE.
+           COMPUTE WS-DAYS-SINCE-ACTIVITY =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+               FUNCTION INTEGER-OF-DATE(
+                   ACCT-LAST-ACTIVITY OF CARD-MASTER-RECORD)
+           IF WS-DAYS-SINCE-ACTIVITY > WS-ARCHIVE-DAYS
+               PERFORM 3000-ARCHIVE-RECORD
+           END-IF.
+
+       3000-ARCHIVE-RECORD.
+           MOVE CARD-MASTER-RECORD TO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           DELETE CARD-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'DELETE FAILED FOR ACCT: '
+                       ACCT-NUMBER OF CARD-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-ARCHIVED-COUNT
+           END-DELETE.
